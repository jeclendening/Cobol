@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WNXCHK.
+       AUTHOR. Jeffrey Clendening
+      **********************************************************
+      * REMARKS: NIGHTLY CHECK THAT THE WNX TITLE MASTER HAS AN
+      * ENTRY FOR EVERY TITLE NUMBER ACTUALLY CARRIED ON WNKFILE
+      * OR ON RPTFILE, SO A RETURNS PROGRAM READING WNXFILE FOR A
+      * TITLE NAME (LEDGER-NEW, UPCREPORTTREE_NEW) OR A SHORTAGE
+      * PROGRAM KEYED OFF RPT-TITLE-NO-R (SHORTTRENTON-NEW) DOESN'T
+      * SILENTLY FALL THROUGH ON A TITLE THE MASTER WAS NEVER SET
+      * UP FOR.
+      *
+      **********************************************************
+      *  MODIFICATION HISTORY:
+      *
+      *   MODIFIED: 08/09/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION:
+      *           CREATED.
+      *
+      *   MODIFIED: 08/09/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION:
+      *           MOD2:added a second pass over RPTFILE's title
+      *           numbers (RPT-TITLE-NO-R2, via the route/title
+      *           alternate key) against WNXFILE, since RPTFILE is a
+      *           separate title domain from WNKFILE and is PIC 9(5)
+      *           where WNX-TITLE-NO is only PIC 999.
+      *
+      *   MODIFIED: 08/09/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION:
+      *           MOD3:RPTFILE has no title-major key (KEY-ONE sorts
+      *           dealer-major, KEY-TWO sorts route-major), so a
+      *           consecutive-duplicate guard on whatever key the scan
+      *           drives off could not tell a title it already wrote
+      *           up from the same title reappearing under a different
+      *           dealer or route.  Replaced the consecutive guard with
+      *           a seen-titles table so each missing title is flagged
+      *           exactly once regardless of scan order.
+      *
+      **********************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. TI-990.
+       OBJECT-COMPUTER. TI-990.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY WNKSEL.
+       COPY WNXSEL.
+           SELECT RPTFILE ASSIGN RANDOM "/home/prb/f/RPTFL1.KEY"
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD RPT-PRIMARY-KEY OF RPT
+           ALTERNATE RECORD RPT-ALTERNATE-KEY-TWO OF RPT DUPLICATES
+           STATUS FL-STATUS.
+           SELECT PRLINE ASSIGN PRINT "/home/prb/w/WNXCHK.PRT"
+           STATUS FL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WNKFILE LABEL RECORD STANDARD DATA RECORD WNK.
+       01  WNK.
+       COPY WNK.
+       FD  WNXFILE LABEL RECORD STANDARD DATA RECORD WNX.
+       01  WNX.
+       COPY WNX.
+       FD  RPTFILE LABEL RECORD STANDARD DATA RECORD RPT.
+       01  RPT.
+           05  RPT-PRIMARY-KEY.
+               10  RPT-DATE PIC 9(6).
+               10  RPT-TITLE-NO PIC 9(5).
+               10  RPT-DEALER-NO PIC 9(5).
+               10  RPT-SEQ PIC 999.
+           05  RPT-ALTERNATE-KEY-ONE.
+               10  RPT-DEALER-NO-R PIC 9(5).
+               10  RPT-TITLE-NO-R PIC 9(5).
+           05  RPT-ALTERNATE-KEY-TWO.
+               10  RPT-RTE-SEQ PIC 9(5).
+               10  RPT-DEALER-NO-R2 PIC 9(5).
+               10  RPT-TITLE-NO-R2 PIC 9(5).
+           05  RPT-QTY PIC 9(5).
+           05  RPT-AMT PIC 9(5)V99.
+           05  RPT-TITLE PIC X(21).
+           05  RPT-INVNO PIC 99999.
+           05  RPT-MON  PIC 99999.
+           05  RPT-TUE  PIC 99999.
+           05  RPT-WED  PIC 99999.
+           05  RPT-THU  PIC 99999.
+           05  RPT-FRI  PIC 99999.
+           05  RPT-SAT  PIC 99999.
+           05  RPT-WEEK PIC 9.
+       FD  PRLINE LABEL RECORD OMITTED DATA RECORD LINEPR.
+       01  LINEPR PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  FL-STATUS  PIC XX    VALUE SPACE.
+       01  REPLYX     PIC X     VALUE SPACE.
+       01  WS-SAVE-TITLE-NO  PIC 999  VALUE 0.
+       01  WS-EXCEPTION-CNT  PIC 9(5) VALUE 0.
+       01  WS-RPT-TITLE-MAX  PIC 99   VALUE 50.
+       01  WS-RPT-TITLE-CNT  PIC 99   VALUE 0.
+       01  WS-RPT-TITLE-IX   PIC 99   VALUE 0.
+       01  WS-RPT-TITLE-SEEN PIC X    VALUE "N".
+       01  WS-RPT-SEEN-TITLES.
+           05  WS-RPT-SEEN-TITLE OCCURS 50 TIMES PIC 9(5) VALUE 0.
+       01  HEAD-1.
+        05  FILLER PIC X(9)  VALUE "TITLE NO,".
+        05  FILLER PIC X(50) VALUE "EXCEPTION".
+       01  DETAIL-LINE.
+        05  DETAIL-TITLE-NO  PIC ZZZZ9.
+        05  COMMA-1          PIC X VALUE ",".
+        05  DETAIL-STATUS    PIC X(50).
+
+       PROCEDURE DIVISION.
+       BEGIN-BEGIN.
+           OPEN INPUT WNKFILE WNXFILE RPTFILE.
+           OPEN OUTPUT PRLINE.
+           MOVE SPACES TO LINEPR.
+           WRITE LINEPR FROM HEAD-1 AFTER ADVANCING 1.
+           MOVE 0 TO WNK-TITLE-NO-TWO WNK-DEALER-NO-TWO.
+           START WNKFILE KEY NOT LESS WNK-ALTERNATE-KEY-TWO
+               INVALID KEY GO TO START-RPT.
+       READ-WNK.
+           READ WNKFILE NEXT AT END GO TO START-RPT.
+           IF WNK-TITLE-NO = WS-SAVE-TITLE-NO GO TO READ-WNK.
+           MOVE WNK-TITLE-NO TO WS-SAVE-TITLE-NO.
+           MOVE WNK-TITLE-NO TO WNX-TITLE-NO.
+           READ WNXFILE INVALID KEY
+               PERFORM WRITE-EXCEPTION.
+           GO TO READ-WNK.
+
+       WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-CNT.
+           MOVE SPACES TO LINEPR.
+           MOVE WNK-TITLE-NO TO DETAIL-TITLE-NO.
+           MOVE "NO WNXFILE TITLE MASTER ENTRY FOR THIS TITLE NO"
+               TO DETAIL-STATUS.
+           WRITE LINEPR FROM DETAIL-LINE AFTER ADVANCING 1.
+
+      *  MOD2. second pass: RPTFILE carries its own title-number
+      *  domain (RPT-TITLE-NO-R2, PIC 9(5)) which is wider than
+      *  WNX-TITLE-NO (PIC 999), so any RPTFILE title number over
+      *  999 can never have a WNXFILE master entry either.
+       START-RPT.
+           MOVE 0 TO RPT-RTE-SEQ RPT-DEALER-NO-R2 RPT-TITLE-NO-R2.
+           START RPTFILE KEY NOT LESS RPT-ALTERNATE-KEY-TWO
+               INVALID KEY GO TO END-JOB.
+       READ-RPT.
+           READ RPTFILE NEXT AT END GO TO END-JOB.
+           PERFORM FIND-RPT-TITLE-RTN THRU END-FIND-RPT-TITLE-RTN.
+           IF WS-RPT-TITLE-SEEN = "Y" GO TO READ-RPT.
+           IF RPT-TITLE-NO-R2 > 999
+              PERFORM WRITE-RPT-EXCEPTION
+              GO TO READ-RPT.
+           MOVE RPT-TITLE-NO-R2 TO WNX-TITLE-NO.
+           READ WNXFILE INVALID KEY
+               PERFORM WRITE-RPT-EXCEPTION.
+           GO TO READ-RPT.
+
+      *  MOD3. find-or-add RPT-TITLE-NO-R2 in the seen-titles table:
+      *  sets WS-RPT-TITLE-SEEN to "Y" if this title was already
+      *  checked (from any dealer or route), else adds it so the next
+      *  occurrence is recognized.
+       FIND-RPT-TITLE-RTN.
+           MOVE "N" TO WS-RPT-TITLE-SEEN.
+           MOVE 0 TO WS-RPT-TITLE-IX.
+       FIND-RPT-TITLE-SEARCH.
+           ADD 1 TO WS-RPT-TITLE-IX.
+           IF WS-RPT-TITLE-IX GREATER WS-RPT-TITLE-CNT
+              IF WS-RPT-TITLE-CNT NOT LESS WS-RPT-TITLE-MAX
+                 DISPLAY "RPT TITLE TABLE FULL - TITLE "
+                     RPT-TITLE-NO-R2 " NOT DEDUPED"
+                 GO TO END-FIND-RPT-TITLE-RTN
+              END-IF
+              ADD 1 TO WS-RPT-TITLE-CNT
+              MOVE RPT-TITLE-NO-R2
+                  TO WS-RPT-SEEN-TITLE (WS-RPT-TITLE-IX)
+              GO TO END-FIND-RPT-TITLE-RTN
+           END-IF.
+           IF WS-RPT-SEEN-TITLE (WS-RPT-TITLE-IX) NOT = RPT-TITLE-NO-R2
+              GO TO FIND-RPT-TITLE-SEARCH.
+           MOVE "Y" TO WS-RPT-TITLE-SEEN.
+       END-FIND-RPT-TITLE-RTN. EXIT.
+
+       WRITE-RPT-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-CNT.
+           MOVE SPACES TO LINEPR.
+           MOVE RPT-TITLE-NO-R2 TO DETAIL-TITLE-NO.
+           MOVE "NO WNXFILE TITLE MASTER ENTRY FOR THIS RPT TITLE NO"
+               TO DETAIL-STATUS.
+           WRITE LINEPR FROM DETAIL-LINE AFTER ADVANCING 1.
+
+       END-JOB.
+           IF WS-EXCEPTION-CNT = 0
+              MOVE SPACES TO LINEPR
+              MOVE "NO WNX TITLE MASTER EXCEPTIONS FOUND"
+                  TO LINEPR
+              WRITE LINEPR AFTER ADVANCING 1.
+           CLOSE WNKFILE WNXFILE RPTFILE PRLINE.
+           STOP RUN.
