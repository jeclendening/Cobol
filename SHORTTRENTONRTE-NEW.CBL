@@ -0,0 +1,406 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SHORTTRENTONRTE-NW.
+       AUTHOR. Jeff Black
+      **********************************************************
+      * REMARKS: CREATES SHORT REPORT FOR TRENTON, SORTED AND
+      * SUBTOTALED BY ROUTE INSTEAD OF BY DEALER.  SAME RPTFILE
+      * AS SHORTTRENTON-NW BUT DRIVEN OFF RPT-ALTERNATE-KEY-TWO
+      * (ROUTE/DEALER/TITLE) INSTEAD OF RPT-ALTERNATE-KEY-ONE.
+      *
+      ****************JEC2**************************************
+      *  MODIFICATION HISTORY:
+      *
+      *   MODIFIED: 08/09/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION:
+      *           MOD1: NEW PROGRAM.  ROUTE-GROUPED VARIANT OF
+      *           SHORTTRENTON-NW FOR ROUTE SUPERVISORS.
+      *
+      *   MODIFIED: 08/09/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION:
+      *           MOD2: send/test output directory and the as-of date
+      *           stamped into the CSV filename are now runtime
+      *           command-line overrides instead of recompiled-in
+      *           literals.
+      *
+      *   MODIFIED: 08/09/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION:
+      *           MOD3: records with no matching WNAFILE dealer are no
+      *           longer written into the route recap CSV.  They are
+      *           pulled out onto a separate exception listing
+      *           (EXCFILE), same as SHORTTRENTON-NW.
+      *
+      *   MODIFIED: 08/09/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION:
+      *           MOD4: SUB-RTN accumulated SUB-QTY/SUB-AMT on every
+      *           dealer/title break but never printed them.  It now
+      *           writes a dealer/title subtotal line (same shape as
+      *           RTE-SUB-RTN's route line) before resetting the
+      *           accumulators.
+      *
+      *   MODIFIED: 08/09/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION:
+      *           MOD5: DETAIL-RTN was accumulating SUB-QTY/RTE-SUB-QTY/
+      *           GRAND-QTY (and the AMT equivalents) before the
+      *           WNAFILE validation instead of after, so records for
+      *           a dealer not on WNAFILE still inflated every subtotal
+      *           and the grand total even though MOD3 correctly kept
+      *           them off the detail listing.  Moved the WNAFILE
+      *           lookup ahead of the ADDs, matching SHORTTRENTON-NEW.
+      *
+      *   MODIFIED:
+      *   PROGRAMMER:
+      *   MODIFICATION:
+      *
+      *
+      **********************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  TI-990-10.
+       OBJECT-COMPUTER.  TI-990-10.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT RPTFILE ASSIGN RANDOM "/home/prb/f/RPTFL1.KEY"
+            ORGANIZATION INDEXED
+            ACCESS DYNAMIC RECORD RPT-PRIMARY-KEY OF RPT
+            ALTERNATE RECORD RPT-ALTERNATE-KEY-ONE OF RPT DUPLICATES
+            ALTERNATE RECORD RPT-ALTERNATE-KEY-TWO OF RPT DUPLICATES
+            STATUS FL-STATUS.
+
+            SELECT PRLINE ASSIGN PRINT WS-FILENAME
+            STATUS FL-STATUS.
+
+            SELECT EXCFILE ASSIGN PRINT WS-EXC-FILENAME
+            STATUS FL-STATUS.
+
+            COPY WNASEL.
+
+            COPY WOJSEL.
+
+            COPY WNESEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPTFILE LABEL RECORD STANDARD DATA RECORD RPT.
+       01  RPT.
+           05  RPT-PRIMARY-KEY.
+               10  RPT-DATE PIC 9(6).
+               10  RPT-TITLE-NO PIC 9(5).
+               10  RPT-DEALER-NO PIC 9(5).
+               10  RPT-SEQ PIC 999.
+           05  RPT-ALTERNATE-KEY-ONE.
+               10  RPT-DEALER-NO-R PIC 9(5).
+               10  RPT-TITLE-NO-R PIC 9(5).
+022896     05  RPT-ALTERNATE-KEY-TWO.
+               10  RPT-RTE-SEQ PIC 9(5).
+               10  RPT-DEALER-NO-R2 PIC 9(5).
+               10  RPT-TITLE-NO-R2 PIC 9(5).
+           05  RPT-QTY PIC 9(5).
+           05  RPT-AMT PIC 9(5)V99.
+           05  RPT-TITLE PIC X(21).
+           05  RPT-INVNO PIC 99999.
+           05  RPT-MON  PIC 99999.
+           05  RPT-TUE  PIC 99999.
+           05  RPT-WED  PIC 99999.
+           05  RPT-THU  PIC 99999.
+           05  RPT-FRI  PIC 99999.
+           05  RPT-SAT  PIC 99999.
+           05  RPT-WEEK PIC 9.
+       FD  PRLINE LABEL RECORD OMITTED DATA RECORD LINEPR.
+       01  LINEPR  PIC X(132).
+       FD  EXCFILE LABEL RECORD OMITTED DATA RECORD EXCLINE.
+       01  EXCLINE PIC X(80).
+       FD  WNAFILE LABEL RECORD STANDARD DATA RECORD WNA.
+       01  WNA.
+           COPY WNA.
+       FD  WOJFILE LABEL RECORD STANDARD DATA RECORD WOJ.
+       01  WOJ.
+           COPY WOJ.
+       FD  WNEFILE LABEL RECORD STANDARD DATA RECORD WNE.
+       01  WNE.
+           COPY WNE.
+       WORKING-STORAGE SECTION.
+       01  FL-STATUS           PIC XX.
+       01  WS-FILE-ID             PIC XXX.
+       01  REPLYX              PIC X.
+       01  SAVE-RTE-SEQ PIC 9(5).
+       01  SAVE-DEALER-NO PIC 9(5).
+       01  SAVE-TITLE-NO PIC 9(5).
+       01  SUB-AMT PIC 9(5)V99 VALUE ZERO.
+       01  GRAND-AMT PIC 9(5)V99 VALUE ZERO.
+       01  SUB-QTY PIC 9(5) VALUE ZERO.
+       01  GRAND-QTY PIC 9(5) VALUE ZERO.
+       01  RTE-SUB-AMT PIC 9(6)V99 VALUE ZERO.
+       01  RTE-SUB-QTY PIC 9(6) VALUE ZERO.
+       01  WS-EARLY-EDITION-FL PIC X VALUE "N".
+       01  WS-DATE.
+           10  WS-YY       PIC XX.
+           10  WS-MM       PIC XX.
+           10  WS-DD       PIC 99.
+       01  EDIT-DATE.
+           10  EDIT-MM     PIC XX.
+           10  FILLER      PIC X   VALUE "/".
+           10  EDIT-DD     PIC XX.
+           10  FILLER      PIC X   VALUE "/".
+           10  EDIT-YY     PIC XX.
+       01  TIME-O-DAY.
+        05  TIME-HR  PIC XX.
+        05  TIME-MIN PIC XX.
+        05  FILLER   PIC X(4).
+      *MOD2. the send/test output directory and the as-of date
+      *      stamped into the CSV filename no longer require a
+      *      recompile to change -- WS-PARM-ENV ("TEST") and
+      *      WS-PARM-DATE (MMDDYY) override them at run time.
+       01  WS-PARM-CMD  PIC X(10) VALUE SPACES.
+       01  WS-PARM-CMD-R REDEFINES WS-PARM-CMD.
+        05  WS-PARM-ENV  PIC X(4).
+        05  WS-PARM-DATE.
+            10  WS-PARM-DATE-MM PIC 99.
+            10  WS-PARM-DATE-DD PIC 99.
+            10  WS-PARM-DATE-YY PIC 99.
+       01  WS-FILENAME.
+        05  WS-FILENAME-DIR PIC X(22) VALUE "/u/prb/f/trenton/send/".
+        05  FILLER PIC X(14) VALUE "SHORTAGES-RTE-".
+        05  WS-FILENAME-DATE-MM PIC 99.
+        05  WS-FILENAME-DATE-DD PIC 99.
+        05  FILLER PIC XXXX VALUE ".csv".
+       01  WS-EXC-FILENAME.
+        05  WS-EXC-FILENAME-DIR PIC X(22)
+            VALUE "/u/prb/f/trenton/send/".
+        05  FILLER PIC X(19) VALUE "BAD-DEALER-NOS-RTE-".
+        05  WS-EXC-FILENAME-DATE-MM PIC 99.
+        05  WS-EXC-FILENAME-DATE-DD PIC 99.
+        05  FILLER PIC XXXX VALUE ".csv".
+       01  EXC-HEAD.
+        05  FILLER PIC X(11) VALUE "DEALER NO,".
+        05  FILLER PIC X(7)  VALUE "PAP NO,".
+        05  FILLER PIC X(7)  VALUE "QUANT,".
+        05  FILLER PIC X(10) VALUE "AMOUNT".
+       01  EXC-DETAIL-LINE.
+        05  EXC-DEALER-NO PIC ZZ999.
+        05  EXC-COMMA-1 PIC X VALUE ",".
+        05  EXC-TITLE-NO PIC ZZZZ99.
+        05  EXC-COMMA-2 PIC X VALUE ",".
+        05  EXC-QTY PIC ZZZZ9.
+        05  EXC-COMMA-3 PIC X VALUE ",".
+        05  EXC-AMT PIC ZZZZZ.99.
+       01  HEAD-1.
+            10  FILLER      PIC X(32) VALUE
+                                "NEWSPAPER SHORTAGE RECAP BY RTE".
+            10  FILLER      PIC X(7) VALUE SPACE.
+            10  FILLER      PIC X(15) VALUE "RUN DATE:   ".
+            10  HDR-DATE    PIC X(8).
+            10  FILLER      PIC X(9)  VALUE "   TIME:".
+            10  H1-HR       PIC XX.
+            10  FILLER      PIC X VALUE ".".
+            10  H1-MIN      PIC XX.
+            10  FILLER      PIC X(4) VALUE SPACE.
+       01  HEAD-2.
+        05  FILLER PIC X(8) VALUE "ROUTE,  ".
+        05  FILLER PIC X(8) VALUE "DATE,   ".
+        05  FILLER PIC X(7) VALUE "PAP NO,".
+        05  FILLER PIC X(25) VALUE "PAPER,".
+        05  FILLER PIC X(7)  VALUE "QUANT".
+        05  FILLER PIC X(10)  VALUE ",AMOUNT,  ".
+        05  FILLER PIC X(15)  VALUE "DEALER NO, NAME".
+        05  FILLER PIC X(21)  VALUE ",INV NO, REGION, SEQ,".
+        05  FILLER PIC X(04)  VALUE "ZIP,".
+       01  DETAIL-LINE.
+        05  DETAIL-RTE-SEQ PIC ZZZZ9.
+        05  COMMA-0 PIC XX VALUE SPACE.
+06      05  DETAIL-DATE PIC 9(6).
+08      05  COMMA-1 PIC XX VALUE SPACE.
+14      05  DETAIL-TITLE-NO PIC ZZZZ99.
+16      05  COMMA-2 PIC XX VALUE SPACE.
+36      05  DETAIL-TITLE PIC X(18).
+38      05  COMMA-3 PIC XX VALUE SPACE.
+43      05  DETAIL-QTY PIC ZZZZ9.
+45      05  COMMA-4 PIC XX VALUE SPACE.
+53      05  DETAIL-AMT PIC ZZZZZ.99.
+55      05  COMMA-5 PIC XX VALUE SPACE.
+60      05  DETAIL-DEALER-NO PIC ZZ999.
+62      05  COMMA-6 PIC XX VALUE SPACE.
+73      05  DETAIL-DEALER PIC X(11).
+75      05  COMMA-7 PIC XX VALUE SPACES.
+80      05  DETAIL-INVNO PIC 99999.
+        05  COMMA-8 PIC X.
+        05  DETAIL-REGION PIC 9.
+        05  COMMA-9 PIC X.
+        05  DETAIL-SEQ-NSP-DAY PIC 99B999.
+        05  COMMA-10 PIC X.
+        05  DETAIL-ZIP PIC 99999.
+       01  RTE-TOTAL-LINE.
+        05  RTE-TOTAL-LIT PIC X(14) VALUE "ROUTE TOTAL,  ".
+        05  RTE-TOTAL-RTE PIC X(5).
+        05  FILLER PIC X VALUE SPACE.
+        05  RTE-TOTAL-QTY PIC ZZZZZ9.
+        05  FILLER PIC X VALUE SPACE.
+        05  RTE-TOTAL-AMT PIC ZZZZZZ.99.
+       01  WS-RTE-ED PIC ZZZZ9.
+       01  SUB-TOTAL-LINE.
+        05  SUB-TOTAL-LIT PIC X(14) VALUE "DEALER/TITLE, ".
+        05  SUB-TOTAL-DEALER-NO PIC ZZ999.
+        05  FILLER PIC X VALUE SPACE.
+        05  SUB-TOTAL-TITLE-NO PIC ZZZZ99.
+        05  FILLER PIC X VALUE SPACE.
+        05  SUB-TOTAL-QTY PIC ZZZZ9.
+        05  FILLER PIC X VALUE SPACE.
+        05  SUB-TOTAL-AMT PIC ZZZZZ.99.
+
+       PROCEDURE DIVISION.
+       START-PROGRAM.
+           OPEN I-O RPTFILE INPUT WOJFILE WNAFILE WNEFILE.
+       BEGIN-BEGIN.
+           MOVE "WNR25" TO WOJ-PRIMARY-KEY.
+           READ WOJFILE.
+           MOVE WOJ-DATE-MM TO WS-FILENAME-DATE-MM.
+           MOVE WOJ-DATE-DD TO WS-FILENAME-DATE-DD.
+           MOVE WOJ-DATE-MM TO WS-EXC-FILENAME-DATE-MM.
+           MOVE WOJ-DATE-DD TO WS-EXC-FILENAME-DATE-DD.
+           ACCEPT WS-PARM-CMD FROM COMMAND-LINE.
+           IF WS-PARM-ENV = "TEST"
+              MOVE "/u/prb/f/trenton/test/" TO WS-FILENAME-DIR
+              MOVE "/u/prb/f/trenton/test/" TO WS-EXC-FILENAME-DIR.
+           IF WS-PARM-DATE NOT = SPACES
+              MOVE WS-PARM-DATE-MM TO WS-FILENAME-DATE-MM
+                                      WS-EXC-FILENAME-DATE-MM
+              MOVE WS-PARM-DATE-DD TO WS-FILENAME-DATE-DD
+                                      WS-EXC-FILENAME-DATE-DD.
+           OPEN OUTPUT PRLINE.
+           OPEN OUTPUT EXCFILE.
+           MOVE SPACES TO LINEPR.
+           WRITE LINEPR FROM HEAD-2 AFTER ADVANCING 1.
+           MOVE SPACES TO EXCLINE.
+           WRITE EXCLINE FROM EXC-HEAD AFTER ADVANCING 1.
+           ACCEPT TIME-O-DAY FROM TIME.
+           MOVE TIME-HR TO H1-HR.
+           MOVE TIME-MIN TO H1-MIN.
+           ACCEPT WS-DATE FROM DATE.
+           MOVE WS-MM TO EDIT-MM.
+           MOVE WS-DD TO EDIT-DD.
+           MOVE WS-YY TO EDIT-YY.
+           MOVE EDIT-DATE TO HDR-DATE.
+           MOVE 0 TO RPT-RTE-SEQ RPT-DEALER-NO-R2 RPT-TITLE-NO-R2.
+           START RPTFILE KEY GREATER RPT-ALTERNATE-KEY-TWO.
+           READ RPTFILE NEXT AT END GO TO END-JOB.
+           MOVE RPT-RTE-SEQ TO SAVE-RTE-SEQ.
+           MOVE RPT-DEALER-NO-R2 TO SAVE-DEALER-NO.
+           MOVE RPT-TITLE-NO-R2 TO SAVE-TITLE-NO.
+      * MOD1 ROUTE-GROUPED RECAP -- EARLY-EDITION TITLES COME FROM
+      *      THE SAME WNEFILE CONTROL TABLE AS SHORTTRENTON-NW.
+           MOVE RPT-TITLE-NO-R2 TO WNE-TITLE-NO.
+           MOVE "N" TO WS-EARLY-EDITION-FL.
+           READ WNEFILE INVALID KEY MOVE "N" TO WS-EARLY-EDITION-FL
+               NOT INVALID KEY MOVE WNE-EARLY-EDITION-FL
+                   TO WS-EARLY-EDITION-FL.
+           IF WS-EARLY-EDITION-FL = "Y"
+              GO TO DETAIL-RTN.
+
+       READ-RPT.
+           READ RPTFILE NEXT AT END GO TO END-JOB.
+           MOVE RPT-TITLE-NO-R2 TO WNE-TITLE-NO.
+           MOVE "N" TO WS-EARLY-EDITION-FL.
+           READ WNEFILE INVALID KEY MOVE "N" TO WS-EARLY-EDITION-FL
+               NOT INVALID KEY MOVE WNE-EARLY-EDITION-FL
+                   TO WS-EARLY-EDITION-FL.
+           IF WS-EARLY-EDITION-FL NOT = "Y"
+              GO TO READ-RPT.
+           IF RPT-RTE-SEQ NOT = SAVE-RTE-SEQ
+              PERFORM SUB-RTN
+              PERFORM RTE-SUB-RTN
+              MOVE RPT-RTE-SEQ TO SAVE-RTE-SEQ
+              MOVE RPT-DEALER-NO-R2 TO SAVE-DEALER-NO
+              MOVE RPT-TITLE-NO-R2 TO SAVE-TITLE-NO
+              GO TO DETAIL-RTN.
+           IF RPT-DEALER-NO-R2 NOT = SAVE-DEALER-NO
+              PERFORM SUB-RTN
+              MOVE RPT-DEALER-NO-R2 TO SAVE-DEALER-NO
+              MOVE RPT-TITLE-NO-R2 TO SAVE-TITLE-NO
+              GO TO DETAIL-RTN.
+           IF RPT-TITLE-NO-R2 NOT = SAVE-TITLE-NO
+              PERFORM SUB-RTN
+              MOVE RPT-TITLE-NO-R2 TO SAVE-TITLE-NO
+              MOVE RPT-DEALER-NO-R2 TO SAVE-DEALER-NO.
+
+
+       DETAIL-RTN.
+           MOVE RPT-DEALER-NO TO WNA-DEALER-NO.
+           READ WNAFILE INVALID KEY
+                PERFORM WRITE-EXC-RTN
+                GO TO READ-RPT.
+           MOVE SPACES TO LINEPR.
+           MOVE RPT-RTE-SEQ TO DETAIL-RTE-SEQ.
+           MOVE RPT-DATE TO DETAIL-DATE.
+           MOVE RPT-TITLE-NO-R2 TO DETAIL-TITLE-NO.
+           MOVE RPT-TITLE TO DETAIL-TITLE.
+           MOVE RPT-QTY TO DETAIL-QTY.
+           ADD  RPT-QTY TO SUB-QTY.
+           ADD  RPT-QTY TO RTE-SUB-QTY.
+           ADD  RPT-QTY TO GRAND-QTY.
+           MOVE RPT-AMT TO DETAIL-AMT.
+           ADD  RPT-AMT TO SUB-AMT.
+           ADD  RPT-AMT TO RTE-SUB-AMT.
+           ADD  RPT-AMT TO GRAND-AMT.
+           MOVE RPT-INVNO TO DETAIL-INVNO.
+           MOVE RPT-DEALER-NO TO DETAIL-DEALER-NO.
+           MOVE WNA-NAME TO DETAIL-DEALER.
+           MOVE WNA-SEQ-MISC-D TO DETAIL-REGION.
+           MOVE WNA-SEQ-NSP-DAY TO DETAIL-SEQ-NSP-DAY.
+           MOVE WNA-ZIP-HI-5 TO DETAIL-ZIP.
+
+       PRT-PRT.
+           MOVE "," TO COMMA-0.
+           MOVE "," TO COMMA-1.
+           MOVE "," TO COMMA-2.
+           MOVE "," TO COMMA-3.
+           MOVE "," TO COMMA-4.
+           MOVE "," TO COMMA-5.
+           MOVE "," TO COMMA-6.
+           MOVE "," TO COMMA-7.
+           MOVE "," TO COMMA-8.
+           MOVE "," TO COMMA-9.
+           MOVE "," TO COMMA-10.
+           WRITE LINEPR FROM DETAIL-LINE AFTER ADVANCING 1.
+           GO TO READ-RPT.
+
+       WRITE-EXC-RTN.
+           MOVE SPACES TO EXCLINE.
+           MOVE RPT-DEALER-NO TO EXC-DEALER-NO.
+           MOVE RPT-TITLE-NO-R2 TO EXC-TITLE-NO.
+           MOVE RPT-QTY TO EXC-QTY.
+           MOVE RPT-AMT TO EXC-AMT.
+           WRITE EXCLINE FROM EXC-DETAIL-LINE AFTER ADVANCING 1.
+
+       SUB-RTN.
+           MOVE SPACES TO LINEPR.
+           MOVE SAVE-DEALER-NO TO SUB-TOTAL-DEALER-NO.
+           MOVE SAVE-TITLE-NO TO SUB-TOTAL-TITLE-NO.
+           MOVE SUB-QTY TO SUB-TOTAL-QTY.
+           MOVE SUB-AMT TO SUB-TOTAL-AMT.
+           WRITE LINEPR FROM SUB-TOTAL-LINE AFTER ADVANCING 1.
+           MOVE 0 TO SUB-QTY SUB-AMT.
+
+       RTE-SUB-RTN.
+           MOVE SPACES TO LINEPR.
+           MOVE SAVE-RTE-SEQ TO WS-RTE-ED.
+           MOVE WS-RTE-ED TO RTE-TOTAL-RTE.
+           MOVE RTE-SUB-QTY TO RTE-TOTAL-QTY.
+           MOVE RTE-SUB-AMT TO RTE-TOTAL-AMT.
+           WRITE LINEPR FROM RTE-TOTAL-LINE AFTER ADVANCING 1.
+           MOVE 0 TO RTE-SUB-QTY RTE-SUB-AMT.
+
+       END-JOB.
+           PERFORM SUB-RTN.
+           PERFORM RTE-SUB-RTN.
+           MOVE SPACES TO LINEPR.
+           MOVE "GRAND TOTAL" TO RTE-TOTAL-LIT.
+           MOVE GRAND-QTY TO RTE-TOTAL-QTY.
+           MOVE GRAND-AMT TO RTE-TOTAL-AMT.
+           MOVE SPACES TO RTE-TOTAL-RTE.
+           WRITE LINEPR FROM RTE-TOTAL-LINE AFTER ADVANCING 1.
+           CLOSE PRLINE EXCFILE RPTFILE WNAFILE WOJFILE WNEFILE.
+           STOP RUN.
