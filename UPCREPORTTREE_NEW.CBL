@@ -1,134 +1,198 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. UPCREPORTTREE-NEW.
       *******************************************
-	  * REMARKS:
-	  * REPORT RETURNS FOR PAPER BY WEEK. 
-	  *
-	  *
-	  *
-	  ********************************************
+      * REMARKS:
+      * REPORT RETURNS FOR PAPER BY WEEK. 
+      *
+      *
+      *
+      ********************************************
       *  MODIFICATION HISTORY:
       *
       *   MODIFIED: 3/21/2018
       *   PROGRAMMER: Jeffrey Clendening
       *   MODIFICATION: 
-	  *   JEC-1: added missing Bipads. 
-	  *   JEC-2: Added SAT-439 so that saturday bipads
-	  *          get counted. 
-	  *   JEC-3  Made changes so that the  
-	  *          programs would process FAMILY-Dollar  
-	  *  ********************************************                          
+      *   JEC-1: added missing Bipads. 
+      *   JEC-2: Added SAT-439 so that saturday bipads
+      *          get counted. 
+      *   JEC-3  Made changes so that the
+      *          programs would process FAMILY-Dollar
+      *
+      *   MODIFIED: 08/08/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION:
+      *   JEC-4: Dollar Tree title list now read from the WNEFILE
+      *          control table instead of a hardcoded list.
+      *
+      *   MODIFIED: 08/09/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION:
+      *   JEC-5: WS-UPC-TABLE raised from a fixed 1500-row ceiling to
+      *          OCCURS DEPENDING ON with headroom for 10000 rows; a
+      *          table-full condition now stops loading new UPCs
+      *          instead of abending the run.
+      *
+      *   MODIFIED: 08/09/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION:
+      *   JEC-6: SKU-to-title mapping for FIND-TITLE-NO now comes from
+      *          the WNSFILE crosswalk instead of a hardcoded SKU list.
+      *
+      *   MODIFIED: 08/09/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION:
+      *   JEC-7: added REGION4 (AREA4) to WHICH-AREA and wired it into
+      *          the FIXIT/TURKEY title cross-check alongside 2 and 3.
+      *
+      *   MODIFIED: 08/09/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION:
+      *   JEC-11: WS-PARM-DATE was an unstructured PIC X(6) moved
+      *          straight into WS-DATE (YYMMDD order), unlike every
+      *          other report in this family, which takes its
+      *          command-line date override in MM/DD/YY order through
+      *          a named WS-PARM-DATE-MM/-DD/-YY substructure.  A
+      *          scheduler passing one common date format to all of
+      *          them would have corrupted this program's DATESORTFILE
+      *          week-selection key and archive/notfound filenames.
+      *          WS-PARM-DATE is now the same MM/DD/YY substructure
+      *          the sibling programs use, parsed field by field.
+      *  ********************************************
        ENVIRONMENT DIVISION.                                                    
        CONFIGURATION SECTION.                                                   
        SOURCE-COMPUTER. TI-990.                                                 
        OBJECT-COMPUTER. TI-990.                                                 
        INPUT-OUTPUT SECTION.                                                    
        FILE-CONTROL.                                                          
-	    SELECT WRKFILE ASSIGN RANDOM "/home/prb/f/WRKFL.KEY"
-	    ORGANIZATION INDEXED
-	    ACCESS DYNAMIC RECORD WRK-PRIMARY-KEY OF WRK
-	    ALTERNATE RECORD WRK-ALTERNATE-KEY-ONE OF WRK DUPLICATES
-	    STATUS FL-STATUS.
+           SELECT WRKFILE ASSIGN RANDOM "/home/prb/f/WRKFL.KEY"
+        ORGANIZATION INDEXED
+        ACCESS DYNAMIC RECORD WRK-PRIMARY-KEY OF WRK
+        ALTERNATE RECORD WRK-ALTERNATE-KEY-ONE OF WRK DUPLICATES
+        STATUS FL-STATUS.
         COPY WNASEL. 
-	    COPY WNRSEL.
+        COPY WNRSEL.
         COPY WNKSEL.               
-	    COPY WNKTREESEL.
-	    COPY TREESEL_NEW.
-	    COPY UPCSEL.
-	    SELECT PRLINE ASSIGN PRINT "/home/prb/w/UPCREPORTTREE.PRT"
-               STATUS FL-STATUS.                                                
+        COPY WNKTREESEL.
+        COPY TREESEL_NEW.
+        COPY UPCSEL.
+           SELECT PRLINE ASSIGN PRINT WS-PRLINE-FILENAME
+               STATUS FL-STATUS.
            COPY WNXSEL.                                                         
-	    SELECT DATESORTFILE ASSIGN RANDOM "/home/prb/f/DATESORT.KEY"
-	       ORGANIZATION INDEXED
-	       ACCESS DYNAMIC RECORD DATESORT-PRIMARY-KEY OF DATESORT
-	       STATUS FL-STATUS.
+           SELECT DATESORTFILE ASSIGN RANDOM "/home/prb/f/DATESORT.KEY"
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD DATESORT-PRIMARY-KEY OF DATESORT
+           STATUS FL-STATUS.
+        COPY WNESEL.
+        COPY WNSSEL.
+           SELECT WNKARCHFILE ASSIGN PRINT WS-ARCH-FILENAME
+               STATUS FL-STATUS.
+           SELECT WRKARCHFILE ASSIGN PRINT WS-WRK-ARCH-FILENAME
+               STATUS FL-STATUS.
        DATA DIVISION.                                                           
        FILE SECTION. 
-	   
+       
        FD  WNAFILE LABEL RECORD STANDARD DATA RECORD WNA.                       
         01  WNA.                                                                 
            COPY WNA.  
-		   
+           
        FD  WNRFILE LABEL RECORD STANDARD DATA RECORD WNR.
         01  WNR.
-	    COPY WNR.
-	   
+        COPY WNR.
+       
        FD  WNKFILE LABEL RECORD STANDARD DATA RECORD WNK.
         01  WNK.
-	    COPY WNK.
-	   
+        COPY WNK.
+       
        FD  WRKFILE LABEL RECORD STANDARD DATA RECORD WRK.
         01  WRK.
-	      05  WRK-PRIMARY-KEY.
-	          10  WRK-STORE-NO  PIC 99999.
-	      05  WRK-ALTERNATE-KEY-ONE.
-	          10  WRK-DEALER-NO PIC 99999.
-	      05  WRK-FSI           PIC XXXXX.
-	      05  WRK-REGION        PIC 99999.
-	      05  WRK-ZIP           PIC 99999.
-	   
+          05  WRK-PRIMARY-KEY.
+              10  WRK-STORE-NO  PIC 99999.
+          05  WRK-ALTERNATE-KEY-ONE.
+              10  WRK-DEALER-NO PIC 99999.
+          05  WRK-FSI           PIC XXXXX.
+          05  WRK-REGION        PIC 99999.
+          05  WRK-ZIP           PIC 99999.
+       
        FD  WNKTREEFILE LABEL RECORD STANDARD DATA RECORD WNKTREE.
          01  WNKTREE.
-	     COPY WNKTREE.
-	   
+         COPY WNKTREE.
+       
        FD  TREEFILE LABEL RECORD STANDARD DATA RECORD TREE.
         01  TREE.
-	    COPY TREE.
-	   
+        COPY TREE.
+       
        FD  UPCFILE LABEL RECORD STANDARD DATA RECORD UPC.
         01  UPC.
-	    COPY UPC.
-	   
+        COPY UPC.
+       
        FD  WNXFILE LABEL RECORD STANDARD DATA RECORD WNX.                       
         01  WNX.                                                                 
         COPY WNX.
-		   
+           
        FD  DATESORTFILE LABEL RECORD STANDARD DATA RECORD DATESORT.
         01  DATESORT.
-	     05  DATESORT-PRIMARY-KEY.
-	       10  DATESORT-YYYY PIC 9999.
-	       10  DATESORT-MM-DD.
-		     15  DATESORT-MM   PIC 99.
-		     15  DATESORT-DD   PIC 99.
-		   
-       FD  PRLINE LABEL RECORD OMITTED DATA RECORD LINEPR.                      
-        01  LINEPR.                                                              
+         05  DATESORT-PRIMARY-KEY.
+           10  DATESORT-YYYY PIC 9999.
+           10  DATESORT-MM-DD.
+             15  DATESORT-MM   PIC 99.
+             15  DATESORT-DD   PIC 99.
+         05  DATESORT-WEEK-NO PIC 9.
+           
+       FD  WNEFILE LABEL RECORD STANDARD DATA RECORD WNE.
+        01  WNE.
+        COPY WNE.
+
+       FD  WNSFILE LABEL RECORD STANDARD DATA RECORD WNS.
+        01  WNS.
+        COPY WNS.
+
+       FD  PRLINE LABEL RECORD OMITTED DATA RECORD LINEPR.
+        01  LINEPR.
 4           05  LP-DEALER-NO   PIC 9(3).
 5           05  FILLER         PIC X.                                            
-	        05  LP-BIPAD      PIC Z99999.
-	        05  FILLER         PIC X.
-	        05  LP-TITLE       PIC X(30).
-	        05  FILLER         PIC X(5).
-	        05  LP-REASON      PIC X(25).
-	   
-       WORKING-STORAGE SECTION.                                                 
+            05  LP-BIPAD      PIC Z99999.
+            05  FILLER         PIC X.
+            05  LP-TITLE       PIC X(30).
+            05  FILLER         PIC X(5).
+            05  LP-REASON      PIC X(25).
+
+       FD  WNKARCHFILE LABEL RECORD OMITTED DATA RECORD WNKARCH-LINE.
+        01  WNKARCH-LINE         PIC X(120).
+
+       FD  WRKARCHFILE LABEL RECORD OMITTED DATA RECORD WRKARCH-LINE.
+        01  WRKARCH-LINE         PIC X(30).
+
+       WORKING-STORAGE SECTION.                                               
         01  WORK-FIELDS.                                                         
             05  FL-STATUS      PIC XX     VALUE SPACE.                           
-	        05  WS-RETURNS     PIC S99999 VALUE 0.
-	        05  WHICH-WEEK     PIC 99     VALUE 0.
-                05  REPLYX         PIC X      VALUE SPACE.                           
-            05  FILE-ID        PIC XXX    VALUE SPACE.                           
+            05  WS-RETURNS     PIC S99999 VALUE 0.
+            05  WHICH-WEEK     PIC 99     VALUE 0.
+            05  WS-EARLY-EDITION-FL PIC X VALUE "N".
+            05  WS-NOTFOUND-CNT PIC 9(5) VALUE 0.
+                05  REPLYX         PIC X      VALUE SPACE.
+            05  WS-FILE-ID        PIC XXX    VALUE SPACE.                           
             05  RETURN-PERCENT PIC 9V99   VALUE 0.                               
             05  RTN-PCT REDEFINES RETURN-PERCENT PIC 999.                        
             05  PGCT           PIC 999    VALUE 0.                               
             05  LNCT           PIC 999    VALUE 0.                               
-	        05  X1             PIC 9999   VALUE 0.
+            05  X1             PIC 9(5)   VALUE 0.
             05  X2             PIC 999    VALUE 0.                               
             05  X3             PIC 999    VALUE 0.                               
             05  X4             PIC 999    VALUE 0.                               
             05  DLR-CT         PIC 999    VALUE 0.                               
-	        05  WS-DAY-OF-WEEK OCCURS 7 TIMES PIC 9999.
-	   
+            05  WS-DAY-OF-WEEK OCCURS 7 TIMES PIC 9999.
+       
         01  WHICH-AREA         PIC 9.
-	       88  REGION1        VALUE 1.
-	       88  REGION2        VALUE 2.
-	       88  REGION3        VALUE 3.
-	    
+           88  REGION1        VALUE 1.
+           88  REGION2        VALUE 2.
+           88  REGION3        VALUE 3.
+           88  REGION4        VALUE 4.
+        
         01  HOLD-AREAS.                                                          
            05  HOLD-TITLE-NO       PIC 9(3).                                    
            05  HOLD-WEEKS          PIC 9.                                       
            05  SAVE-NAME           PIC X(5).
-		   
+           
         01  CLEAR-DRAWS.                                                         
                10  HOLD-DRAW OCCURS 8 TIMES PIC 9(5).                           
                10  DLR-DRAW  OCCURS 8 TIMES PIC 9(5).                           
@@ -146,221 +210,343 @@
                10  RETN-FRI  OCCURS 8 TIMES PIC 9(5).                           
                10  DRAW-SAT  OCCURS 8 TIMES PIC 9(5).                           
                10  RETN-SAT  OCCURS 8 TIMES PIC 9(5).
-			   
-        01  WS-DATE.                                                             
-           05  WS-YY PIC XX.                                                    
-           05  WS-MM PIC XX.                                                    
-           05  WS-DD PIC XX. 
-		   
+               
+        01  WS-DATE.
+           05  WS-YY PIC XX.
+           05  WS-MM PIC XX.
+           05  WS-DD PIC XX.
+
+        01  WS-PARM-DATE.
+           05  WS-PARM-DATE-MM PIC 99.
+           05  WS-PARM-DATE-DD PIC 99.
+           05  WS-PARM-DATE-YY PIC 99.
+
+      *JEC-9: week-over-week archive of WNKTREEFILE/WRKFILE, written
+      *      before BEGIN-BEGIN truncates and rebuilds them, dated the
+      *      same way SHORTTRENTON-NEW dates its send-directory CSVs.
+        01  WS-ARCH-FILENAME.
+           05  FILLER PIC X(16) VALUE "/home/prb/f/arch".
+           05  FILLER PIC X(17) VALUE "ive/WNKTREE-ARCH-".
+           05  WS-ARCH-FILENAME-MM PIC 99.
+           05  WS-ARCH-FILENAME-DD PIC 99.
+           05  FILLER PIC X(4) VALUE ".DAT".
+
+        01  WS-WRK-ARCH-FILENAME.
+           05  FILLER PIC X(16) VALUE "/home/prb/f/arch".
+           05  FILLER PIC X(15) VALUE "ive/WRKFL-ARCH-".
+           05  WS-WRK-ARCH-FILENAME-MM PIC 99.
+           05  WS-WRK-ARCH-FILENAME-DD PIC 99.
+           05  FILLER PIC X(4) VALUE ".DAT".
+
+      *JEC-10: the SKU NOT FOUND exception listing now goes to the
+      *      send directory where it gets reviewed/picked up, dated
+      *      the same way SHORTTRENTON-NEW dates its send-directory
+      *      files, instead of sitting in the /home/prb/w/ work area.
+        01  WS-PRLINE-FILENAME.
+           05  FILLER PIC X(13) VALUE "/home/prb/f/s".
+           05  FILLER PIC X(18) VALUE "end/NOTFOUND-SKUS-".
+           05  WS-PRLINE-FILENAME-MM PIC 99.
+           05  WS-PRLINE-FILENAME-DD PIC 99.
+           05  FILLER PIC X(4) VALUE ".TXT".
+
+        01  NOTFOUND-HEAD-LINE.
+           05  FILLER PIC X(40) VALUE
+               "DOLLAR TREE SKU CROSSWALK - NOT FOUND".
+
+        01  NOTFOUND-TOTAL-LINE.
+           05  FILLER PIC X(19) VALUE "TOTAL NOT FOUND - ".
+           05  NOTFOUND-TOTAL-CNT PIC ZZZZ9.
+
         01  F-KEY PIC 9999.
-	   
+
+        01  WS-UPC-MAX-OCCURS PIC 9(5) VALUE 10000.
+        01  WS-UPC-COUNT PIC 9(5) VALUE 0.
         01  WS-UPC-TABLE.
-	      05  WS-UPC-DATA OCCURS 1500 TIMES.
-	        10  WS-UPC-TITLE-NO PIC 999.
-	        10  WS-UPC-TITLE PIC X(24).
-	        10  WS-UPC-DATA-UPC.
-		      15  WS-UPC-CHECK PIC 9.
-		      15  WS-UPC-MFG   PIC 9(6).
-		      15  WS-UPC-BIPAD PIC 9(5).
-		   
-		   
+          05  WS-UPC-DATA OCCURS 1 TO 10000 TIMES
+                DEPENDING ON WS-UPC-COUNT.
+            10  WS-UPC-TITLE-NO PIC 999.
+            10  WS-UPC-TITLE PIC X(24).
+            10  WS-UPC-DATA-UPC.
+              15  WS-UPC-CHECK PIC 9.
+              15  WS-UPC-MFG   PIC 9(6).
+              15  WS-UPC-BIPAD PIC 9(5).
+           
+           
        PROCEDURE DIVISION.                                                      
-       BEGIN-BEGIN.                                                             
-	    OPEN INPUT WNAFILE WNKFILE WNXFILE OUTPUT DATESORTFILE PRLINE.
-	    OPEN INPUT WNRFILE UPCFILE TREEFILE.
-	    OPEN OUTPUT WNKTREEFILE.
-	    OPEN OUTPUT WRKFILE.
-	    CLOSE WNKTREEFILE.
-	    CLOSE WRKFILE.
-	    OPEN I-O WNKTREEFILE.
-	    OPEN I-O WRKFILE.
-            ACCEPT WS-DATE FROM DATE. 
-	    INITIALIZE WS-UPC-TABLE.
-	    MOVE 0 TO X1.
+       BEGIN-BEGIN.
+           OPEN INPUT WNAFILE WNKFILE WNXFILE DATESORTFILE.
+            ACCEPT WS-DATE FROM DATE.
+           ACCEPT WS-PARM-DATE FROM COMMAND-LINE.
+           IF WS-PARM-DATE NOT = SPACES
+              MOVE WS-PARM-DATE-MM TO WS-MM
+              MOVE WS-PARM-DATE-DD TO WS-DD
+              MOVE WS-PARM-DATE-YY TO WS-YY.
+           MOVE WS-MM TO WS-PRLINE-FILENAME-MM.
+           MOVE WS-DD TO WS-PRLINE-FILENAME-DD.
+           OPEN OUTPUT PRLINE.
+           WRITE LINEPR FROM NOTFOUND-HEAD-LINE AFTER ADVANCING 1.
+           OPEN INPUT WNRFILE UPCFILE TREEFILE WNEFILE WNSFILE.
+           PERFORM ARCHIVE-RTN THRU ARCHIVE-RTN-EXIT.
+           OPEN OUTPUT WNKTREEFILE.
+           OPEN OUTPUT WRKFILE.
+           CLOSE WNKTREEFILE.
+           CLOSE WRKFILE.
+           OPEN I-O WNKTREEFILE.
+           OPEN I-O WRKFILE.
+           MOVE 1 TO WS-UPC-COUNT.
+           INITIALIZE WS-UPC-TABLE.
+           MOVE 0 TO X1.
        LOOP-UPC-TABLE.
-	    ADD 1 TO X1.
-	     IF X1 GREATER 1500 DISPLAY "UPC TABLE SIZE ERROR"
-	       ACCEPT REPLYX
-	       STOP RUN.
-	    READ UPCFILE AT END GO TO END-LOAD-UPC-TABLE.
-	    MOVE UPC-TITLE-NO  TO  WS-UPC-TITLE-NO (X1).
-	    MOVE UPC-TITLE     TO  WS-UPC-TITLE    (X1).
-	    MOVE UPC-CHECK     TO  WS-UPC-CHECK    (X1).
-	    MOVE UPC-MFG       TO  WS-UPC-MFG      (X1).
-	    MOVE UPC-BIPAD     TO  WS-UPC-BIPAD    (X1).
-	    GO TO LOOP-UPC-TABLE.
+           ADD 1 TO X1.
+           IF X1 GREATER WS-UPC-MAX-OCCURS
+      *   MOD6 headroom has been raised from the old 1500-row ceiling
+      *   to 10000 rows; if we still somehow run out, stop loading new
+      *   UPCs instead of abending so the rest of the run completes.
+           DISPLAY "UPC TABLE SIZE LIMIT REACHED - "
+             WS-UPC-MAX-OCCURS " ROWS LOADED, REST OF UPCFILE SKIPPED"
+           SUBTRACT 1 FROM X1
+           GO TO END-LOAD-UPC-TABLE.
+           MOVE X1 TO WS-UPC-COUNT.
+           READ UPCFILE AT END GO TO END-LOAD-UPC-TABLE.
+           MOVE UPC-TITLE-NO  TO  WS-UPC-TITLE-NO (X1).
+           MOVE UPC-TITLE     TO  WS-UPC-TITLE    (X1).
+           MOVE UPC-CHECK     TO  WS-UPC-CHECK    (X1).
+           MOVE UPC-MFG       TO  WS-UPC-MFG      (X1).
+           MOVE UPC-BIPAD     TO  WS-UPC-BIPAD    (X1).
+           GO TO LOOP-UPC-TABLE.
         END-LOAD-UPC-TABLE.
-	    ADD 1 TO X1.
-	    MOVE 999999999999999 TO WS-UPC-DATA (X1).
-	    MOVE 0 TO X1.
+           IF X1 LESS WS-UPC-MAX-OCCURS
+           ADD 1 TO X1
+           MOVE X1 TO WS-UPC-COUNT
+           MOVE 999999999999999 TO WS-UPC-DATA (X1)
+           END-IF.
+           MOVE 0 TO X1.
+           GO TO FIRST-READ-TREE.
+
+      *JEC-9: archive last run's WNKTREEFILE/WRKFILE, each to its own
+      *      dated sequential file, before BEGIN-BEGIN truncates and
+      *      rebuilds them below. Neither file exists on a brand-new
+      *      install, so a not-found status on the OPEN INPUT just
+      *      skips that file's archive pass instead of erroring.
+       ARCHIVE-RTN.
+           MOVE WS-MM TO WS-ARCH-FILENAME-MM.
+           MOVE WS-DD TO WS-ARCH-FILENAME-DD.
+           MOVE WS-MM TO WS-WRK-ARCH-FILENAME-MM.
+           MOVE WS-DD TO WS-WRK-ARCH-FILENAME-DD.
+           OPEN INPUT WNKTREEFILE.
+           IF FL-STATUS NOT = "00"
+           GO TO ARCHIVE-WRK-RTN.
+           OPEN OUTPUT WNKARCHFILE.
+           MOVE 0 TO X1.
+       ARCHIVE-TREE-LOOP.
+           READ WNKTREEFILE NEXT AT END GO TO ARCHIVE-TREE-DONE.
+           MOVE WNKTREE TO WNKARCH-LINE.
+           WRITE WNKARCH-LINE.
+           GO TO ARCHIVE-TREE-LOOP.
+       ARCHIVE-TREE-DONE.
+           CLOSE WNKARCHFILE.
+           CLOSE WNKTREEFILE.
+       ARCHIVE-WRK-RTN.
+           OPEN INPUT WRKFILE.
+           IF FL-STATUS NOT = "00"
+           GO TO ARCHIVE-RTN-EXIT.
+           OPEN OUTPUT WRKARCHFILE.
+       ARCHIVE-WRK-LOOP.
+           READ WRKFILE NEXT AT END GO TO ARCHIVE-WRK-DONE.
+           MOVE WRK TO WRKARCH-LINE.
+           WRITE WRKARCH-LINE.
+           GO TO ARCHIVE-WRK-LOOP.
+       ARCHIVE-WRK-DONE.
+           CLOSE WRKARCHFILE.
+           CLOSE WRKFILE.
+       ARCHIVE-RTN-EXIT. EXIT.
+
        FIRST-READ-TREE.
         WNR-LOOK-UP.
-	    CLOSE DATESORTFILE TREEFILE.
-	    OPEN INPUT DATESORTFILE TREEFILE.
-	    INITIALIZE WNR.
-*******    INITIALIZE DATESORT.
-      *    START DATESORTFILE KEY GREATER DATESORT-PRIMARY-KEY.
-	  
-	    INITIALIZE WNR.
-	    MOVE 1000 TO WNR-DEALER-NO.
-	    START WNRFILE KEY GREATER WNR-PRIMARY-KEY.
-	    READ WNRFILE NEXT AT END
-	        DISPLAY "WNR PROBLEM"
-	        ACCEPT REPLYX
-	        STOP RUN.
-	    MOVE 3 TO WHICH-WEEK.
-	    
+           CLOSE DATESORTFILE TREEFILE.
+           OPEN INPUT DATESORTFILE TREEFILE.
+      *JEC-10: a fresh install (or a week before DATESORTFILE has been
+      *      built for the as-of date) can leave the OPEN itself
+      *      failing, same as the not-found case ARCHIVE-RTN already
+      *      guards against -- check FL-STATUS here too instead of
+      *      running the READ below against a file that never opened.
+           IF FL-STATUS NOT = "00"
+           GO TO NO-DATESORT-MATCH.
+           INITIALIZE WNR.
+      *JEC-8: DATESORTFILE is keyed by the as-of date and carries the
+      *      week occurrence to run (DATESORT-WEEK-NO) instead of the
+      *      week number being wired to a literal. MOVE "20" onto the
+      *      key's century since WS-YY (and the FROM DATE/COMMAND-LINE
+      *      parm that feeds it) is only two digits.
+           MOVE "20" TO DATESORT-YYYY (1:2).
+           MOVE WS-YY TO DATESORT-YYYY (3:2).
+           MOVE WS-MM TO DATESORT-MM.
+           MOVE WS-DD TO DATESORT-DD.
+           READ DATESORTFILE INVALID KEY
+            GO TO NO-DATESORT-MATCH.
+           MOVE DATESORT-WEEK-NO TO WHICH-WEEK.
+           GO TO WNR-DEALER-START.
+       NO-DATESORT-MATCH.
+           DISPLAY "DATESORTFILE HAS NO ENTRY FOR " WS-DATE
+            " - DEFAULTING TO WEEK 3".
+           MOVE 3 TO WHICH-WEEK.
+
+       WNR-DEALER-START.
+           INITIALIZE WNR.
+           MOVE 1000 TO WNR-DEALER-NO.
+           START WNRFILE KEY GREATER WNR-PRIMARY-KEY.
+           READ WNRFILE NEXT AT END
+            DISPLAY "WNR PROBLEM"
+            ACCEPT REPLYX
+            STOP RUN.
+
        END-WNR-LOOK-UP. EXIT.
        START-WNK.
-	    INITIALIZE WNK.
-	    MOVE "DOLLAR T" TO WNK-NAME.
-	    START WNKFILE KEY GREATER WNK-ALTERNATE-KEY-THREE.
+           INITIALIZE WNK.
+           MOVE "DOLLAR T" TO WNK-NAME.
+           START WNKFILE KEY GREATER WNK-ALTERNATE-KEY-THREE.
         READ-WNK.
-	   
+       
 ***********JEC-1: 
 
-	    READ WNKFILE NEXT AT END GO TO START-TREE.
-	    IF WNK-NAME (1:12) NOT = "DOLLAR TREE " GO TO READ-WNK.
-	    IF WNK-TITLE-NO NOT = 116 AND
-	       WNK-TITLE-NO NOT = 149 AND
-	       WNK-TITLE-NO NOT = 316 AND
-	       WNK-TITLE-NO NOT = 416 AND
-           WNK-TITLE-NO NOT = 439 
-	       GO TO READ-WNK.
+           READ WNKFILE NEXT AT END GO TO START-TREE.
+           IF WNK-NAME (1:12) NOT = "DOLLAR TREE " GO TO READ-WNK.
+      *   JEC-4: Dollar Tree title list now comes from the WNEFILE
+      *          control table instead of a hardcoded list.
+           MOVE WNK-TITLE-NO TO WNE-TITLE-NO.
+           MOVE "N" TO WS-EARLY-EDITION-FL.
+           READ WNEFILE INVALID KEY MOVE "N" TO WS-EARLY-EDITION-FL
+            NOT INVALID KEY MOVE WNE-DOLLAR-TREE-FL
+                TO WS-EARLY-EDITION-FL.
+           IF WS-EARLY-EDITION-FL NOT = "Y"
+           GO TO READ-WNK.
 
-	    INITIALIZE WNKTREE.
-	    MOVE WNK-TITLE-NO      TO WNKTREE-TITLE-NO.
-	    MOVE WNK-NAME (14:4)  TO WNKTREE-STORE-NO.
-	    MOVE WNK-DEALER-NO-ONE TO WNKTREE-DEALER-NO-ONE.
-	    MOVE WNK-TITLE-NO-ONE  TO WNKTREE-TITLE-NO-ONE.
-	    MOVE WNK-ISS-DRAW-MON (WHICH-WEEK) TO WNKTREE-ISS-DRAW-MON.
-	    MOVE WNK-ISS-DRAW-MON (WHICH-WEEK) TO WNKTREE-ISS-RET-MON.
-	    MOVE WNK-ISS-DRAW-TUE (WHICH-WEEK) TO WNKTREE-ISS-DRAW-TUE.
-	    MOVE WNK-ISS-DRAW-TUE (WHICH-WEEK) TO WNKTREE-ISS-RET-TUE.
-	    MOVE WNK-ISS-DRAW-WED (WHICH-WEEK) TO WNKTREE-ISS-DRAW-WED.
-	    MOVE WNK-ISS-DRAW-WED (WHICH-WEEK) TO WNKTREE-ISS-RET-WED.
-	    MOVE WNK-ISS-DRAW-THU (WHICH-WEEK) TO WNKTREE-ISS-DRAW-THU.
-	    MOVE WNK-ISS-DRAW-THU (WHICH-WEEK) TO WNKTREE-ISS-RET-THU.
-	    MOVE WNK-ISS-DRAW-FRI (WHICH-WEEK) TO WNKTREE-ISS-DRAW-FRI.
-	    MOVE WNK-ISS-DRAW-FRI (WHICH-WEEK) TO WNKTREE-ISS-RET-FRI.
-	    MOVE WNK-ISS-DRAW-SAT (WHICH-WEEK) TO WNKTREE-ISS-DRAW-SAT.
-	    MOVE WNK-ISS-DRAW-SAT (WHICH-WEEK) TO WNKTREE-ISS-RET-SAT.
-	    MOVE WNK-ISS-COST-DLR (WHICH-WEEK) TO WNKTREE-ISS-COST-DLR.
-	    MOVE 0 TO WNKTREE-ISS-COST-TREE.
-	    MOVE 0 TO WNKTREE-ISS-NET-MON.
-	    MOVE 0 TO WNKTREE-ISS-NET-TUE.
-	    MOVE 0 TO WNKTREE-ISS-NET-WED.
-	    MOVE 0 TO WNKTREE-ISS-NET-THU.
-	    MOVE 0 TO WNKTREE-ISS-NET-FRI.
-	    MOVE 0 TO WNKTREE-ISS-NET-SAT.
-	    WRITE WNKTREE INVALID KEY
-	        DISPLAY WNKTREE
-	        DISPLAY "INVALID INITIAL WRITE ON WNKTREE"
-	        ACCEPT REPLYX
-	        STOP RUN.
-	    MOVE WNK-DEALER-NO TO WNA-DEALER-NO.
-	    READ WNAFILE INVALID KEY
-	        MOVE 99999 TO WNA-DEALER-NO
-	        MOVE "XXXXX" TO WNA-FSI
-	        MOVE 99999 TO WNA-SEQ-MISC-D.
-	    MOVE WNA-DEALER-NO  TO  WRK-DEALER-NO.
-	    MOVE WNA-FSI        TO  WRK-FSI.
-	    MOVE WNA-SEQ-MISC-D TO  WRK-REGION.
-	    MOVE WNA-ZIP-HI-5   TO  WRK-ZIP.
-	    MOVE WNKTREE-STORE-NO  TO WRK-STORE-NO.
-	    WRITE WRK INVALID KEY REWRITE WRK.
-	    GO TO READ-WNK.
+           INITIALIZE WNKTREE.
+           MOVE WNK-TITLE-NO      TO WNKTREE-TITLE-NO.
+           MOVE WNK-NAME (14:4)  TO WNKTREE-STORE-NO.
+           MOVE WNK-DEALER-NO-ONE TO WNKTREE-DEALER-NO-ONE.
+           MOVE WNK-TITLE-NO-ONE  TO WNKTREE-TITLE-NO-ONE.
+           MOVE WNK-ISS-DRAW-MON (WHICH-WEEK) TO WNKTREE-ISS-DRAW-MON.
+           MOVE WNK-ISS-DRAW-MON (WHICH-WEEK) TO WNKTREE-ISS-RET-MON.
+           MOVE WNK-ISS-DRAW-TUE (WHICH-WEEK) TO WNKTREE-ISS-DRAW-TUE.
+           MOVE WNK-ISS-DRAW-TUE (WHICH-WEEK) TO WNKTREE-ISS-RET-TUE.
+           MOVE WNK-ISS-DRAW-WED (WHICH-WEEK) TO WNKTREE-ISS-DRAW-WED.
+           MOVE WNK-ISS-DRAW-WED (WHICH-WEEK) TO WNKTREE-ISS-RET-WED.
+           MOVE WNK-ISS-DRAW-THU (WHICH-WEEK) TO WNKTREE-ISS-DRAW-THU.
+           MOVE WNK-ISS-DRAW-THU (WHICH-WEEK) TO WNKTREE-ISS-RET-THU.
+           MOVE WNK-ISS-DRAW-FRI (WHICH-WEEK) TO WNKTREE-ISS-DRAW-FRI.
+           MOVE WNK-ISS-DRAW-FRI (WHICH-WEEK) TO WNKTREE-ISS-RET-FRI.
+           MOVE WNK-ISS-DRAW-SAT (WHICH-WEEK) TO WNKTREE-ISS-DRAW-SAT.
+           MOVE WNK-ISS-DRAW-SAT (WHICH-WEEK) TO WNKTREE-ISS-RET-SAT.
+           MOVE WNK-ISS-COST-DLR (WHICH-WEEK) TO WNKTREE-ISS-COST-DLR.
+           MOVE 0 TO WNKTREE-ISS-COST-TREE.
+           MOVE 0 TO WNKTREE-ISS-NET-MON.
+           MOVE 0 TO WNKTREE-ISS-NET-TUE.
+           MOVE 0 TO WNKTREE-ISS-NET-WED.
+           MOVE 0 TO WNKTREE-ISS-NET-THU.
+           MOVE 0 TO WNKTREE-ISS-NET-FRI.
+           MOVE 0 TO WNKTREE-ISS-NET-SAT.
+           WRITE WNKTREE INVALID KEY
+            DISPLAY WNKTREE
+            DISPLAY "INVALID INITIAL WRITE ON WNKTREE"
+            ACCEPT REPLYX
+            STOP RUN.
+           MOVE WNK-DEALER-NO TO WNA-DEALER-NO.
+           READ WNAFILE INVALID KEY
+            MOVE 99999 TO WNA-DEALER-NO
+            MOVE "XXXXX" TO WNA-FSI
+            MOVE 99999 TO WNA-SEQ-MISC-D.
+           MOVE WNA-DEALER-NO  TO  WRK-DEALER-NO.
+           MOVE WNA-FSI        TO  WRK-FSI.
+           MOVE WNA-SEQ-MISC-D TO  WRK-REGION.
+           MOVE WNA-ZIP-HI-5   TO  WRK-ZIP.
+           MOVE WNKTREE-STORE-NO  TO WRK-STORE-NO.
+           WRITE WRK INVALID KEY REWRITE WRK.
+           GO TO READ-WNK.
        START-TREE.
-	    READ TREEFILE AT END GO TO END-JOB.
+           READ TREEFILE AT END GO TO END-JOB.
         
       *     INITIALIZE WNKTREE.
-	    PERFORM FIND-TITLE-NO THRU END-FIND-TITLE-NO.
-	    MOVE TREE-LOCATION TO WNKTREE-STORE-NO.
-	    PERFORM CROSS-CHECK-TITLE-NO THRU END-CROSS-CHECK-TITLE-NO.
+           PERFORM FIND-TITLE-NO THRU END-FIND-TITLE-NO.
+           MOVE TREE-LOCATION TO WNKTREE-STORE-NO.
+           PERFORM CROSS-CHECK-TITLE-NO THRU END-CROSS-CHECK-TITLE-NO.
+        
+           IF WNKTREE-TITLE-NO < 200 GO TO CALC-SUN.
         
-	    IF WNKTREE-TITLE-NO < 200 GO TO CALC-SUN.
+           READ WNKTREEFILE INVALID KEY
+           DISPLAY WNKTREE ACCEPT REPLYX
+           GO TO CALC-SAT.
+           
         
-	    READ WNKTREEFILE INVALID KEY
-	       DISPLAY WNKTREE ACCEPT REPLYX
-		   GO TO CALC-SAT.
-		   
-		
        CALC-MON.
-	    SUBTRACT TREE-MON FROM WNKTREE-ISS-RET-MON.
-	    ADD TREE-MON TO WNKTREE-ISS-NET-MON.
+           SUBTRACT TREE-MON FROM WNKTREE-ISS-RET-MON.
+           ADD TREE-MON TO WNKTREE-ISS-NET-MON.
        CALC-TUE.
-	    SUBTRACT TREE-TUE FROM WNKTREE-ISS-RET-TUE.
-	    ADD TREE-TUE TO WNKTREE-ISS-NET-TUE.
+           SUBTRACT TREE-TUE FROM WNKTREE-ISS-RET-TUE.
+           ADD TREE-TUE TO WNKTREE-ISS-NET-TUE.
        CALC-WED.
-	    SUBTRACT TREE-WED FROM WNKTREE-ISS-RET-WED.
-	    ADD TREE-WED TO WNKTREE-ISS-NET-WED.
+           SUBTRACT TREE-WED FROM WNKTREE-ISS-RET-WED.
+           ADD TREE-WED TO WNKTREE-ISS-NET-WED.
        CALC-THU.
-	    SUBTRACT TREE-THU FROM WNKTREE-ISS-RET-THU.
-	    ADD TREE-THU TO WNKTREE-ISS-NET-THU.
+           SUBTRACT TREE-THU FROM WNKTREE-ISS-RET-THU.
+           ADD TREE-THU TO WNKTREE-ISS-NET-THU.
        CALC-FRI.
-	    SUBTRACT TREE-FRI FROM WNKTREE-ISS-RET-FRI.
-	    ADD TREE-FRI TO WNKTREE-ISS-NET-FRI.
-	  * JEC-2 and 3
-	   CALC-SAT-439.
-	    SUBTRACT TREE-SAT FROM WNKTREE-ISS-RET-SAT.
-	    ADD TREE-SAT TO WNKTREE-ISS-NET-SAT.
-		REWRITE WNKTREE.
-		 
-	   CALC-SAT.
-	    MOVE 316 TO WNKTREE-TITLE-NO.
-	    READ WNKTREEFILE INVALID KEY GO TO START-TREE.
-	    SUBTRACT TREE-SAT FROM WNKTREE-ISS-RET-SAT.
-	    ADD TREE-SAT TO WNKTREE-ISS-NET-SAT.
-		REWRITE WNKTREE.
-	    GO TO START-TREE.
-				
+           SUBTRACT TREE-FRI FROM WNKTREE-ISS-RET-FRI.
+           ADD TREE-FRI TO WNKTREE-ISS-NET-FRI.
+      * JEC-2 and 3
+       CALC-SAT-439.
+           SUBTRACT TREE-SAT FROM WNKTREE-ISS-RET-SAT.
+           ADD TREE-SAT TO WNKTREE-ISS-NET-SAT.
+           REWRITE WNKTREE.
+         
+       CALC-SAT.
+           MOVE 316 TO WNKTREE-TITLE-NO.
+           READ WNKTREEFILE INVALID KEY GO TO START-TREE.
+           SUBTRACT TREE-SAT FROM WNKTREE-ISS-RET-SAT.
+           ADD TREE-SAT TO WNKTREE-ISS-NET-SAT.
+           REWRITE WNKTREE.
+           GO TO START-TREE.
+                
        CALC-SUN.
-	    READ WNKTREEFILE INVALID KEY GO TO START-TREE.
-	    SUBTRACT TREE-SUN FROM WNKTREE-ISS-RET-MON.
-	    ADD TREE-SUN TO WNKTREE-ISS-NET-MON.
-	    REWRITE WNKTREE.
-	    GO TO START-TREE.
-		
-*******JEC-1:   
- 	   FIND-TITLE-NO.
-	     
-	     IF  TREE-SKU = 900239
-	         MOVE 116 TO WNKTREE-TITLE-NO
-	         DISPLAY WNKTREE
-	         GO TO END-FIND-TITLE-NO.
-		 IF TREE-SKU = 934554
-             MOVE 149 TO WNKTREE-TITLE-NO
-      	     DISPLAY WNKTREE
-     	     GO TO END-FIND-TITLE-NO.	
-		 IF TREE-SKU = 022623
-	         MOVE 416 TO WNKTREE-TITLE-NO
-	         DISPLAY WNKTREE
-	         GO TO END-FIND-TITLE-NO.	 
-	     IF TREE-SKU = 273488
-	         MOVE 439 TO WNKTREE-TITLE-NO
-		     DISPLAY WNKTREE
-		     GO TO END-FIND-TITLE-NO.
+           READ WNKTREEFILE INVALID KEY GO TO START-TREE.
+           SUBTRACT TREE-SUN FROM WNKTREE-ISS-RET-MON.
+           ADD TREE-SUN TO WNKTREE-ISS-NET-MON.
+           REWRITE WNKTREE.
+           GO TO START-TREE.
+        
+      *JEC-6: SKU-to-title mapping now comes from the WNSFILE
+      *      crosswalk instead of a hardcoded chain of SKU literals, so
+      *      new-accounts can add a SKU/title pair without a recompile.
+       FIND-TITLE-NO.
+           MOVE TREE-SKU TO WNS-SKU.
+           READ WNSFILE INVALID KEY
              MOVE SPACES TO LINEPR
-	         MOVE "NOT FOUND " TO LP-REASON
-	         MOVE TREE-SKU TO LP-BIPAD
-	         MOVE TREE-LOCATION TO LP-DEALER-NO
-	         WRITE LINEPR AFTER ADVANCING 1
-	         GO TO START-TREE.
+             MOVE "NOT FOUND " TO LP-REASON
+             MOVE TREE-SKU TO LP-BIPAD
+             MOVE TREE-LOCATION TO LP-DEALER-NO
+             WRITE LINEPR AFTER ADVANCING 1
+             ADD 1 TO WS-NOTFOUND-CNT
+             GO TO START-TREE.
+           MOVE WNS-TITLE-NO TO WNKTREE-TITLE-NO.
+           DISPLAY WNKTREE.
        END-FIND-TITLE-NO.
-	   
+       
        END-JOB.
-	    CLOSE WNAFILE WNKFILE WNXFILE TREEFILE PRLINE WNRFILE      UPCFILE WNKTREEFILE DATESORTFILE WRKFILE.
-	    STOP RUN.
-		
+           MOVE WS-NOTFOUND-CNT TO NOTFOUND-TOTAL-CNT.
+           WRITE LINEPR FROM NOTFOUND-TOTAL-LINE AFTER ADVANCING 2.
+           CLOSE WNAFILE WNKFILE WNXFILE TREEFILE PRLINE WNRFILE
+            UPCFILE WNKTREEFILE DATESORTFILE WRKFILE WNEFILE WNSFILE.
+           STOP RUN.
+        
        CROSS-CHECK-TITLE-NO.
-	    INITIALIZE WRK.
-	    MOVE TREE-LOCATION TO WRK-STORE-NO.
-	    READ WRKFILE INVALID KEY
-	        GO TO END-CROSS-CHECK-TITLE-NO.
-	    MOVE WRK-REGION TO WHICH-AREA.
+           INITIALIZE WRK.
+           MOVE TREE-LOCATION TO WRK-STORE-NO.
+           READ WRKFILE INVALID KEY
+            GO TO END-CROSS-CHECK-TITLE-NO.
+           MOVE WRK-REGION TO WHICH-AREA.
 
-	    COPY FIXIT.
-	    COPY TURKEY.
+        COPY FIXIT.
+        COPY TURKEY.
 
 
 
