@@ -13,13 +13,26 @@
       *   MODIFIED: 04/04/2018
       *   PROGRAMMER: Jeffrey Clendening
       *   MODIFICATION: 
-      *   JEC1. added missing Bipads 149 AND 549,  
+      *   JEC1. added missing Bipads 149 AND 549,
       *   JEC2. ADDED MODIFICATION HISTORY TO PROGRA
       *
+      *   MODIFIED: 08/08/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION:
+      *   JEC3. added bulldog 349 and 449 to the late-return filter
+      *   JEC4. early-edition title list now read from WNEFILE
+      *         control table instead of hardcoded bipad numbers
       *
+      *   MODIFIED: 08/09/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION:
+      *   JEC5. live output directory now matches the /send/
+      *         convention used by the other Trenton returns
+      *         reports; that directory and the as-of date stamped
+      *         into the CSV filename are runtime command-line
+      *         overrides instead of recompiled-in literals.
       *
-      *
-      ********************************************* 
+      *********************************************
        ENVIRONMENT DIVISION.                                                    
        CONFIGURATION SECTION.                                                   
        SOURCE-COMPUTER. TI-990.                                                 
@@ -28,6 +41,7 @@
        FILE-CONTROL.                                                            
        COPY WOJSEL.
        COPY WNASEL.
+       COPY WNESEL.
            SELECT LATEFILE ASSIGN RANDOM "LATEFL"
            ORGANIZATION INDEXED
            ACCESS DYNAMIC RECORD LATE-PRIMARY-KEY OF LATE
@@ -45,6 +59,9 @@
        FD  WNAFILE LABEL RECORD STANDARD DATA RECORD WNA.
        01  WNA.
        COPY WNA.
+       FD  WNEFILE LABEL RECORD STANDARD DATA RECORD WNE.
+       01  WNE.
+       COPY WNE.
        FD  LATEFILE LABEL RECORD STANDARD DATA RECORD LATE.
        01  LATE.
        COPY LATE.
@@ -86,10 +103,9 @@
           10  LP-ISS-RET-SAT        PIC 9(5).
           10  LP-15                 PIC X.
           10  FILLER                PIC X(50).
-       WORKING-STORAGE SECTION.                                                 
+       WORKING-STORAGE SECTION.
        01  WS-FILENAME.
-        05  FILLER PIC X(17) VALUE "/u/prb/f/trenton/".
-      * 05  FILLER PIC X(22) VALUE "/u/prb/f/trenton/test/".
+        05  WS-FILENAME-DIR PIC X(22) VALUE "/u/prb/f/trenton/send/".
         05  FILLER PIC X(17) VALUE "LATE-LATETRENTON-".
       * 05  FILLER PIC X(21) VALUE "LATE-LATETRENTON-NEW-".
         05  WS-FILENAME-DATE.
@@ -98,43 +114,94 @@
            10  WS-DD PIC 99.
         05  FILLER PIC XXXX VALUE ".csv".
        01  FL-STATUS  PIC XX    VALUE SPACE.
-       01  FILE-ID    PIC XXX   VALUE SPACE.
+       01  WS-FILE-ID PIC XXX   VALUE SPACE.
        01  REPLYX     PIC X     VALUE SPACE.
        01  WS-DEALER-NO  PIC 99999.
+      * JEC5. one combined command-line parameter now carries the
+      * single-dealer lookup, the send/test output directory, and
+      * an as-of date override for the CSV filename stamp, so none
+      * of the three need a recompile to change.  the live directory
+      * matches the /send/ convention already used by the other
+      * Trenton returns reports.
+       01  WS-PARM-CMD  PIC X(15) VALUE SPACES.
+       01  WS-PARM-CMD-R REDEFINES WS-PARM-CMD.
+        05  WS-PARM-DEALER-NO PIC X(5).
+        05  WS-PARM-ENV       PIC X(4).
+        05  WS-PARM-DATE.
+           10  WS-PARM-DATE-MM PIC 99.
+           10  WS-PARM-DATE-DD PIC 99.
+           10  WS-PARM-DATE-YY PIC 99.
+       01  WS-EARLY-EDITION-FL PIC X VALUE "N".
+       01  TI  PIC 9 VALUE 0.
        01  HEAD-ONE.
         05  PIC X(05) VALUE "NAME,".
         05  PIC X(35) VALUE "DEALER,TITLE,WEEK,REGION,AFF DATE,".
         05  PIC X(32) VALUE "ISSUE DATE,COST,SUN/MON,TUE,WED,".
         05  PIC X(12) VALUE "THU,FRI,SAT,".
+       01  WS-TITLE-TOTALS.
+        05  WS-TITLE-TOT OCCURS 6 TIMES.
+           10  WS-TITLE-TOT-NO  PIC 999.
+           10  WS-TITLE-TOT-CNT PIC 9(5) VALUE 0.
+       01  WS-DAY-TOTALS.
+        05  WS-DAY-TOT-CNT OCCURS 9 TIMES PIC 9(5) VALUE 0.
+       01  SUM-LINE.
+        05  SUM-LABEL  PIC X(12) VALUE SPACE.
+        05  SUM-COMMA1 PIC X     VALUE ",".
+        05  SUM-KEY    PIC ZZZ9.
+        05  SUM-COMMA2 PIC X     VALUE ",".
+        05  SUM-COUNT  PIC ZZZZ9.
 
        PROCEDURE DIVISION.
        OPEN-FILES.
-           OPEN INPUT LATEFILE WOJFILE WNAFILE.
+           OPEN INPUT LATEFILE WOJFILE WNAFILE WNEFILE.
+      * the command line carries, in fixed position, the single
+      * dealer number to look up, the output environment ("TEST"
+      * to write under .../trenton/test/), and an as-of date
+      * override (MMDDYY) for the filename stamp -- any piece left
+      * blank keeps its normal default.
+           ACCEPT WS-PARM-CMD FROM COMMAND-LINE.
+           MOVE 0 TO WS-DEALER-NO.
+           IF WS-PARM-DEALER-NO NOT = SPACES
+              MOVE WS-PARM-DEALER-NO TO WS-DEALER-NO.
+           MOVE 049 TO WS-TITLE-TOT-NO (1).
+           MOVE 149 TO WS-TITLE-TOT-NO (2).
+           MOVE 249 TO WS-TITLE-TOT-NO (3).
+           MOVE 349 TO WS-TITLE-TOT-NO (4).
+           MOVE 449 TO WS-TITLE-TOT-NO (5).
+           MOVE 549 TO WS-TITLE-TOT-NO (6).
        READ-WOJ.
            MOVE "AFFID" TO WOJ-PRIMARY-KEY.
            READ WOJFILE.
            MOVE WOJ-DATE-MM TO WS-MM.
            MOVE WOJ-DATE-DD TO WS-DD.
            MOVE WOJ-DATE-YY TO WS-YY.
+           IF WS-PARM-ENV = "TEST"
+              MOVE "/u/prb/f/trenton/test/" TO WS-FILENAME-DIR.
+           IF WS-PARM-DATE NOT = SPACES
+              MOVE WS-PARM-DATE-MM TO WS-MM
+              MOVE WS-PARM-DATE-DD TO WS-DD
+              MOVE WS-PARM-DATE-YY TO WS-YY.
            OPEN OUTPUT PRLINE.
-           MOVE 0 TO WS-DEALER-NO.
            MOVE SPACE TO LINEPR.
            MOVE HEAD-ONE TO LINEPR.
            WRITE LINEPR AFTER ADVANCING 1.
            INITIALIZE LATE.
            MOVE WS-DEALER-NO TO LATE-DEALER-NO.
-           START LATEFILE KEY GREATER LATE-PRIMARY-KEY.
+           START LATEFILE KEY NOT LESS THAN LATE-PRIMARY-KEY.
        READ-LATE.
            READ LATEFILE NEXT AT END GO TO END-JOB.
            IF WS-DEALER-NO NOT = LATE-DEALER-NO
            AND WS-DEALER-NO NOT = 0
            GO TO END-JOB.
 *******JEC1***************************
-
-           IF LATE-TITLE-NO-ONE NOT = 049 AND
-              LATE-TITLE-NO-ONE NOT = 149 AND
-              LATE-TITLE-NO-ONE NOT = 249 AND
-              LATE-TITLE-NO-ONE NOT = 549
+      *  JEC4. early-edition titles now come from the WNEFILE control
+      *  table instead of a hardcoded list of bipad numbers.
+           MOVE LATE-TITLE-NO-ONE TO WNE-TITLE-NO.
+           MOVE "N" TO WS-EARLY-EDITION-FL.
+           READ WNEFILE INVALID KEY MOVE "N" TO WS-EARLY-EDITION-FL
+               NOT INVALID KEY MOVE WNE-EARLY-EDITION-FL
+                   TO WS-EARLY-EDITION-FL.
+           IF WS-EARLY-EDITION-FL NOT = "Y"
               GO TO READ-LATE.
            MOVE SPACE TO LINEPR.
            MOVE LATE-DEALER-NO-ONE TO  LP-DEALER-NO-ONE
@@ -173,7 +240,44 @@
            MOVE "," TO LP-15.
            WRITE LINEPR AFTER ADVANCING 1.
            DISPLAY LINEPR.
+           PERFORM ACCUM-TOTALS.
            GO TO READ-LATE.
+       ACCUM-TOTALS.
+           IF LATE-WEEK-ONE > 0
+              ADD 1 TO WS-DAY-TOT-CNT (LATE-WEEK-ONE).
+           PERFORM VARYING TI FROM 1 BY 1 UNTIL TI > 6
+              IF LATE-TITLE-NO-ONE = WS-TITLE-TOT-NO (TI)
+                 ADD 1 TO WS-TITLE-TOT-CNT (TI)
+                 MOVE 7 TO TI
+              END-IF
+           END-PERFORM.
+       END-ACCUM-TOTALS. EXIT.
        END-JOB.
-           CLOSE LATEFILE PRLINE WNAFILE.
+           MOVE SPACE TO LINEPR.
+           WRITE LINEPR AFTER ADVANCING 2.
+           MOVE "TITLE TOTALS" TO SUM-LABEL.
+           MOVE 0 TO SUM-KEY SUM-COUNT.
+           MOVE SUM-LINE TO LINEPR.
+           WRITE LINEPR AFTER ADVANCING 1.
+           PERFORM VARYING TI FROM 1 BY 1 UNTIL TI > 6
+              MOVE "TITLE" TO SUM-LABEL
+              MOVE WS-TITLE-TOT-NO (TI) TO SUM-KEY
+              MOVE WS-TITLE-TOT-CNT (TI) TO SUM-COUNT
+              MOVE SUM-LINE TO LINEPR
+              WRITE LINEPR AFTER ADVANCING 1
+           END-PERFORM.
+           MOVE SPACE TO LINEPR.
+           WRITE LINEPR AFTER ADVANCING 1.
+           MOVE "DAY TOTALS" TO SUM-LABEL.
+           MOVE 0 TO SUM-KEY SUM-COUNT.
+           MOVE SUM-LINE TO LINEPR.
+           WRITE LINEPR AFTER ADVANCING 1.
+           PERFORM VARYING TI FROM 1 BY 1 UNTIL TI > 7
+              MOVE "DAY" TO SUM-LABEL
+              MOVE TI TO SUM-KEY
+              MOVE WS-DAY-TOT-CNT (TI) TO SUM-COUNT
+              MOVE SUM-LINE TO LINEPR
+              WRITE LINEPR AFTER ADVANCING 1
+           END-PERFORM.
+           CLOSE LATEFILE PRLINE WNAFILE WNEFILE.
            STOP RUN.
