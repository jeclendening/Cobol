@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BIPADCHK.
+       AUTHOR. Jeffrey Clendening
+      **********************************************************
+      * REMARKS: NIGHTLY CHECK THAT THE SHARED BIPAD/EARLY
+      * EDITION CONTROL TABLE (WNEFILE) HAS AN ENTRY FOR EVERY
+      * "X49" TITLE NUMBER ACTUALLY CARRIED ON WNKFILE, SO A NEW
+      * BULLDOG EDITION CAN'T GO UNFLAGGED THE WAY 349/449 DID.
+      *
+      **********************************************************
+      *  MODIFICATION HISTORY:
+      *
+      *   MODIFIED: 08/08/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION:
+      *           CREATED.
+      *
+      **********************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. TI-990.
+       OBJECT-COMPUTER. TI-990.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY WNKSEL.
+       COPY WNESEL.
+           SELECT PRLINE ASSIGN PRINT "/home/prb/w/BIPADCHK.PRT"
+           STATUS FL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WNKFILE LABEL RECORD STANDARD DATA RECORD WNK.
+       01  WNK.
+       COPY WNK.
+       FD  WNEFILE LABEL RECORD STANDARD DATA RECORD WNE.
+       01  WNE.
+       COPY WNE.
+       FD  PRLINE LABEL RECORD OMITTED DATA RECORD LINEPR.
+       01  LINEPR PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  FL-STATUS  PIC XX    VALUE SPACE.
+       01  REPLYX     PIC X     VALUE SPACE.
+       01  WS-SAVE-TITLE-NO  PIC 999  VALUE 0.
+       01  WS-QUOTIENT       PIC 9(5).
+       01  WS-REMAINDER      PIC 99.
+       01  WS-EARLY-EDITION-FL PIC X  VALUE "N".
+       01  WS-EXCEPTION-CNT  PIC 9(5) VALUE 0.
+       01  HEAD-1.
+        05  FILLER PIC X(9)  VALUE "TITLE NO,".
+        05  FILLER PIC X(50) VALUE "EXCEPTION".
+       01  DETAIL-LINE.
+        05  DETAIL-TITLE-NO  PIC ZZZ9.
+        05  COMMA-1          PIC X VALUE ",".
+        05  DETAIL-STATUS    PIC X(50).
+
+       PROCEDURE DIVISION.
+       BEGIN-BEGIN.
+           OPEN INPUT WNKFILE WNEFILE.
+           OPEN OUTPUT PRLINE.
+           MOVE SPACES TO LINEPR.
+           WRITE LINEPR FROM HEAD-1 AFTER ADVANCING 1.
+           MOVE 0 TO WNK-TITLE-NO-TWO WNK-DEALER-NO-TWO.
+           START WNKFILE KEY NOT LESS WNK-ALTERNATE-KEY-TWO
+               INVALID KEY GO TO END-JOB.
+       READ-WNK.
+           READ WNKFILE NEXT AT END GO TO END-JOB.
+           IF WNK-TITLE-NO = WS-SAVE-TITLE-NO GO TO READ-WNK.
+           MOVE WNK-TITLE-NO TO WS-SAVE-TITLE-NO.
+           DIVIDE WNK-TITLE-NO BY 100 GIVING WS-QUOTIENT
+               REMAINDER WS-REMAINDER.
+           IF WS-REMAINDER NOT = 49 GO TO READ-WNK.
+           MOVE WNK-TITLE-NO TO WNE-TITLE-NO.
+           MOVE "N" TO WS-EARLY-EDITION-FL.
+           READ WNEFILE INVALID KEY MOVE "N" TO WS-EARLY-EDITION-FL
+               NOT INVALID KEY MOVE WNE-EARLY-EDITION-FL
+                   TO WS-EARLY-EDITION-FL.
+           IF WS-EARLY-EDITION-FL NOT = "Y"
+              PERFORM WRITE-EXCEPTION.
+           GO TO READ-WNK.
+
+       WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-CNT.
+           MOVE SPACES TO LINEPR.
+           MOVE WNK-TITLE-NO TO DETAIL-TITLE-NO.
+           MOVE "NOT FLAGGED EARLY EDITION IN WNEFILE CONTROL TABLE"
+               TO DETAIL-STATUS.
+           WRITE LINEPR FROM DETAIL-LINE AFTER ADVANCING 1.
+
+       END-JOB.
+           IF WS-EXCEPTION-CNT = 0
+              MOVE SPACES TO LINEPR
+              MOVE "NO BIPAD CONTROL TABLE EXCEPTIONS FOUND"
+                  TO LINEPR
+              WRITE LINEPR AFTER ADVANCING 1.
+           CLOSE WNKFILE WNEFILE PRLINE.
+           STOP RUN.
