@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WNACHK.
+       AUTHOR. Jeffrey Clendening
+      **********************************************************
+      * REMARKS: CENTRALIZED DEALER-MASTER AUDIT, RUN AHEAD OF THE
+      * WEEKLY BATCH.  EVERY DEALER NUMBER CARRIED ON WNKFILE
+      * (LEDGER-NEW/VIEWTRENTONFILER-NEW), LATEFILE (LATETRENTON-NW)
+      * AND RPTFILE (SHORTTRENTON-NEW/SHORTTRENTONRTE-NEW) MUST HAVE
+      * A MATCHING WNAFILE DEALER-MASTER ENTRY, OR THAT REPORT'S
+      * DETAIL LINE FOR THE DEALER EITHER PRINTS BLANK (LATETRENTON-
+      * NW) OR GETS PULLED ONTO THAT REPORT'S OWN EXCEPTION LISTING
+      * (SHORTTRENTONRTE-NEW, VIEWTRENTONFILER-NEW) -- PER REPORT,
+      * AFTER THE FACT.  THIS RUNS ONCE, BEFORE THE WEEKLY REPORTS,
+      * SO A MISSING DEALER MASTER CAN BE SET UP BEFOREHAND INSTEAD
+      * OF SHOWING UP AS A SURPRISE IN THREE DIFFERENT REPORTS' OWN
+      * EXCEPTION HANDLING.
+      *
+      **********************************************************
+      *  MODIFICATION HISTORY:
+      *
+      *   MODIFIED: 08/09/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION:
+      *           CREATED.
+      *
+      **********************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. TI-990.
+       OBJECT-COMPUTER. TI-990.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY WNKSEL.
+       COPY WNASEL.
+           SELECT LATEFILE ASSIGN RANDOM "LATEFL"
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD LATE-PRIMARY-KEY OF LATE
+           ALTERNATE RECORD LATE-ALTERNATE-KEY-ONE OF LATE DUPLICATES
+           STATUS FL-STATUS.
+           SELECT RPTFILE ASSIGN RANDOM "/home/prb/f/RPTFL1.KEY"
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD RPT-PRIMARY-KEY OF RPT
+           ALTERNATE RECORD RPT-ALTERNATE-KEY-ONE OF RPT DUPLICATES
+           ALTERNATE RECORD RPT-ALTERNATE-KEY-TWO OF RPT DUPLICATES
+           STATUS FL-STATUS.
+           SELECT PRLINE ASSIGN PRINT "/home/prb/w/WNACHK.PRT"
+           STATUS FL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WNKFILE LABEL RECORD STANDARD DATA RECORD WNK.
+       01  WNK.
+       COPY WNK.
+       FD  WNAFILE LABEL RECORD STANDARD DATA RECORD WNA.
+       01  WNA.
+       COPY WNA.
+       FD  LATEFILE LABEL RECORD STANDARD DATA RECORD LATE.
+       01  LATE.
+       COPY LATE.
+       FD  RPTFILE LABEL RECORD STANDARD DATA RECORD RPT.
+       01  RPT.
+           05  RPT-PRIMARY-KEY.
+               10  RPT-DATE PIC 9(6).
+               10  RPT-TITLE-NO PIC 9(5).
+               10  RPT-DEALER-NO PIC 9(5).
+               10  RPT-SEQ PIC 999.
+           05  RPT-ALTERNATE-KEY-ONE.
+               10  RPT-DEALER-NO-R PIC 9(5).
+               10  RPT-TITLE-NO-R PIC 9(5).
+           05  RPT-ALTERNATE-KEY-TWO.
+               10  RPT-RTE-SEQ PIC 9(5).
+               10  RPT-DEALER-NO-R2 PIC 9(5).
+               10  RPT-TITLE-NO-R2 PIC 9(5).
+           05  RPT-QTY PIC 9(5).
+           05  RPT-AMT PIC 9(5)V99.
+           05  RPT-TITLE PIC X(21).
+           05  RPT-INVNO PIC 99999.
+           05  RPT-MON  PIC 99999.
+           05  RPT-TUE  PIC 99999.
+           05  RPT-WED  PIC 99999.
+           05  RPT-THU  PIC 99999.
+           05  RPT-FRI  PIC 99999.
+           05  RPT-SAT  PIC 99999.
+           05  RPT-WEEK PIC 9.
+       FD  PRLINE LABEL RECORD OMITTED DATA RECORD LINEPR.
+       01  LINEPR PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  FL-STATUS         PIC XX    VALUE SPACE.
+       01  WS-EXCEPTION-CNT  PIC 9(5)  VALUE 0.
+       01  WS-SAVE-DEALER-NO PIC 9(5)  VALUE 0.
+       01  WS-SOURCE         PIC X(16) VALUE SPACE.
+       01  HEAD-1.
+        05  FILLER PIC X(8)  VALUE "DEALER,".
+        05  FILLER PIC X(17) VALUE "SOURCE,".
+        05  FILLER PIC X(50) VALUE "EXCEPTION".
+       01  DETAIL-LINE.
+        05  DETAIL-DEALER-NO PIC 99999.
+        05  COMMA-1          PIC X VALUE ",".
+        05  DETAIL-SOURCE    PIC X(16).
+        05  COMMA-2          PIC X VALUE ",".
+        05  DETAIL-STATUS    PIC X(50).
+
+       PROCEDURE DIVISION.
+       BEGIN-BEGIN.
+           OPEN INPUT WNKFILE WNAFILE LATEFILE RPTFILE.
+           OPEN OUTPUT PRLINE.
+           MOVE SPACES TO LINEPR.
+           WRITE LINEPR FROM HEAD-1 AFTER ADVANCING 1.
+           MOVE "WNKFILE" TO WS-SOURCE.
+           PERFORM CHECK-WNK THRU END-CHECK-WNK.
+           MOVE "LATEFILE" TO WS-SOURCE.
+           PERFORM CHECK-LATE THRU END-CHECK-LATE.
+           MOVE "RPTFILE" TO WS-SOURCE.
+           PERFORM CHECK-RPT THRU END-CHECK-RPT.
+           PERFORM END-JOB.
+
+       CHECK-WNK.
+           MOVE 0 TO WNK-DEALER-NO WNK-TITLE-NO.
+           MOVE 0 TO WS-SAVE-DEALER-NO.
+           START WNKFILE KEY NOT LESS WNK-PRIMARY-KEY
+               INVALID KEY GO TO END-CHECK-WNK.
+       READ-WNK.
+           READ WNKFILE NEXT AT END GO TO END-CHECK-WNK.
+           IF WNK-DEALER-NO = WS-SAVE-DEALER-NO GO TO READ-WNK.
+           MOVE WNK-DEALER-NO TO WS-SAVE-DEALER-NO.
+           MOVE WNK-DEALER-NO TO WNA-DEALER-NO.
+           READ WNAFILE INVALID KEY
+               PERFORM WRITE-EXCEPTION.
+           GO TO READ-WNK.
+       END-CHECK-WNK. EXIT.
+
+       CHECK-LATE.
+           MOVE 0 TO LATE-DEALER-NO.
+           START LATEFILE KEY NOT LESS LATE-PRIMARY-KEY
+               INVALID KEY GO TO END-CHECK-LATE.
+       READ-LATE.
+           READ LATEFILE NEXT AT END GO TO END-CHECK-LATE.
+           MOVE LATE-DEALER-NO TO WNA-DEALER-NO.
+           READ WNAFILE INVALID KEY
+               PERFORM WRITE-EXCEPTION.
+           GO TO READ-LATE.
+       END-CHECK-LATE. EXIT.
+
+       CHECK-RPT.
+           MOVE 0 TO RPT-DEALER-NO-R RPT-TITLE-NO-R.
+           MOVE 0 TO WS-SAVE-DEALER-NO.
+           START RPTFILE KEY NOT LESS RPT-ALTERNATE-KEY-ONE
+               INVALID KEY GO TO END-CHECK-RPT.
+       READ-RPT.
+           READ RPTFILE NEXT AT END GO TO END-CHECK-RPT.
+           IF RPT-DEALER-NO-R = WS-SAVE-DEALER-NO GO TO READ-RPT.
+           MOVE RPT-DEALER-NO-R TO WS-SAVE-DEALER-NO.
+           MOVE RPT-DEALER-NO-R TO WNA-DEALER-NO.
+           READ WNAFILE INVALID KEY
+               PERFORM WRITE-EXCEPTION.
+           GO TO READ-RPT.
+       END-CHECK-RPT. EXIT.
+
+       WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-CNT.
+           MOVE SPACES TO LINEPR.
+           MOVE WNA-DEALER-NO TO DETAIL-DEALER-NO.
+           MOVE WS-SOURCE TO DETAIL-SOURCE.
+           MOVE "NO WNAFILE DEALER MASTER ENTRY FOR THIS DEALER NO"
+               TO DETAIL-STATUS.
+           WRITE LINEPR FROM DETAIL-LINE AFTER ADVANCING 1.
+
+       END-JOB.
+           IF WS-EXCEPTION-CNT = 0
+              MOVE SPACES TO LINEPR
+              MOVE "NO WNA DEALER MASTER EXCEPTIONS FOUND" TO LINEPR
+              WRITE LINEPR AFTER ADVANCING 1.
+           CLOSE WNKFILE WNAFILE LATEFILE RPTFILE PRLINE.
+           STOP RUN.
