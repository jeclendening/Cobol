@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WNCCHK.
+       AUTHOR. Jeffrey Clendening
+      **********************************************************
+      * REMARKS: NIGHTLY SANITY CHECK OF THE GRAND TOTALS THAT
+      * LEDGER-NEW (KEY "LED", COMPANY-WIDE RETURNS), VIEWTREN-
+      * TONFILER-NEW (KEY "VWT", TRENTON RETURNS ONLY) AND
+      * SHORTTRENTON-NEW (KEY "SHT", TRENTON SHORTAGES ONLY)
+      * EACH POST TO WNCFILE.  THE THREE TOTALS ARE DIFFERENT
+      * QUANTITIES OVER DIFFERENT SCOPES, SO THIS DOES NOT LOOK
+      * FOR AN EXACT MATCH -- IT CHECKS THE DIRECTIONAL/SUBSET
+      * RELATIONSHIPS THAT MUST ALWAYS HOLD:
+      *     VWT (TRENTON RETURNS) MUST NOT EXCEED LED (COMPANY-
+      *         WIDE RETURNS), SINCE TRENTON IS ONE DEALER GROUP
+      *         WITHIN THE COMPANY-WIDE TOTAL.
+      *     SHT (TRENTON SHORTAGES) MUST NOT EXCEED VWT (TRENTON
+      *         RETURNS), SINCE A SHORTAGE IS COUNTED AGAINST A
+      *         RETURN THAT WAS ALREADY CARRIED ON THE SAME
+      *         DEALER'S TRENTON FIGURES.
+      * ALSO FLAGS ANY OF THE THREE KEYS MISSING OUTRIGHT (A
+      * REPORT THAT DIDN'T RUN, OR HASN'T BEEN CONVERTED TO POST
+      * TO WNCFILE YET) AND ANY RUN DATE MISMATCH ACROSS THE
+      * THREE, SINCE A MISMATCH MEANS THEY WEREN'T COMPARING THE
+      * SAME NIGHT'S DATA.
+      *
+      **********************************************************
+      *  MODIFICATION HISTORY:
+      *
+      *   MODIFIED: 08/09/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION:
+      *           CREATED.
+      *
+      **********************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. TI-990.
+       OBJECT-COMPUTER. TI-990.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY WNCSEL.
+           SELECT PRLINE ASSIGN PRINT "/home/prb/w/WNCCHK.PRT"
+           STATUS FL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WNCFILE LABEL RECORD STANDARD DATA RECORD WNC.
+       01  WNC.
+       COPY WNC.
+       FD  PRLINE LABEL RECORD OMITTED DATA RECORD LINEPR.
+       01  LINEPR PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  FL-STATUS         PIC XX    VALUE SPACE.
+       01  WS-EXCEPTION-CNT  PIC 9(5)  VALUE 0.
+       01  WS-LED-FOUND      PIC X     VALUE "N".
+       01  WS-VWT-FOUND      PIC X     VALUE "N".
+       01  WS-SHT-FOUND      PIC X     VALUE "N".
+       01  WS-LED-QTY        PIC 9(7)  VALUE 0.
+       01  WS-VWT-QTY        PIC 9(7)  VALUE 0.
+       01  WS-SHT-QTY        PIC 9(7)  VALUE 0.
+       01  WS-LED-DATE       PIC 9999  VALUE 0.
+       01  WS-VWT-DATE       PIC 9999  VALUE 0.
+       01  WS-SHT-DATE       PIC 9999  VALUE 0.
+       01  HEAD-1.
+        05  FILLER PIC X(5)  VALUE "KEY,".
+        05  FILLER PIC X(55) VALUE "EXCEPTION".
+       01  DETAIL-LINE.
+        05  DETAIL-KEY       PIC X(3).
+        05  COMMA-1          PIC X VALUE ",".
+        05  DETAIL-STATUS    PIC X(60).
+
+       PROCEDURE DIVISION.
+       BEGIN-BEGIN.
+           OPEN INPUT WNCFILE.
+           OPEN OUTPUT PRLINE.
+           MOVE SPACES TO LINEPR.
+           WRITE LINEPR FROM HEAD-1 AFTER ADVANCING 1.
+           PERFORM READ-LED.
+           PERFORM READ-VWT.
+           PERFORM READ-SHT.
+           PERFORM CHECK-FOUND.
+           PERFORM CHECK-DATES.
+           PERFORM CHECK-TOTALS.
+           PERFORM END-JOB.
+
+       READ-LED.
+           MOVE "LED" TO WNC-PRIMARY-KEY.
+           READ WNCFILE INVALID KEY MOVE "N" TO WS-LED-FOUND
+               NOT INVALID KEY
+                  MOVE "Y" TO WS-LED-FOUND
+                  MOVE WNC-GRAND-QTY TO WS-LED-QTY
+                  MOVE WNC-RUN-MM TO WS-LED-DATE (1:2)
+                  MOVE WNC-RUN-DD TO WS-LED-DATE (3:2).
+
+       READ-VWT.
+           MOVE "VWT" TO WNC-PRIMARY-KEY.
+           READ WNCFILE INVALID KEY MOVE "N" TO WS-VWT-FOUND
+               NOT INVALID KEY
+                  MOVE "Y" TO WS-VWT-FOUND
+                  MOVE WNC-GRAND-QTY TO WS-VWT-QTY
+                  MOVE WNC-RUN-MM TO WS-VWT-DATE (1:2)
+                  MOVE WNC-RUN-DD TO WS-VWT-DATE (3:2).
+
+       READ-SHT.
+           MOVE "SHT" TO WNC-PRIMARY-KEY.
+           READ WNCFILE INVALID KEY MOVE "N" TO WS-SHT-FOUND
+               NOT INVALID KEY
+                  MOVE "Y" TO WS-SHT-FOUND
+                  MOVE WNC-GRAND-QTY TO WS-SHT-QTY
+                  MOVE WNC-RUN-MM TO WS-SHT-DATE (1:2)
+                  MOVE WNC-RUN-DD TO WS-SHT-DATE (3:2).
+
+       CHECK-FOUND.
+           IF WS-LED-FOUND = "N"
+              MOVE "LED" TO DETAIL-KEY
+              MOVE "NO WNCFILE TOTAL POSTED BY LEDGER-NEW"
+                  TO DETAIL-STATUS
+              PERFORM WRITE-EXCEPTION.
+           IF WS-VWT-FOUND = "N"
+              MOVE "VWT" TO DETAIL-KEY
+              MOVE "NO WNCFILE TOTAL POSTED BY VIEWTRENTONFILER-NEW"
+                  TO DETAIL-STATUS
+              PERFORM WRITE-EXCEPTION.
+           IF WS-SHT-FOUND = "N"
+              MOVE "SHT" TO DETAIL-KEY
+              MOVE "NO WNCFILE TOTAL POSTED BY SHORTTRENTON-NEW"
+                  TO DETAIL-STATUS
+              PERFORM WRITE-EXCEPTION.
+
+       CHECK-DATES.
+           IF WS-LED-FOUND = "Y" AND WS-VWT-FOUND = "Y"
+              AND WS-LED-DATE NOT = WS-VWT-DATE
+              MOVE "VWT" TO DETAIL-KEY
+              MOVE "RUN DATE DOES NOT MATCH LEDGER-NEW'S RUN DATE"
+                  TO DETAIL-STATUS
+              PERFORM WRITE-EXCEPTION.
+           IF WS-VWT-FOUND = "Y" AND WS-SHT-FOUND = "Y"
+              AND WS-VWT-DATE NOT = WS-SHT-DATE
+              MOVE "SHT" TO DETAIL-KEY
+              MOVE "RUN DATE DOES NOT MATCH VIEWTRENTONFILER-NEW'S"
+                  TO DETAIL-STATUS
+              PERFORM WRITE-EXCEPTION.
+
+       CHECK-TOTALS.
+           IF WS-LED-FOUND = "Y" AND WS-VWT-FOUND = "Y"
+              AND WS-VWT-QTY GREATER THAN WS-LED-QTY
+              MOVE "VWT" TO DETAIL-KEY
+              MOVE "TRENTON RETURNS EXCEED COMPANY-WIDE RETURNS"
+                  TO DETAIL-STATUS
+              PERFORM WRITE-EXCEPTION.
+           IF WS-VWT-FOUND = "Y" AND WS-SHT-FOUND = "Y"
+              AND WS-SHT-QTY GREATER THAN WS-VWT-QTY
+              MOVE "SHT" TO DETAIL-KEY
+              MOVE "TRENTON SHORTAGES EXCEED TRENTON RETURNS"
+                  TO DETAIL-STATUS
+              PERFORM WRITE-EXCEPTION.
+
+       WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-CNT.
+           MOVE SPACES TO LINEPR.
+           WRITE LINEPR FROM DETAIL-LINE AFTER ADVANCING 1.
+
+       END-JOB.
+           IF WS-EXCEPTION-CNT = 0
+              MOVE SPACES TO LINEPR
+              MOVE "NO RECONCILIATION EXCEPTIONS FOUND" TO LINEPR
+              WRITE LINEPR AFTER ADVANCING 1.
+           CLOSE WNCFILE PRLINE.
+           STOP RUN.
