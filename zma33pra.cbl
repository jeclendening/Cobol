@@ -14,6 +14,48 @@
       *         PROGRAMMER:                                            *
       *       MODIFICATION:                                            *
       *                                                                *
+      *           MODIFIED: 08/09/2026                                 *
+      *    EFFECTIVE CYCLE: N/A                                        *
+      *         PROGRAMMER: JEFFREY CLENDENING                         *
+      *       MODIFICATION: AN STR-FILE RECORD THAT RUNS THROUGH       *
+      *         WITHOUT A MATCHING PAY-GRADE-FILE SSN IS NOW ALSO      *
+      *         LOGGED TO A NEW STATUS-OUT EXCEPTION FILE INSTEAD OF   *
+      *         JUST SILENTLY KEEPING ITS ORIGINAL PAY GRADE.          *
+      *                                                                *
+      *           MODIFIED: 08/09/2026                                 *
+      *    EFFECTIVE CYCLE: N/A                                        *
+      *         PROGRAMMER: JEFFREY CLENDENING                         *
+      *       MODIFICATION: PAY-GRADE-FILE IS ASSUMED SORTED ASCENDING *
+      *         BY SSN FOR THE MATCH-MERGE -- A REPEATED SSN ON THAT   *
+      *         FILE NOW ALSO GETS LOGGED TO STATUS-OUT-FILE INSTEAD   *
+      *         OF SILENTLY LETTING THE SECOND OCCURRENCE OVERWRITE    *
+      *         THE FIRST MATCH.                                       *
+      *                                                                *
+      *           MODIFIED: 08/09/2026                                 *
+      *    EFFECTIVE CYCLE: N/A                                        *
+      *         PROGRAMMER: JEFFREY CLENDENING                         *
+      *       MODIFICATION: EVERY OPEN/READ/WRITE FAILURE PATH NOW     *
+      *         SETS RETURN-CODE TO 16 BEFORE STOPPING, SO A SCHEDULER *
+      *         OR A FOLLOW-ON STEP CAN TELL THIS RUN FAILED INSTEAD   *
+      *         OF SEEING THE SAME CLEAN RETURN CODE AS A NORMAL RUN.  *
+      *                                                                *
+      *           MODIFIED: 08/09/2026                                 *
+      *    EFFECTIVE CYCLE: N/A                                        *
+      *         PROGRAMMER: JEFFREY CLENDENING                         *
+      *       MODIFICATION: RUN COUNTS (RECORDS READ, MATCHED,         *
+      *         WRITTEN, AND SSN EXCEPTIONS) ARE NOW ALSO WRITTEN TO A  *
+      *         NEW AUDIT FILE AT END OF RUN INSTEAD OF ONLY GOING TO   *
+      *         THE JOB LOG VIA DISPLAY.                                *
+      *                                                                *
+      *           MODIFIED: 08/09/2026                                 *
+      *    EFFECTIVE CYCLE: N/A                                        *
+      *         PROGRAMMER: JEFFREY CLENDENING                         *
+      *       MODIFICATION: THE STATUS-OUT-FILE AND AUDIT-FILE WRITES  *
+      *         WERE MISSING FROM THE RETURN-CODE-ON-FAILURE COVERAGE  *
+      *         ADDED ABOVE -- THEY NOW CHECK STATUS-OUT-OK/AUDIT-OK    *
+      *         AND SET RETURN-CODE TO 16 THE SAME AS EVERY OTHER       *
+      *         FILE OPERATION IN THIS PROGRAM.                        *
+      *                                                                *
       ******************************************************************
       /                                                                         
        ENVIRONMENT DIVISION.                                                    
@@ -30,9 +72,17 @@
                   FILE STATUS IS PAY-STATUS
                   ORGANIZATION IS LINE SEQUENTIAL. 
 
-           SELECT STR-OUTPUT-FILE ASSIGN TO ZMA41A3O                            
+           SELECT STR-OUTPUT-FILE ASSIGN TO ZMA41A3O
                   FILE STATUS IS STR-OUTPUT-STATUS
-                  ORGANIZATION IS LINE SEQUENTIAL. 
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STATUS-OUT-FILE ASSIGN TO ZMA33STO
+                  FILE STATUS IS STATUS-OUT-STATUS
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO ZMA33AUD
+                  FILE STATUS IS AUDIT-STATUS
+                  ORGANIZATION IS LINE SEQUENTIAL.
       *
        DATA DIVISION.                                                           
        FILE SECTION.                                                            
@@ -52,8 +102,20 @@
            RECORDING MODE IS F                                                  
            BLOCK CONTAINS 0 RECORDS                                             
            LABEL RECORDS ARE STANDARD.
-       01  STR-OUTPUT-RECORD               PIC X(300).                                          
-      *                                                                         
+       01  STR-OUTPUT-RECORD               PIC X(300).
+      *
+       FD  STATUS-OUT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01  STATUS-OUT-RECORD               PIC X(80).
+      *
+       FD  AUDIT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RECORD                    PIC X(80).
+      *
        WORKING-STORAGE SECTION.                                                 
 
        01  SYS-DATE1                  PIC X(021).
@@ -75,11 +137,40 @@
        01 STR-OUTPUT-STATUS           PIC X(02)  VALUE SPACES.
           88 STR-OUT-OK                  VALUE   '00'.
           88 STR-OUT-EOF                 VALUE   '10'.
+       01 STATUS-OUT-STATUS           PIC X(02)  VALUE SPACES.
+          88 STATUS-OUT-OK               VALUE   '00'.
+          88 STATUS-OUT-EOF              VALUE   '10'.
+       01 AUDIT-STATUS                PIC X(02)  VALUE SPACES.
+          88 AUDIT-OK                    VALUE   '00'.
+          88 AUDIT-EOF                   VALUE   '10'.
+
+       01 STATUS-OUT-LINE.
+          05 SO-TYPE                  PIC X(9)  VALUE SPACES.
+          05 FILLER                   PIC X(1)  VALUE SPACE.
+          05 SO-SSN                   PIC X(9)  VALUE SPACES.
+          05 FILLER                   PIC X(1)  VALUE SPACE.
+          05 SO-TEXT                  PIC X(40) VALUE SPACES.
+
+       01 AUDIT-LINE.
+          05 AUD-RUN-DATE              PIC 9(6)  VALUE ZEROS.
+          05 FILLER                    PIC X(1)  VALUE SPACE.
+          05 AUD-READ-LABEL            PIC X(5)  VALUE 'READ='.
+          05 AUD-READ-CNT              PIC ZZZZZ9.
+          05 FILLER                    PIC X(1)  VALUE SPACE.
+          05 AUD-MATCHED-LABEL         PIC X(8)  VALUE 'MATCHED='.
+          05 AUD-MATCHED-CNT           PIC ZZZZZ9.
+          05 FILLER                    PIC X(1)  VALUE SPACE.
+          05 AUD-WRITE-LABEL           PIC X(6)  VALUE 'WROTE='.
+          05 AUD-WRITE-CNT             PIC ZZZZZ9.
+          05 FILLER                    PIC X(1)  VALUE SPACE.
+          05 AUD-STATUS-OUT-LABEL      PIC X(11) VALUE 'STATUS-OUT='.
+          05 AUD-STATUS-OUT-CNT        PIC ZZZZZ9.
 
        01 STR-PAY-GRD-HOLD.
          03 STR-PAY-GRD-HOLD          PIC X(2).
          03 STR-SSN-HOLD              PIC X(9).
          03 T01-SSN-HOLD              PIC X(9).
+         03 WS-PREV-PAY-SSN           PIC X(9) VALUE SPACES.
 
        01 STR-EOF-IND.   
           05 EOF-STR                  PIC X(1) VALUE 'N'.
@@ -118,16 +209,31 @@
            OPEN INPUT STR-FILE.
            IF NOT STR-OK
                 DISPLAY 'STR-FILE OPEN FAILED:  ' STR-STATUS
+                MOVE 16 TO RETURN-CODE
                 STOP RUN.
-        
+
            OPEN INPUT PAY-GRADE-FILE.
            IF NOT PAY-OK
                 DISPLAY 'PAY-GRADE OPEN FAILED: ' PAY-STATUS
+                MOVE 16 TO RETURN-CODE
                 STOP RUN.
 
            OPEN OUTPUT STR-OUTPUT-FILE.
            IF NOT STR-OUT-OK
-                DISPLAY 'STR-OUTPUT FAILED: ' STR-OUTPUT-STATUS 
+                DISPLAY 'STR-OUTPUT FAILED: ' STR-OUTPUT-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN.
+
+           OPEN OUTPUT STATUS-OUT-FILE.
+           IF NOT STATUS-OUT-OK
+                DISPLAY 'STATUS-OUT OPEN FAILED: ' STATUS-OUT-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN.
+
+           OPEN OUTPUT AUDIT-FILE.
+           IF NOT AUDIT-OK
+                DISPLAY 'AUDIT-FILE OPEN FAILED: ' AUDIT-STATUS
+                MOVE 16 TO RETURN-CODE
                 STOP RUN.
 
        OPEN-ROUTINE-EXIT.
@@ -145,8 +251,12 @@
               NEXT SENTENCE
            ELSE
              DISPLAY 'PAY READ FAILED: ' PAY-STATUS
+             MOVE 16 TO RETURN-CODE
              PERFORM CLOSE-ROUTINE
-           END-IF.             
+           END-IF.
+           IF PAY-OK AND T01-SSN-HOLD = WS-PREV-PAY-SSN
+              PERFORM WRITE-DUPLICATE-SSN.
+           MOVE T01-SSN-HOLD TO WS-PREV-PAY-SSN.
        READ-ROUTINE-1-EXIT.
                      EXIT.
 
@@ -162,10 +272,12 @@
               NEXT SENTENCE
            ELSE
              DISPLAY 'STR READ FAILED: ' STR-STATUS
+             MOVE 16 TO RETURN-CODE
              PERFORM CLOSE-ROUTINE
            END-IF.
            MOVE STR-RECORD TO STR-RECORD-IN.
            MOVE STR-SSN TO STR-SSN-HOLD.
+           ADD 1 TO READ-CNT.
        READ-ROUTINE-2-EXIT.
                        EXIT.
   
@@ -182,26 +294,53 @@
                                 THAN T01-SSN-HOLD AND NOT STR-EOF
                                 PERFORM READ-ROUTINE-1
                ELSE
-                 IF STR-SSN-HOLD IS LESS 
+                 IF STR-SSN-HOLD IS LESS
                               THAN T01-SSN-HOLD
                               MOVE STR-PAY-GRD-IN IN
                                      STR-RECORD TO STR-PAY-GRD
+                              PERFORM WRITE-UNMATCHED-SSN
                               PERFORM WRITE-RECORDS
                               PERFORM READ-ROUTINE-2.
        MATCH-ROUTINE-EXIT.
                       EXIT.
-      * STR-EOF PAY-EOF 
+      * STR-EOF PAY-EOF
+       WRITE-UNMATCHED-SSN.
+            MOVE SPACES TO STATUS-OUT-LINE.
+            MOVE 'UNMATCHED' TO SO-TYPE.
+            MOVE STR-SSN-HOLD TO SO-SSN.
+            MOVE 'NO PAY-GRADE-FILE ENTRY FOR THIS SSN' TO SO-TEXT.
+            WRITE STATUS-OUT-RECORD FROM STATUS-OUT-LINE.
+            IF NOT STATUS-OUT-OK
+                 DISPLAY 'STATUS-OUT WRITE FAILED: ' STATUS-OUT-STATUS
+                 MOVE 16 TO RETURN-CODE
+                 PERFORM CLOSE-ROUTINE
+            END-IF.
+            ADD 1 TO STATUS-OUT-CNT.
+       WRITE-DUPLICATE-SSN.
+            MOVE SPACES TO STATUS-OUT-LINE.
+            MOVE 'DUPLICATE' TO SO-TYPE.
+            MOVE T01-SSN-HOLD TO SO-SSN.
+            MOVE 'SSN APPEARS MORE THAN ONCE ON PAY-GRADE-FILE'
+                TO SO-TEXT.
+            WRITE STATUS-OUT-RECORD FROM STATUS-OUT-LINE.
+            IF NOT STATUS-OUT-OK
+                 DISPLAY 'STATUS-OUT WRITE FAILED: ' STATUS-OUT-STATUS
+                 MOVE 16 TO RETURN-CODE
+                 PERFORM CLOSE-ROUTINE
+            END-IF.
+            ADD 1 TO STATUS-OUT-CNT.
        WRITE-RECORDS.
             MOVE STR-FILLER-1-IN TO STR-FILLER-1-OUT.
             MOVE STR-SSN-IN TO STR-SSN-OUT.
             MOVE STR-FILLER-2-IN TO STR-FILLER-2-OUT. 
             MOVE STR-FILLER-3-IN TO STR-FILLER-3-OUT.
             WRITE STR-OUTPUT-RECORD FROM STR-RECORD-OUT.
-            IF NOT STR-OUT-OK 
+            IF NOT STR-OUT-OK
                  DISPLAY 'OUTPUT WRITE FAILED: ' STR-OUTPUT-STATUS
+                 MOVE 16 TO RETURN-CODE
                  PERFORM CLOSE-ROUTINE
             ELSE
-                 ADD 1 TO WRITE-CNT 
+                 ADD 1 TO WRITE-CNT
             END-IF.
        WRITE-RECORDS-EXIT.
                       EXIT.
@@ -209,9 +348,25 @@
        CLOSE-ROUTINE.
               DISPLAY 'RECORDS MATCHED:  ' MATCHED-CNT
               DISPLAY 'RECORDS WRITTEN:  ' WRITE-CNT
-              CLOSE  STR-FILE 
+              DISPLAY 'UNMATCHED SSNS:   ' STATUS-OUT-CNT
+              PERFORM WRITE-AUDIT-RECORD.
+              CLOSE  STR-FILE
                      PAY-GRADE-FILE
-                     STR-OUTPUT-FILE.
+                     STR-OUTPUT-FILE
+                     STATUS-OUT-FILE
+                     AUDIT-FILE.
               STOP RUN.
+
+       WRITE-AUDIT-RECORD.
+              ACCEPT AUD-RUN-DATE FROM DATE.
+              MOVE READ-CNT TO AUD-READ-CNT.
+              MOVE MATCHED-CNT TO AUD-MATCHED-CNT.
+              MOVE WRITE-CNT TO AUD-WRITE-CNT.
+              MOVE STATUS-OUT-CNT TO AUD-STATUS-OUT-CNT.
+              WRITE AUDIT-RECORD FROM AUDIT-LINE.
+              IF NOT AUDIT-OK
+                   DISPLAY 'AUDIT WRITE FAILED: ' AUDIT-STATUS
+                   MOVE 16 TO RETURN-CODE
+              END-IF.
        CLOSE-ROUTINE-EXIT.
                       EXIT.                          
