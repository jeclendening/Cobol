@@ -20,14 +20,48 @@
       *
       *   MODIFIED: 7/11/2018
       *   PROGRAMMER: Jeffrey Clendening
-      *   MODIFICATION: added 349 and 449 new bulldogs  
+      *   MODIFICATION: added 349 and 449 new bulldogs
       *                 for Trenton times
       *
-      *   MODIFIED:
-      *   PROGRAMMER:
-      *   MODIFICATION:
+      *   MODIFIED: 08/08/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION: JEC3. early-edition titles now read from the
+      *                 WNEFILE control table instead of a
+      *                 hardcoded list
+      *
+      *   MODIFIED: 08/09/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION: JEC4. route-level subtotals added to the
+      *                 report.  JEC5. dealers with no WNAFILE master
+      *                 are pulled onto a separate exception listing
+      *                 instead of printing a zeroed-out detail row.
+      *                 JEC6. the send/test output directory and the
+      *                 as-of date stamped into the CSV filenames are
+      *                 now runtime command-line overrides instead of
+      *                 recompiled-in literals.
+      *
+      *   MODIFIED: 08/09/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION: JEC7. the report and exception CSVs are now
+      *                 handed off to the site's outbound-delivery
+      *                 script as soon as they're closed, instead of
+      *                 waiting on someone to run it by hand (skipped
+      *                 when running under the TEST environment
+      *                 override).
+      *
+      *   MODIFIED: 08/09/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION: JEC10. ROUTE-ACCUM-RTN was only bumping
+      *                 WS-GRAND-QTY after the route-totals table
+      *                 lookup, so a dealer base with more than
+      *                 WS-ROUTE-MAX-ROUTES distinct routes silently
+      *                 dropped the overflow routes from the grand
+      *                 total WNCCHK reconciles against.  The grand
+      *                 total is now bumped unconditionally; only the
+      *                 per-route subtotal line is skipped when the
+      *                 table is full.
       *
-      **********************************************************  
+      **********************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. TI-990.
@@ -37,8 +71,12 @@
        COPY WNRSEL.
        COPY WNASEL.
        COPY WNKSEL.
+       COPY WNESEL.
+       COPY WNCSEL.
            SELECT PRLINE ASSIGN PRINT WS-FILENAME
            STATUS FL-STATUS.
+           SELECT EXCFILE ASSIGN PRINT WS-EXC-FILENAME
+           STATUS FL-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  WNRFILE LABEL RECORD STANDARD DATA RECORD WNR.
@@ -53,6 +91,19 @@
        01  WNK.
        COPY WNK.
 
+       FD  WNEFILE LABEL RECORD STANDARD DATA RECORD WNE.
+       01  WNE.
+       COPY WNE.
+
+      *JEC8. a small control file that this report,
+      *      SHORTTRENTON-NEW, and LEDGER-NEW each post their grand
+      *      total to, so a separate checker can sanity-check the
+      *      three reports against each other after the nightly
+      *      batch.
+       FD  WNCFILE LABEL RECORD STANDARD DATA RECORD WNC.
+       01  WNC.
+       COPY WNC.
+
        FD  PRLINE LABEL RECORD OMITTED DATA RECORD LINEPR.
        01  LINEPR.
           05  LP-MISC-SEQ     PIC 9.
@@ -89,16 +140,69 @@
           05  LP-SUN            PIC ZZZZ9.
           05  FILLER15          PIC X.
 
+       FD  EXCFILE LABEL RECORD OMITTED DATA RECORD EXCLINE.
+       01  EXCLINE PIC X(80).
+
        WORKING-STORAGE SECTION.
+      *JEC6. the send/test output directory and the as-of date
+      *      stamped into the CSV filenames no longer require a
+      *      recompile to change -- WS-PARM-ENV ("TEST") and
+      *      WS-PARM-DATE (MMDDYY) override them at run time.
+       01  WS-PARM-CMD  PIC X(10) VALUE SPACES.
+       01  WS-PARM-CMD-R REDEFINES WS-PARM-CMD.
+          05  WS-PARM-ENV  PIC X(4).
+          05  WS-PARM-DATE.
+             10  WS-PARM-DATE-MM PIC 99.
+             10  WS-PARM-DATE-DD PIC 99.
+             10  WS-PARM-DATE-YY PIC 99.
+      *JEC7. once the report and exception CSVs are closed out, kick
+      *      off the site's standard outbound-delivery script against
+      *      each one instead of leaving that to be run by hand.
+       01  WS-DLVR-CMD.
+          05  FILLER PIC X(20) VALUE "/u/prb/bin/senddlvr ".
+          05  WS-DLVR-FILE PIC X(70).
        01  WS-FILENAME.
-          05  FILLER PIC X(22) VALUE "/u/prb/f/trenton/send/".
-      *   05  FILLER PIC X(22) VALUE "/u/prb/f/trenton/test/". 
-          05  FILLER PIC X(16) VALUE "TRENTON-RETURNS-".   
+          05  WS-FILENAME-DIR PIC X(22) VALUE "/u/prb/f/trenton/send/".
+          05  FILLER PIC X(16) VALUE "TRENTON-RETURNS-".
       *   05  FILLER PIC X(20) VALUE "TRENTON-RETURNS-NEW-".
           05  WS-FILENAME-DATE PIC 9999.
           05  FILLER PIC XXXX VALUE ".csv".
 
-       01  HEAD-ONE. 
+      *JEC5. dealer-master exception listing: a dealer turning up in
+      *      WNKFILE with no matching WNAFILE master used to just fall
+      *      through to INITIALIZE WNA and print a zeroed-out detail
+      *      row -- now it gets pulled out onto this exception listing
+      *      instead, same separate-listing shape as SHORTTRENTON-NEW's
+      *      BAD-DEALER-NOS exception file.
+       01  WS-EXC-FILENAME.
+          05  WS-EXC-FILENAME-DIR PIC X(22)
+              VALUE "/u/prb/f/trenton/send/".
+          05  FILLER PIC X(18) VALUE "NO-DEALER-MASTER-".
+          05  WS-EXC-FILENAME-DATE PIC 9999.
+          05  FILLER PIC XXXX VALUE ".csv".
+
+       01  EXC-HEAD.
+          05  FILLER PIC X(37) VALUE
+              "DEALER NO,MON,TUE,WED,THU,FRI,SAT,SUN".
+
+       01  EXC-DETAIL-LINE.
+          05  EXC-DEALER-NO   PIC 9(5).
+          05  FILLER          PIC X     VALUE ",".
+          05  EXC-MON         PIC Z(4)9.
+          05  FILLER          PIC X     VALUE ",".
+          05  EXC-TUE         PIC Z(4)9.
+          05  FILLER          PIC X     VALUE ",".
+          05  EXC-WED         PIC Z(4)9.
+          05  FILLER          PIC X     VALUE ",".
+          05  EXC-THU         PIC Z(4)9.
+          05  FILLER          PIC X     VALUE ",".
+          05  EXC-FRI         PIC Z(4)9.
+          05  FILLER          PIC X     VALUE ",".
+          05  EXC-SAT         PIC Z(4)9.
+          05  FILLER          PIC X     VALUE ",".
+          05  EXC-SUN         PIC Z(4)9.
+
+       01  HEAD-ONE.
           05  FILLER PIC X(42) VALUE "TTL DEALER   DEALER NAME".
           05  FILLER PIC X(06) VALUE "   MON".
           05  FILLER PIC X(24) VALUE "   TUE   WED   THU   FRI".
@@ -109,7 +213,7 @@
           05  WS-FIELD     PIC 99     VALUE 0.
           05  FL-STATUS    PIC XX     VALUE SPACE.
           05  REPLYX       PIC X      VALUE SPACE.
-          05  FILE-ID      PIC XXX    VALUE SPACE.
+          05  WS-FILE-ID      PIC XXX    VALUE SPACE.
           05  EDIT-X       PIC ZZZ.
           05  PAPER-NO     PIC 9(3)  VALUE 0.
           05  TOT-MON      PIC 9(5)  VALUE 0.
@@ -136,10 +240,55 @@
              10  SEQ-ROUTE   PIC XX.
              10  FILLER      PIC XXX.
           05  WS-ROUTE        PIC XX VALUE LOW-VALUE.
+          05  WS-EARLY-EDITION-FL PIC X VALUE "N".
+
+      *JEC4. route-level subtotals: WS-SEQ/WS-SEQ-R1/WS-ROUTE pull the
+      *      route code out of WNA-SEQ-NSP-DAY (its first two digits),
+      *      WS-ROUTE-TOTALS accumulates a running total per distinct
+      *      route seen, same table-plus-dump shape as WOLFESALES's
+      *      WS-REGION-TOTALS, and WRITE-ROUTE-TOTALS appends one
+      *      subtotal row per route after the grand-total row.
+      *JEC8. WS-GRAND-QTY is bumped alongside the route table in
+      *      ROUTE-ACCUM-RTN, so it ends up holding the same
+      *      report-wide total WRITE-ROUTE-TOTALS would get by
+      *      summing every route row -- that total gets posted to
+      *      the shared control file for SHORTTRENTON-NEW and
+      *      LEDGER-NEW's checker to compare against.
+       01  WS-GRAND-QTY        PIC 9(7) VALUE 0.
+       01  WS-ROUTE-MAX-ROUTES PIC 99 VALUE 50.
+       01  WS-ROUTE-COUNT      PIC 99 VALUE 0.
+       01  WS-RTE-IX           PIC 99 VALUE 0.
+       01  WS-ROUTE-TOTALS.
+          05  WS-RTE-TOT OCCURS 50 TIMES.
+              10  WS-RTE-CODE     PIC XX.
+              10  WS-RTE-MON      PIC 9(7) VALUE 0.
+              10  WS-RTE-TUE      PIC 9(7) VALUE 0.
+              10  WS-RTE-WED      PIC 9(7) VALUE 0.
+              10  WS-RTE-THU      PIC 9(7) VALUE 0.
+              10  WS-RTE-FRI      PIC 9(7) VALUE 0.
+              10  WS-RTE-SAT      PIC 9(7) VALUE 0.
+              10  WS-RTE-SUN      PIC 9(7) VALUE 0.
+       01  ROUTE-SUM-LINE.
+          05  RTSUM-LABEL   PIC X(10) VALUE SPACE.
+          05  RTSUM-COMMA1  PIC X     VALUE ",".
+          05  RTSUM-MON     PIC ZZZZZZ9.
+          05  RTSUM-COMMA2  PIC X     VALUE ",".
+          05  RTSUM-TUE     PIC ZZZZZZ9.
+          05  RTSUM-COMMA3  PIC X     VALUE ",".
+          05  RTSUM-WED     PIC ZZZZZZ9.
+          05  RTSUM-COMMA4  PIC X     VALUE ",".
+          05  RTSUM-THU     PIC ZZZZZZ9.
+          05  RTSUM-COMMA5  PIC X     VALUE ",".
+          05  RTSUM-FRI     PIC ZZZZZZ9.
+          05  RTSUM-COMMA6  PIC X     VALUE ",".
+          05  RTSUM-SAT     PIC ZZZZZZ9.
+          05  RTSUM-COMMA7  PIC X     VALUE ",".
+          05  RTSUM-SUN     PIC ZZZZZZ9.
        PROCEDURE DIVISION.
        BEGIN-BEGIN.
            OPEN INPUT WNRFILE.
-           OPEN INPUT WNAFILE WNKFILE.
+           OPEN INPUT WNAFILE WNKFILE WNEFILE.
+           OPEN I-O WNCFILE.
            INITIALIZE WNR.
            MOVE 1000 TO WNR-DEALER-NO.
            START WNRFILE KEY GREATER WNR-PRIMARY-KEY.
@@ -147,7 +296,20 @@
            READ WNRFILE NEXT AT END GO TO END-READ-WNR.
        END-READ-WNR.
            MOVE WNR-ISS-DATE (3) TO WS-FILENAME-DATE.
+           MOVE WNR-ISS-DATE (3) TO WS-EXC-FILENAME-DATE.
+           ACCEPT WS-PARM-CMD FROM COMMAND-LINE.
+           IF WS-PARM-ENV = "TEST"
+              MOVE "/u/prb/f/trenton/test/" TO WS-FILENAME-DIR
+              MOVE "/u/prb/f/trenton/test/" TO WS-EXC-FILENAME-DIR.
+           IF WS-PARM-DATE NOT = SPACES
+              MOVE WS-PARM-DATE-MM TO WS-FILENAME-DATE (1:2)
+              MOVE WS-PARM-DATE-DD TO WS-FILENAME-DATE (3:2)
+              MOVE WS-PARM-DATE-MM TO WS-EXC-FILENAME-DATE (1:2)
+              MOVE WS-PARM-DATE-DD TO WS-EXC-FILENAME-DATE (3:2).
            OPEN OUTPUT PRLINE.
+           OPEN OUTPUT EXCFILE.
+           MOVE EXC-HEAD TO EXCLINE.
+           WRITE EXCLINE AFTER ADVANCING 1.
        ACCEPT-TITLE-NO.
            MOVE 0 TO TOT-MON TOT-TUE TOT-WED TOT-THU TOT-FRI TOT-SAT
            TOT-SUN TOTAL-MON TOTAL-TUE TOTAL-WED TOTAL-THU TOTAL-FRI
@@ -170,12 +332,14 @@
               PERFORM TEST-TEST THRU END-TEST-TEST
               MOVE WNK-DEALER-NO-ONE TO XX-DEALER-NO.
 *******    JEC1.
-           IF WNK-TITLE-NO-ONE = 049 OR
-              WNK-TITLE-NO-ONE = 149 OR
-              WNK-TITLE-NO-ONE = 249 OR
-              WNK-TITLE-NO-ONE = 349 OR
-              WNK-TITLE-NO-ONE = 449 OR
-              WNK-TITLE-NO-ONE = 549
+*******    JEC3. early-edition titles now come from the WNEFILE
+*******         control table instead of a hardcoded list.
+           MOVE WNK-TITLE-NO-ONE TO WNE-TITLE-NO.
+           MOVE "N" TO WS-EARLY-EDITION-FL.
+           READ WNEFILE INVALID KEY MOVE "N" TO WS-EARLY-EDITION-FL
+               NOT INVALID KEY MOVE WNE-EARLY-EDITION-FL
+                   TO WS-EARLY-EDITION-FL.
+           IF WS-EARLY-EDITION-FL = "Y"
               PERFORM USE-IT THRU END-USE-IT.
               GO TO READ-WNK.
 *******   JEC2. 
@@ -207,11 +371,17 @@
               TOT-SUN = 0 GO TO END-TEST-TEST.
            MOVE SPACE TO LINEPR.
            MOVE WS-DEALER-NO TO WNA-DEALER-NO.
-           READ WNAFILE INVALID KEY INITIALIZE WNA.
+           READ WNAFILE INVALID KEY
+               PERFORM WRITE-EXC-RTN THRU END-WRITE-EXC-RTN
+               MOVE 0 TO TOT-MON TOT-TUE TOT-WED TOT-THU TOT-FRI
+               MOVE 0 TO TOT-SAT TOT-SUN
+               GO TO END-TEST-TEST.
            MOVE 0 TO LP-MON LP-TUE LP-WED LP-THU LP-FRI
                 LP-SAT LP-SUN.
            MOVE WNA-NAME TO LP-NAME.
            MOVE WNA-SEQ-NSP-DAY TO LP-SEQ.
+           MOVE WNA-SEQ-NSP-DAY TO WS-SEQ.
+           MOVE SEQ-ROUTE TO WS-ROUTE.
            MOVE WNA-DEALER-NO  TO LP-DEALER-NO.
            MOVE WNA-ADDR-LINE-2 TO LP-ADDR-LINE-2.
            MOVE 0 TO WS-FIELD.
@@ -250,12 +420,99 @@ HERE       MOVE TOT-SUN TO LP-SUN.
            MOVE "," TO FILLER13.
            MOVE "," TO FILLER14.
            MOVE "," TO FILLER15.
-           WRITE LINEPR AFTER ADVANCING 1. 
+           PERFORM ROUTE-ACCUM-RTN THRU END-ROUTE-ACCUM-RTN.
+           WRITE LINEPR AFTER ADVANCING 1.
 *******    DISPLAY LINEPR.
-           MOVE SPACE TO LINEPR. 
+           MOVE SPACE TO LINEPR.
            MOVE 0 TO TOT-MON TOT-TUE TOT-WED TOT-THU TOT-FRI.
            MOVE 0 TO TOT-SAT TOT-SUN.
        END-TEST-TEST. EXIT.
+
+       WRITE-EXC-RTN.
+           MOVE SPACE TO EXCLINE.
+           MOVE WS-DEALER-NO TO EXC-DEALER-NO.
+           MOVE TOT-MON TO EXC-MON.
+           MOVE TOT-TUE TO EXC-TUE.
+           MOVE TOT-WED TO EXC-WED.
+           MOVE TOT-THU TO EXC-THU.
+           MOVE TOT-FRI TO EXC-FRI.
+           MOVE TOT-SAT TO EXC-SAT.
+           MOVE TOT-SUN TO EXC-SUN.
+           WRITE EXCLINE FROM EXC-DETAIL-LINE AFTER ADVANCING 1.
+       END-WRITE-EXC-RTN. EXIT.
+
+       ROUTE-ACCUM-RTN.
+      *JEC10. the grand total has to be bumped unconditionally, even
+      *      when the route table itself is full -- a dealer base with
+      *      more than WS-ROUTE-MAX-ROUTES distinct routes must still
+      *      feed its full total into WS-GRAND-QTY, which
+      *      POST-WNC-TOTALS posts for WNCCHK's cross-report check;
+      *      only the per-route subtotal line is allowed to drop.
+           ADD TOT-MON TOT-TUE TOT-WED TOT-THU TOT-FRI TOT-SAT TOT-SUN
+               TO WS-GRAND-QTY.
+           MOVE 0 TO WS-RTE-IX.
+       ROUTE-ACCUM-SEARCH.
+           ADD 1 TO WS-RTE-IX.
+           IF WS-RTE-IX GREATER WS-ROUTE-COUNT
+              IF WS-ROUTE-COUNT NOT LESS WS-ROUTE-MAX-ROUTES
+                 DISPLAY "ROUTE TOTALS TABLE FULL - ROUTE "
+                     WS-ROUTE " NOT SUBTOTALED"
+                 GO TO END-ROUTE-ACCUM-RTN
+              END-IF
+              ADD 1 TO WS-ROUTE-COUNT
+              MOVE WS-ROUTE TO WS-RTE-CODE (WS-RTE-IX)
+           END-IF.
+           IF WS-RTE-CODE (WS-RTE-IX) NOT = WS-ROUTE
+              GO TO ROUTE-ACCUM-SEARCH.
+           ADD TOT-MON TO WS-RTE-MON (WS-RTE-IX).
+           ADD TOT-TUE TO WS-RTE-TUE (WS-RTE-IX).
+           ADD TOT-WED TO WS-RTE-WED (WS-RTE-IX).
+           ADD TOT-THU TO WS-RTE-THU (WS-RTE-IX).
+           ADD TOT-FRI TO WS-RTE-FRI (WS-RTE-IX).
+           ADD TOT-SAT TO WS-RTE-SAT (WS-RTE-IX).
+           ADD TOT-SUN TO WS-RTE-SUN (WS-RTE-IX).
+       END-ROUTE-ACCUM-RTN. EXIT.
+
+       WRITE-ROUTE-TOTALS.
+           MOVE SPACE TO LINEPR.
+           WRITE LINEPR AFTER ADVANCING 2.
+           MOVE "ROUTE TOTALS (MON,TUE,WED,THU,FRI,SAT,SUN)" TO LP-NAME.
+           WRITE LINEPR AFTER ADVANCING 1.
+           PERFORM VARYING WS-RTE-IX FROM 1 BY 1
+                   UNTIL WS-RTE-IX GREATER WS-ROUTE-COUNT
+              MOVE SPACE TO ROUTE-SUM-LINE
+              MOVE WS-RTE-CODE (WS-RTE-IX) TO RTSUM-LABEL
+              MOVE WS-RTE-MON (WS-RTE-IX) TO RTSUM-MON
+              MOVE WS-RTE-TUE (WS-RTE-IX) TO RTSUM-TUE
+              MOVE WS-RTE-WED (WS-RTE-IX) TO RTSUM-WED
+              MOVE WS-RTE-THU (WS-RTE-IX) TO RTSUM-THU
+              MOVE WS-RTE-FRI (WS-RTE-IX) TO RTSUM-FRI
+              MOVE WS-RTE-SAT (WS-RTE-IX) TO RTSUM-SAT
+              MOVE WS-RTE-SUN (WS-RTE-IX) TO RTSUM-SUN
+              MOVE SPACE TO LINEPR
+              MOVE ROUTE-SUM-LINE TO LINEPR
+              WRITE LINEPR AFTER ADVANCING 1
+           END-PERFORM.
+
        END-JOB.
-           CLOSE WNKFILE WNAFILE PRLINE WNRFILE.
+           PERFORM WRITE-ROUTE-TOTALS.
+           PERFORM POST-WNC-TOTALS.
+           CLOSE WNKFILE WNAFILE PRLINE EXCFILE WNRFILE WNEFILE WNCFILE.
+           IF WS-PARM-ENV NOT = "TEST"
+              MOVE WS-FILENAME TO WS-DLVR-FILE
+              CALL "SYSTEM" USING WS-DLVR-CMD
+              MOVE WS-EXC-FILENAME TO WS-DLVR-FILE
+              CALL "SYSTEM" USING WS-DLVR-CMD.
            STOP RUN.
+
+      *JEC8. post this run's grand total Trenton returns to the
+      *      shared control file so SHORTTRENTON-NEW and
+      *      LEDGER-NEW's checker can compare it against theirs
+      *      after the nightly batch.
+       POST-WNC-TOTALS.
+           INITIALIZE WNC.
+           MOVE "VWT" TO WNC-PRIMARY-KEY.
+           MOVE WS-GRAND-QTY TO WNC-GRAND-QTY.
+           MOVE WS-FILENAME-DATE (1:2) TO WNC-RUN-MM.
+           MOVE WS-FILENAME-DATE (3:2) TO WNC-RUN-DD.
+           WRITE WNC INVALID KEY REWRITE WNC.
