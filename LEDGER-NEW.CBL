@@ -26,6 +26,59 @@
       *
       *
       *
+      *   MODIFIED: 08/08/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION: the week occurrence reported off WNR/WNK
+      *                 (previously hardcoded to the 3rd occurrence)
+      *                 can now be requested on the command line.
+      *
+      *   MODIFIED: 08/08/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION: reinstated the WNO special-price lookup;
+      *                 LP-COST now ships on the Liberty CSV again.
+      *
+      *   MODIFIED: 08/08/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION: added a GRAND TOTAL trailer row summing the
+      *                 draw/returns/net columns across all dealers.
+      *
+      *   MODIFIED: 08/08/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION: route the 349/449 Saturday bulldog editions
+      *                 into their own LP-SAT-DRAW/RETURNS/NET columns
+      *                 (same as VIEWTRENTONFILER-NEW's TOT-SAT) instead
+      *                 of letting them fall in with the Sunday bucket.
+      *
+      *   MODIFIED: 08/08/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION: added a region roll-up (draw/returns/net by
+      *                 LP-MARKET) after the grand total trailer row.
+      *
+      *   MODIFIED: 08/09/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION: the send/test output directory and the
+      *                 as-of date stamped into the CSV filename are
+      *                 now runtime command-line overrides instead
+      *                 of recompiled-in literals.
+      *
+      *   MODIFIED: 08/09/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION: the ledger CSV is now handed off to the
+      *                 site's outbound-delivery script as soon as
+      *                 it's closed, instead of waiting on someone
+      *                 to run it by hand (skipped when running
+      *                 under the TEST environment override).
+      *
+      *   MODIFIED: 08/09/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION: WS-REGION-IX was only guarded against 0;
+      *                 WNA-SEQ-MISC-D is PIC 9 and nothing upstream
+      *                 keeps it to the 1-4 region domain, so a value
+      *                 of 5-9 subscripted past the end of the
+      *                 4-occurrence WS-REGION-DRAW/RETURNS table.
+      *                 Now any out-of-range value falls into region 1
+      *                 the same way 0 already did.
+      *
       *   MODIFIED:
       *   PROGRAMMER:
       *   MODIFICATION:
@@ -44,6 +97,7 @@
        COPY WNXSEL.
        COPY WNOSEL.
        COPY WNASEL.
+       COPY WNCSEL.
            SELECT PRLINE ASSIGN PRINT WS-FILENAME
            STATUS FL-STATUS.
        DATA DIVISION.
@@ -63,6 +117,13 @@
        FD  WNOFILE LABEL RECORD STANDARD DATA RECORD WNO.
        01  WNO.
        COPY WNO.
+      *JEC9. a small control file that LEDGER-NEW, SHORTTRENTON-NEW,
+      *      and VIEWTRENTONFILER-NEW each post their grand total to,
+      *      so a separate checker can sanity-check the three reports
+      *      against each other after the nightly batch.
+       FD  WNCFILE LABEL RECORD STANDARD DATA RECORD WNC.
+       01  WNC.
+       COPY WNC.
        FD  PRLINE LABEL RECORD OMITTED DATA RECORD LINEPR.
        01  LINEPR.
            05  LP-W-E-DATE.
@@ -83,55 +144,64 @@
            05  LP-TITLE-NO             PIC 999.
            05  FILLER-7                PIC X.
            05  LP-TITLE                PIC X(21).
+           05  FILLER-7B               PIC X.
+           05  LP-COST                 PIC ZZZ9.999.
            05  FILLER-8                PIC X.
-           05  LP-MON-DRAW             PIC 99999.
+           05  LP-MON-DRAW             PIC 9999999.
            05  FILLER-9                PIC X.
-           05  LP-MON-RETURNS          PIC 99999.
+           05  LP-MON-RETURNS          PIC 9999999.
            05  FILLER-10               PIC X.
-           05  LP-MON-NET              PIC -99999.
+           05  LP-MON-NET              PIC -9999999.
            05  FILLER-11               PIC X.
-           05  LP-TUE-DRAW             PIC 99999.
+           05  LP-TUE-DRAW             PIC 9999999.
            05  FILLER-12               PIC X.
-           05  LP-TUE-RETURNS          PIC 99999.
+           05  LP-TUE-RETURNS          PIC 9999999.
            05  FILLER-13               PIC X.
-           05  LP-TUE-NET              PIC -99999.
+           05  LP-TUE-NET              PIC -9999999.
            05  FILLER-14               PIC X.
-           05  LP-WED-DRAW             PIC 99999.
+           05  LP-WED-DRAW             PIC 9999999.
            05  FILLER-15               PIC X.
-           05  LP-WED-RETURNS          PIC 99999.
+           05  LP-WED-RETURNS          PIC 9999999.
            05  FILLER-16               PIC X.
-           05  LP-WED-NET              PIC -99999.
+           05  LP-WED-NET              PIC -9999999.
            05  FILLER-17               PIC X.
-           05  LP-THU-DRAW             PIC 99999.
+           05  LP-THU-DRAW             PIC 9999999.
            05  FILLER-18               PIC X.
-           05  LP-THU-RETURNS          PIC 99999.
+           05  LP-THU-RETURNS          PIC 9999999.
            05  FILLER-19               PIC X.
-           05  LP-THU-NET              PIC -99999.
+           05  LP-THU-NET              PIC -9999999.
            05  FILLER-20               PIC X.
-           05  LP-FRI-DRAW             PIC 99999.
+           05  LP-FRI-DRAW             PIC 9999999.
            05  FILLER-21               PIC X.
-           05  LP-FRI-RETURNS          PIC 99999.
+           05  LP-FRI-RETURNS          PIC 9999999.
            05  FILLER-22               PIC X.
-           05  LP-FRI-NET              PIC -99999.
+           05  LP-FRI-NET              PIC -9999999.
            05  FILLER-23               PIC X.
-           05  LP-SAT-DRAW             PIC 99999.
+           05  LP-SAT-DRAW             PIC 9999999.
            05  FILLER-24               PIC X.
-           05  LP-SAT-RETURNS          PIC 99999.
+           05  LP-SAT-RETURNS          PIC 9999999.
            05  FILLER-25               PIC X.
-           05  LP-SAT-NET              PIC -99999.
+           05  LP-SAT-NET              PIC -9999999.
            05  FILLER-26               PIC X.
-           05  LP-SUN-DRAW             PIC 99999.
+           05  LP-SUN-DRAW             PIC 9999999.
            05  FILLER-27               PIC X.
-           05  LP-SUN-RETURNS          PIC 99999.
+           05  LP-SUN-RETURNS          PIC 9999999.
            05  FILLER-28               PIC X.
-��         05  LP-SUN-NET              PIC -99999.
+           05  LP-SUN-NET              PIC -9999999.
            05  FILLER-29               PIC X.
            05  LP-MARKET               PIC XXXXXXXXX.
            05  FILLER                  PIC X.
        WORKING-STORAGE SECTION.
+      * once the ledger CSV is closed out, kick off the site's
+      * standard outbound-delivery script against it instead of
+      * leaving that to be run by hand.
+       01  WS-DLVR-CMD.
+           05  FILLER PIC X(20) VALUE "/u/prb/bin/senddlvr ".
+           05  WS-DLVR-FILE PIC X(70).
        01  WS-FILENAME.
-           05  FILLER PIC X(40) VALUE
-               "/home/prb/f/ledger/send/Liberty-".
+           05  WS-FILENAME-DIR PIC X(24) VALUE
+               "/home/prb/f/ledger/send/".
+           05  FILLER PIC X(16) VALUE "Liberty-".
            05  WS-FILENAME-DATE PIC 9999.
            05  FILLER PIC X(04) VALUE ".csv".
        01  WORK-AREA.
@@ -139,12 +209,55 @@
            05  WS-FIELD       PIC 99.
            05  FL-STATUS     PIC XX.
            05  REPLYX        PIC X.
-           05  FILE-ID       PIC XXX.
+           05  WS-FILE-ID       PIC XXX.
            05  EDIT-COST PIC ZZZ9.999.
            05  WS-DEALER-NO PIC 99999 VALUE 99999.
            05  WS-ISS-DATE.
                10  WS-MM PIC 99.
                10  WS-DD PIC 99.
+      * the week occurrence, output environment, and filename date
+      * override now all ride on the same command-line parameter --
+      * WS-PARM-ENV ("TEST") and WS-PARM-DATE (MMDDYY) let this be
+      * re-run for a prior week's data without a recompile.
+           05  WS-PARM-CMD  PIC X(12) VALUE SPACES.
+           05  WS-PARM-CMD-R REDEFINES WS-PARM-CMD.
+               10  WS-WEEK-PARM  PIC X(2).
+               10  WS-PARM-ENV   PIC X(4).
+               10  WS-PARM-DATE.
+                   15  WS-PARM-DATE-MM PIC 99.
+                   15  WS-PARM-DATE-DD PIC 99.
+                   15  WS-PARM-DATE-YY PIC 99.
+           05  WS-WEEK       PIC 9    VALUE 3.
+           05  WS-WEEK-CHECK PIC 99   VALUE 0.
+           05  WS-REGION-IX  PIC 9    VALUE 1.
+       01  WS-GRAND-TOTALS.
+           05  GT-MON-DRAW             PIC 9(7) VALUE 0.
+           05  GT-MON-RETURNS          PIC 9(7) VALUE 0.
+           05  GT-TUE-DRAW             PIC 9(7) VALUE 0.
+           05  GT-TUE-RETURNS          PIC 9(7) VALUE 0.
+           05  GT-WED-DRAW             PIC 9(7) VALUE 0.
+           05  GT-WED-RETURNS          PIC 9(7) VALUE 0.
+           05  GT-THU-DRAW             PIC 9(7) VALUE 0.
+           05  GT-THU-RETURNS          PIC 9(7) VALUE 0.
+           05  GT-FRI-DRAW             PIC 9(7) VALUE 0.
+           05  GT-FRI-RETURNS          PIC 9(7) VALUE 0.
+           05  GT-SAT-DRAW             PIC 9(7) VALUE 0.
+           05  GT-SAT-RETURNS          PIC 9(7) VALUE 0.
+           05  GT-SUN-DRAW             PIC 9(7) VALUE 0.
+           05  GT-SUN-RETURNS          PIC 9(7) VALUE 0.
+       01  WS-REGION-TOTALS.
+           05  WS-REGION-TOT OCCURS 4 TIMES.
+               10  WS-REGION-NAME       PIC X(9).
+               10  WS-REGION-DRAW       PIC 9(7) VALUE 0.
+               10  WS-REGION-RETURNS    PIC 9(7) VALUE 0.
+       01  REGION-SUM-LINE.
+           05  RSUM-LABEL    PIC X(11) VALUE SPACE.
+           05  RSUM-COMMA1   PIC X     VALUE ",".
+           05  RSUM-DRAW     PIC ZZZZZZ9.
+           05  RSUM-COMMA2   PIC X     VALUE ",".
+           05  RSUM-RETURNS  PIC ZZZZZZ9.
+           05  RSUM-COMMA3   PIC X     VALUE ",".
+           05  RSUM-NET      PIC -ZZZZZZ9.
        01  HEAD-1.
            05  FILLER                  PIC XXXXX VALUE "W/E  ".
            05  FILLER                  PIC X     VALUE ",".
@@ -166,6 +279,8 @@
            05  FILLER                  PIC X(10) VALUE "PAPER NAME".
            05  FILLER                  PIC X(12) VALUE SPACE.
            05  FILLER                  PIC X     VALUE ",".
+           05  FILLER                  PIC X(4)  VALUE "COST".
+           05  FILLER                  PIC X     VALUE ",".
            05  FILLER                  PIC XXXXX VALUE "MON D".
            05  FILLER                  PIC X     VALUE ",".
            05  FILLER                  PIC XXXXX VALUE "MON-R".
@@ -211,7 +326,32 @@
            05  FILLER                  PIC X(6)  VALUE "MARKET".
        PROCEDURE DIVISION.
        START-PROGRAM.
+      * the command line carries, in fixed position, which WNR/WNK
+      * week occurrence to report (blank = current week, 3), the
+      * output environment ("TEST" to write under .../ledger/test/),
+      * and an as-of date override (MMDDYY) for the filename stamp.
+           ACCEPT WS-PARM-CMD FROM COMMAND-LINE.
+           IF WS-WEEK-PARM NOT = SPACES
+              IF WS-WEEK-PARM IS NUMERIC
+                 MOVE WS-WEEK-PARM TO WS-WEEK-CHECK
+                 IF WS-WEEK-CHECK >= 1 AND WS-WEEK-CHECK <= 6
+                    MOVE WS-WEEK-CHECK TO WS-WEEK
+                 ELSE
+                    DISPLAY "INVALID WEEK PARAMETER: " WS-WEEK-PARM
+                        " - MUST BE 1-6, DEFAULTING TO WEEK 3"
+                 END-IF
+              ELSE
+                 DISPLAY "INVALID WEEK PARAMETER: " WS-WEEK-PARM
+                     " - MUST BE 1-6, DEFAULTING TO WEEK 3"
+              END-IF.
+           IF WS-PARM-ENV = "TEST"
+              MOVE "/home/prb/f/ledger/test/" TO WS-FILENAME-DIR.
+           MOVE "PRUSSIA  " TO WS-REGION-NAME (1).
+           MOVE "EDISON   " TO WS-REGION-NAME (2).
+           MOVE "WALL     " TO WS-REGION-NAME (3).
+           MOVE "AREA4    " TO WS-REGION-NAME (4).
            OPEN INPUT WNKFILE WNRFILE WNAFILE WNXFILE WNOFILE.
+           OPEN I-O WNCFILE.
            INITIALIZE WNA.
            START WNAFILE KEY NOT LESS WNA-PRIMARY-KEY.
            INITIALIZE WNR.
@@ -219,7 +359,10 @@
            START WNRFILE KEY GREATER WNR-PRIMARY-KEY.
        READ-WNR.
            READ WNRFILE NEXT AT END GO TO READ-WNA.
-           MOVE WNR-ISS-DATE (3) TO WS-FILENAME-DATE.
+           MOVE WNR-ISS-DATE (WS-WEEK) TO WS-FILENAME-DATE.
+           IF WS-PARM-DATE NOT = SPACES
+              MOVE WS-PARM-DATE-MM TO WS-FILENAME-DATE (1:2)
+              MOVE WS-PARM-DATE-DD TO WS-FILENAME-DATE (3:2).
            OPEN OUTPUT PRLINE.
            MOVE SPACE TO LINEPR.
            WRITE LINEPR FROM HEAD-1 AFTER ADVANCING 0.
@@ -250,27 +393,27 @@
                AND WNK-TITLE-NO NOT = 515
                AND WNK-TITLE-NO NOT = 549
                GO TO READ-WNK.
-           IF WNK-TITLE-NO LESS 200 AND WNK-ISS-DRAW-MON (3) NOT
+           IF WNK-TITLE-NO LESS 200 AND WNK-ISS-DRAW-MON (WS-WEEK) NOT
            GREATER 0
-              AND WNK-ISS-RET-MON (3) NOT
+              AND WNK-ISS-RET-MON (WS-WEEK) NOT
               GREATER 0 GO TO READ-WNK.
-           IF WNK-ISS-DRAW-MON (3) = 0 AND
-              WNK-ISS-DRAW-TUE (3) = 0 AND
-              WNK-ISS-DRAW-WED (3) = 0 AND
-              WNK-ISS-DRAW-THU (3) = 0 AND
-              WNK-ISS-DRAW-FRI (3) = 0 AND
-              WNK-ISS-DRAW-SAT (3) = 0 AND
-              WNK-ISS-RET-MON (3) = 0 AND
-              WNK-ISS-RET-TUE (3) = 0 AND
-              WNK-ISS-RET-WED (3) = 0 AND
-              WNK-ISS-RET-THU (3) = 0 AND
-              WNK-ISS-RET-FRI (3) = 0 AND
-              WNK-ISS-RET-SAT (3) = 0
+           IF WNK-ISS-DRAW-MON (WS-WEEK) = 0 AND
+              WNK-ISS-DRAW-TUE (WS-WEEK) = 0 AND
+              WNK-ISS-DRAW-WED (WS-WEEK) = 0 AND
+              WNK-ISS-DRAW-THU (WS-WEEK) = 0 AND
+              WNK-ISS-DRAW-FRI (WS-WEEK) = 0 AND
+              WNK-ISS-DRAW-SAT (WS-WEEK) = 0 AND
+              WNK-ISS-RET-MON (WS-WEEK) = 0 AND
+              WNK-ISS-RET-TUE (WS-WEEK) = 0 AND
+              WNK-ISS-RET-WED (WS-WEEK) = 0 AND
+              WNK-ISS-RET-THU (WS-WEEK) = 0 AND
+              WNK-ISS-RET-FRI (WS-WEEK) = 0 AND
+              WNK-ISS-RET-SAT (WS-WEEK) = 0
               GO TO READ-WNK.
            INITIALIZE LINEPR.
            MOVE WNA-NAME TO LP-STORE-NAME
-           MOVE WNR-ISS-MM (3) TO LP-MM.
-           MOVE WNR-ISS-DD (3) TO LP-DD.
+           MOVE WNR-ISS-MM (WS-WEEK) TO LP-MM.
+           MOVE WNR-ISS-DD (WS-WEEK) TO LP-DD.
            MOVE "/" TO LP-SLASH.
            MOVE WNA-DEALER-NO TO LP-DEALER-NO.
            MOVE WNA-ADDR-LINE-2 TO  LP-STORE-ADDR-2
@@ -287,42 +430,72 @@
            READ WNXFILE INVALID KEY MOVE "INVALID TITLE"
                    TO WNX-TITLE.
            MOVE WNX-TITLE TO LP-TITLE.
+           IF WNK-TITLE-NO = 349 OR WNK-TITLE-NO = 449
+              MOVE WNK-ISS-DRAW-SAT (WS-WEEK) TO LP-SAT-DRAW
+              MOVE WNK-ISS-RET-SAT (WS-WEEK) TO LP-SAT-RETURNS
+              SUBTRACT WNK-ISS-RET-SAT (WS-WEEK) FROM
+                  WNK-ISS-DRAW-SAT (WS-WEEK) GIVING LP-SAT-NET
+           ELSE
            IF WNK-TITLE-NO GREATER 199
-              MOVE WNK-ISS-DRAW-MON (3) TO LP-MON-DRAW
-              MOVE WNK-ISS-DRAW-TUE (3) TO LP-TUE-DRAW
-              MOVE WNK-ISS-DRAW-WED (3) TO LP-WED-DRAW
-              MOVE WNK-ISS-DRAW-THU (3) TO LP-THU-DRAW
-              MOVE WNK-ISS-DRAW-FRI (3) TO LP-FRI-DRAW
-              MOVE WNK-ISS-DRAW-SAT (3) TO LP-SAT-DRAW
-              MOVE WNK-ISS-RET-MON (3) TO LP-MON-RETURNS
-              MOVE WNK-ISS-RET-TUE (3) TO LP-TUE-RETURNS
-              MOVE WNK-ISS-RET-WED (3) TO LP-WED-RETURNS
-              MOVE WNK-ISS-RET-THU (3) TO LP-THU-RETURNS
-              MOVE WNK-ISS-RET-FRI (3) TO LP-FRI-RETURNS
-              MOVE WNK-ISS-RET-SAT (3) TO LP-SAT-RETURNS
-              SUBTRACT WNK-ISS-RET-MON (3) FROM WNK-ISS-DRAW-MON (3)
-              GIVING LP-MON-NET
-              SUBTRACT WNK-ISS-RET-TUE (3) FROM WNK-ISS-DRAW-TUE (3)
-              GIVING LP-TUE-NET
-              SUBTRACT WNK-ISS-RET-WED (3) FROM WNK-ISS-DRAW-WED (3)
-              GIVING LP-WED-NET
-              SUBTRACT WNK-ISS-RET-THU (3) FROM WNK-ISS-DRAW-THU (3)
-              GIVING LP-THU-NET
-              SUBTRACT WNK-ISS-RET-FRI (3) FROM WNK-ISS-DRAW-FRI (3)
-              GIVING LP-FRI-NET
-              SUBTRACT WNK-ISS-RET-SAT (3) FROM WNK-ISS-DRAW-SAT (3)
-              GIVING LP-SAT-NET
+              MOVE WNK-ISS-DRAW-MON (WS-WEEK) TO LP-MON-DRAW
+              MOVE WNK-ISS-DRAW-TUE (WS-WEEK) TO LP-TUE-DRAW
+              MOVE WNK-ISS-DRAW-WED (WS-WEEK) TO LP-WED-DRAW
+              MOVE WNK-ISS-DRAW-THU (WS-WEEK) TO LP-THU-DRAW
+              MOVE WNK-ISS-DRAW-FRI (WS-WEEK) TO LP-FRI-DRAW
+              MOVE WNK-ISS-DRAW-SAT (WS-WEEK) TO LP-SAT-DRAW
+              MOVE WNK-ISS-RET-MON (WS-WEEK) TO LP-MON-RETURNS
+              MOVE WNK-ISS-RET-TUE (WS-WEEK) TO LP-TUE-RETURNS
+              MOVE WNK-ISS-RET-WED (WS-WEEK) TO LP-WED-RETURNS
+              MOVE WNK-ISS-RET-THU (WS-WEEK) TO LP-THU-RETURNS
+              MOVE WNK-ISS-RET-FRI (WS-WEEK) TO LP-FRI-RETURNS
+              MOVE WNK-ISS-RET-SAT (WS-WEEK) TO LP-SAT-RETURNS
+              SUBTRACT WNK-ISS-RET-MON (WS-WEEK) FROM
+                  WNK-ISS-DRAW-MON (WS-WEEK) GIVING LP-MON-NET
+              SUBTRACT WNK-ISS-RET-TUE (WS-WEEK) FROM
+                  WNK-ISS-DRAW-TUE (WS-WEEK) GIVING LP-TUE-NET
+              SUBTRACT WNK-ISS-RET-WED (WS-WEEK) FROM
+                  WNK-ISS-DRAW-WED (WS-WEEK) GIVING LP-WED-NET
+              SUBTRACT WNK-ISS-RET-THU (WS-WEEK) FROM
+                  WNK-ISS-DRAW-THU (WS-WEEK) GIVING LP-THU-NET
+              SUBTRACT WNK-ISS-RET-FRI (WS-WEEK) FROM
+                  WNK-ISS-DRAW-FRI (WS-WEEK) GIVING LP-FRI-NET
+              SUBTRACT WNK-ISS-RET-SAT (WS-WEEK) FROM
+                  WNK-ISS-DRAW-SAT (WS-WEEK) GIVING LP-SAT-NET
            ELSE
-                MOVE WNK-ISS-DRAW-MON (3) TO LP-SUN-DRAW
-                MOVE WNK-ISS-RET-MON (3) TO LP-SUN-RETURNS
-                SUBTRACT WNK-ISS-RET-MON (3) FROM WNK-ISS-DRAW-MON (3)
-                GIVING LP-SUN-NET.
-      *     MOVE WNK-ISS-COST-DLR (3) TO LP-COST.
-*******     MOVE WNK-DEALER-NO TO WNO-DEALER-NO.
-      *     MOVE WNK-TITLE-NO TO WNO-TITLE-NO.
-      *     READ WNOFILE INVALID KEY GO TO NO-WNOFILE.
-      *     MOVE WNO-SPEC-PRICE TO LP-COST.
+                MOVE WNK-ISS-DRAW-MON (WS-WEEK) TO LP-SUN-DRAW
+                MOVE WNK-ISS-RET-MON (WS-WEEK) TO LP-SUN-RETURNS
+                SUBTRACT WNK-ISS-RET-MON (WS-WEEK) FROM
+                    WNK-ISS-DRAW-MON (WS-WEEK) GIVING LP-SUN-NET
+           END-IF.
+           MOVE WNK-ISS-COST-DLR (WS-WEEK) TO LP-COST.
+           MOVE WNK-DEALER-NO TO WNO-DEALER-NO.
+           MOVE WNK-TITLE-NO TO WNO-TITLE-NO.
+           READ WNOFILE INVALID KEY GO TO NO-WNOFILE.
+           MOVE WNO-SPEC-PRICE TO LP-COST.
        NO-WNOFILE.
+           ADD LP-MON-DRAW TO GT-MON-DRAW.
+           ADD LP-MON-RETURNS TO GT-MON-RETURNS.
+           ADD LP-TUE-DRAW TO GT-TUE-DRAW.
+           ADD LP-TUE-RETURNS TO GT-TUE-RETURNS.
+           ADD LP-WED-DRAW TO GT-WED-DRAW.
+           ADD LP-WED-RETURNS TO GT-WED-RETURNS.
+           ADD LP-THU-DRAW TO GT-THU-DRAW.
+           ADD LP-THU-RETURNS TO GT-THU-RETURNS.
+           ADD LP-FRI-DRAW TO GT-FRI-DRAW.
+           ADD LP-FRI-RETURNS TO GT-FRI-RETURNS.
+           ADD LP-SAT-DRAW TO GT-SAT-DRAW.
+           ADD LP-SAT-RETURNS TO GT-SAT-RETURNS.
+           ADD LP-SUN-DRAW TO GT-SUN-DRAW.
+           ADD LP-SUN-RETURNS TO GT-SUN-RETURNS.
+           MOVE WNA-SEQ-MISC-D TO WS-REGION-IX.
+           IF WS-REGION-IX = 0 OR WS-REGION-IX > 4
+              MOVE 1 TO WS-REGION-IX.
+           ADD LP-MON-DRAW LP-TUE-DRAW LP-WED-DRAW LP-THU-DRAW
+               LP-FRI-DRAW LP-SAT-DRAW LP-SUN-DRAW
+               TO WS-REGION-DRAW (WS-REGION-IX).
+           ADD LP-MON-RETURNS LP-TUE-RETURNS LP-WED-RETURNS
+               LP-THU-RETURNS LP-FRI-RETURNS LP-SAT-RETURNS
+               LP-SUN-RETURNS TO WS-REGION-RETURNS (WS-REGION-IX).
            MOVE ALL "," TO
            FILLER-1
            FILLER-2
@@ -331,6 +504,7 @@
            FILLER-5
            FILLER-6
            FILLER-7
+           FILLER-7B
            FILLER-8
            FILLER-9
            FILLER-10
@@ -359,7 +533,99 @@
            ELSE
               WRITE LINEPR AFTER ADVANCING 1.
               GO TO READ-WNK.
-       END-JOB.                                                                 
-           CLOSE WNKFILE WNAFILE PRLINE WNXFILE WNRFILE WNOFILE.
+       END-JOB.
+           IF FIRST-WRITE NOT = "YES"
+              PERFORM WRITE-GRAND-TOTALS
+              PERFORM WRITE-REGION-TOTALS.
+           PERFORM POST-WNC-TOTALS.
+           CLOSE WNKFILE WNAFILE PRLINE WNXFILE WNRFILE WNOFILE WNCFILE.
+           IF WS-PARM-ENV NOT = "TEST"
+              MOVE WS-FILENAME TO WS-DLVR-FILE
+              CALL "SYSTEM" USING WS-DLVR-CMD.
            STOP RUN.
+      *JEC9. post this run's grand total returns to the shared
+      *      control file so SHORTTRENTON-NEW and
+      *      VIEWTRENTONFILER-NEW's checker can compare them after
+      *      the nightly batch.
+       POST-WNC-TOTALS.
+           INITIALIZE WNC.
+           MOVE "LED" TO WNC-PRIMARY-KEY.
+           ADD GT-MON-RETURNS GT-TUE-RETURNS GT-WED-RETURNS
+               GT-THU-RETURNS GT-FRI-RETURNS GT-SAT-RETURNS
+               GT-SUN-RETURNS GIVING WNC-GRAND-QTY.
+           MOVE WS-FILENAME-DATE (1:2) TO WNC-RUN-MM.
+           MOVE WS-FILENAME-DATE (3:2) TO WNC-RUN-DD.
+           WRITE WNC INVALID KEY REWRITE WNC.
+       WRITE-GRAND-TOTALS.
+           INITIALIZE LINEPR.
+           MOVE "GRAND TOTAL" TO LP-STORE-NAME.
+           MOVE GT-MON-DRAW TO LP-MON-DRAW.
+           MOVE GT-MON-RETURNS TO LP-MON-RETURNS.
+           SUBTRACT GT-MON-RETURNS FROM GT-MON-DRAW GIVING LP-MON-NET.
+           MOVE GT-TUE-DRAW TO LP-TUE-DRAW.
+           MOVE GT-TUE-RETURNS TO LP-TUE-RETURNS.
+           SUBTRACT GT-TUE-RETURNS FROM GT-TUE-DRAW GIVING LP-TUE-NET.
+           MOVE GT-WED-DRAW TO LP-WED-DRAW.
+           MOVE GT-WED-RETURNS TO LP-WED-RETURNS.
+           SUBTRACT GT-WED-RETURNS FROM GT-WED-DRAW GIVING LP-WED-NET.
+           MOVE GT-THU-DRAW TO LP-THU-DRAW.
+           MOVE GT-THU-RETURNS TO LP-THU-RETURNS.
+           SUBTRACT GT-THU-RETURNS FROM GT-THU-DRAW GIVING LP-THU-NET.
+           MOVE GT-FRI-DRAW TO LP-FRI-DRAW.
+           MOVE GT-FRI-RETURNS TO LP-FRI-RETURNS.
+           SUBTRACT GT-FRI-RETURNS FROM GT-FRI-DRAW GIVING LP-FRI-NET.
+           MOVE GT-SAT-DRAW TO LP-SAT-DRAW.
+           MOVE GT-SAT-RETURNS TO LP-SAT-RETURNS.
+           SUBTRACT GT-SAT-RETURNS FROM GT-SAT-DRAW GIVING LP-SAT-NET.
+           MOVE GT-SUN-DRAW TO LP-SUN-DRAW.
+           MOVE GT-SUN-RETURNS TO LP-SUN-RETURNS.
+           SUBTRACT GT-SUN-RETURNS FROM GT-SUN-DRAW GIVING LP-SUN-NET.
+           MOVE ALL "," TO
+           FILLER-1
+           FILLER-2
+           FILLER-3
+           FILLER-4
+           FILLER-5
+           FILLER-6
+           FILLER-7
+           FILLER-7B
+           FILLER-8
+           FILLER-9
+           FILLER-10
+           FILLER-11
+           FILLER-12
+           FILLER-13
+           FILLER-14
+           FILLER-15
+           FILLER-16
+           FILLER-17
+           FILLER-18
+           FILLER-19
+           FILLER-20
+           FILLER-21
+           FILLER-22
+           FILLER-23
+           FILLER-24
+           FILLER-25
+           FILLER-26
+           FILLER-27
+           FILLER-28
+           FILLER-29.
+           WRITE LINEPR AFTER ADVANCING 1.
+       WRITE-REGION-TOTALS.
+           MOVE SPACE TO LINEPR.
+           WRITE LINEPR AFTER ADVANCING 2.
+           MOVE "REGION TOTALS (DRAW,RETURNS,NET)" TO LP-STORE-NAME.
+           WRITE LINEPR AFTER ADVANCING 1.
+           PERFORM VARYING WS-REGION-IX FROM 1 BY 1
+                   UNTIL WS-REGION-IX > 4
+              MOVE WS-REGION-NAME (WS-REGION-IX) TO RSUM-LABEL
+              MOVE WS-REGION-DRAW (WS-REGION-IX) TO RSUM-DRAW
+              MOVE WS-REGION-RETURNS (WS-REGION-IX) TO RSUM-RETURNS
+              SUBTRACT WS-REGION-RETURNS (WS-REGION-IX) FROM
+                  WS-REGION-DRAW (WS-REGION-IX) GIVING RSUM-NET
+              MOVE SPACE TO LINEPR
+              MOVE REGION-SUM-LINE TO LINEPR
+              WRITE LINEPR AFTER ADVANCING 1
+           END-PERFORM.
 
