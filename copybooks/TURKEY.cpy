@@ -0,0 +1,6 @@
+           IF REGION2 OR REGION3 OR REGION4
+              IF WNKTREE-TITLE-NO NOT = 149 AND
+                 WNKTREE-TITLE-NO NOT = 316 AND
+                 WNKTREE-TITLE-NO NOT = 416 AND
+                 WNKTREE-TITLE-NO NOT = 439
+                 DISPLAY "REGION2/3/4 TITLE MISMATCH " WNKTREE-TITLE-NO.
