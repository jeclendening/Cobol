@@ -0,0 +1,13 @@
+        05  WNA-PRIMARY-KEY.
+            10  WNA-DEALER-NO           PIC 9(5).
+        05  WNA-NAME                    PIC X(30).
+        05  WNA-ADDR-LINE-2             PIC X(30).
+        05  WNA-ADDR-LINE-3             PIC X(30).
+        05  WNA-ZIP-HI-5                PIC X(5).
+        05  WNA-TELE-AREA-CODE          PIC X(3).
+        05  WNA-TELE-NUMBER             PIC X(7).
+        05  WNA-SEQ-NSP-DAY             PIC 9(5).
+        05  WNA-SEQ-MISC-D              PIC 9.
+        05  WNA-FSI                     PIC X(5).
+        05  WNA-ROUTE-NO                PIC X(2).
+        05  FILLER                      PIC X(50).
