@@ -0,0 +1,19 @@
+        05  LATE-PRIMARY-KEY.
+            10  LATE-DEALER-NO          PIC 9(5).
+        05  LATE-ALTERNATE-KEY-ONE.
+            10  LATE-DEALER-NO-ONE      PIC 9(5).
+            10  LATE-TITLE-NO-ONE       PIC 999.
+        05  LATE-WEEK-ONE               PIC 9.
+        05  LATE-REGION                 PIC 9(5).
+        05  LATE-AFF-MM                 PIC 99.
+        05  LATE-AFF-DD                 PIC 99.
+        05  LATE-ISS-MM                 PIC 99.
+        05  LATE-ISS-DD                 PIC 99.
+        05  LATE-ISS-COST-DLR           PIC 99V999.
+        05  LATE-ISS-RET-MON            PIC 9(5).
+        05  LATE-ISS-RET-TUE            PIC 9(5).
+        05  LATE-ISS-RET-WED            PIC 9(5).
+        05  LATE-ISS-RET-THU            PIC 9(5).
+        05  LATE-ISS-RET-FRI            PIC 9(5).
+        05  LATE-ISS-RET-SAT            PIC 9(5).
+        05  FILLER                      PIC X(20).
