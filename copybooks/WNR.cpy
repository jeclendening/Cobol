@@ -0,0 +1,6 @@
+        05  WNR-PRIMARY-KEY.
+            10  WNR-DEALER-NO           PIC 9(5).
+        05  WNR-WEEK OCCURS 6 TIMES.
+            10  WNR-ISS-DATE            PIC 9(4).
+            10  WNR-ISS-MM              PIC 99.
+            10  WNR-ISS-DD              PIC 99.
