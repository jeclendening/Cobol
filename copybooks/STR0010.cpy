@@ -0,0 +1,6 @@
+       01  STR-RECORD.
+           05  STR-FILLER-1             PIC X(132).
+           05  STR-SSN                  PIC X(9).
+           05  STR-FILLER-2             PIC X(117).
+           05  STR-FILLER-3             PIC X(40).
+           05  STR-PAY-GRD-IN           PIC X(2).
