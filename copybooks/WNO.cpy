@@ -0,0 +1,5 @@
+        05  WNO-PRIMARY-KEY.
+            10  WNO-DEALER-NO           PIC 9(5).
+            10  WNO-TITLE-NO            PIC 999.
+        05  WNO-SPEC-PRICE              PIC 99V999.
+        05  FILLER                      PIC X(10).
