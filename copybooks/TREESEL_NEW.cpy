@@ -0,0 +1,3 @@
+           SELECT TREEFILE ASSIGN "/home/prb/f/TREEFL.DAT"
+           ORGANIZATION LINE SEQUENTIAL
+           STATUS FL-STATUS.
