@@ -0,0 +1,5 @@
+        05  WOJ-PRIMARY-KEY             PIC X(5).
+        05  WOJ-DATE-MM                 PIC 99.
+        05  WOJ-DATE-DD                 PIC 99.
+        05  WOJ-DATE-YY                 PIC 99.
+        05  FILLER                      PIC X(20).
