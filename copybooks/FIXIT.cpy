@@ -0,0 +1,7 @@
+           IF REGION1
+              IF WNKTREE-TITLE-NO NOT = 116 AND
+                 WNKTREE-TITLE-NO NOT = 149 AND
+                 WNKTREE-TITLE-NO NOT = 316 AND
+                 WNKTREE-TITLE-NO NOT = 416 AND
+                 WNKTREE-TITLE-NO NOT = 439
+                 DISPLAY "REGION1 TITLE MISMATCH " WNKTREE-TITLE-NO.
