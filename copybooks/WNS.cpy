@@ -0,0 +1,4 @@
+        05  WNS-PRIMARY-KEY.
+            10  WNS-SKU                    PIC 9(6).
+        05  WNS-TITLE-NO                   PIC 999.
+        05  FILLER                         PIC X(20).
