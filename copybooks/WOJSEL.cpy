@@ -0,0 +1,4 @@
+           SELECT WOJFILE ASSIGN RANDOM "/home/prb/f/WOJFL.KEY"
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD WOJ-PRIMARY-KEY OF WOJ
+           STATUS FL-STATUS.
