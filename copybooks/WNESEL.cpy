@@ -0,0 +1,4 @@
+           SELECT WNEFILE ASSIGN RANDOM "/home/prb/f/WNEFL.KEY"
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD WNE-PRIMARY-KEY OF WNE
+           STATUS FL-STATUS.
