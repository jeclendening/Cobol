@@ -0,0 +1,7 @@
+           SELECT WNKFILE ASSIGN RANDOM "/home/prb/f/WNKFL.KEY"
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD WNK-PRIMARY-KEY OF WNK
+           ALTERNATE RECORD WNK-ALTERNATE-KEY-ONE OF WNK DUPLICATES
+           ALTERNATE RECORD WNK-ALTERNATE-KEY-TWO OF WNK DUPLICATES
+           ALTERNATE RECORD WNK-ALTERNATE-KEY-THREE OF WNK DUPLICATES
+           STATUS FL-STATUS.
