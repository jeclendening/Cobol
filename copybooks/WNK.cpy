@@ -0,0 +1,25 @@
+        05  WNK-PRIMARY-KEY.
+            10  WNK-DEALER-NO           PIC 9(5).
+            10  WNK-TITLE-NO            PIC 999.
+        05  WNK-ALTERNATE-KEY-ONE.
+            10  WNK-DEALER-NO-ONE       PIC 9(5).
+            10  WNK-TITLE-NO-ONE        PIC 999.
+        05  WNK-ALTERNATE-KEY-TWO.
+            10  WNK-TITLE-NO-TWO        PIC 999.
+            10  WNK-DEALER-NO-TWO       PIC 9(5).
+        05  WNK-ALTERNATE-KEY-THREE.
+            10  WNK-NAME                PIC X(30).
+        05  WNK-WEEK OCCURS 6 TIMES.
+            10  WNK-ISS-COST-DLR        PIC 99V999.
+            10  WNK-ISS-DRAW-MON        PIC 9(5).
+            10  WNK-ISS-DRAW-TUE        PIC 9(5).
+            10  WNK-ISS-DRAW-WED        PIC 9(5).
+            10  WNK-ISS-DRAW-THU        PIC 9(5).
+            10  WNK-ISS-DRAW-FRI        PIC 9(5).
+            10  WNK-ISS-DRAW-SAT        PIC 9(5).
+            10  WNK-ISS-RET-MON         PIC 9(5).
+            10  WNK-ISS-RET-TUE         PIC 9(5).
+            10  WNK-ISS-RET-WED         PIC 9(5).
+            10  WNK-ISS-RET-THU         PIC 9(5).
+            10  WNK-ISS-RET-FRI         PIC 9(5).
+            10  WNK-ISS-RET-SAT         PIC 9(5).
