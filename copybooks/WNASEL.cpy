@@ -0,0 +1,4 @@
+           SELECT WNAFILE ASSIGN RANDOM "/home/prb/f/WNAFL.KEY"
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD WNA-PRIMARY-KEY OF WNA
+           STATUS FL-STATUS.
