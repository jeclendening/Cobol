@@ -0,0 +1,4 @@
+           SELECT WNKTREEFILE ASSIGN RANDOM "/home/prb/f/WNKTREE.KEY"
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD WNKTREE-PRIMARY-KEY OF WNKTREE
+           STATUS FL-STATUS.
