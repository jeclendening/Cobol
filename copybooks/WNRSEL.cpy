@@ -0,0 +1,4 @@
+           SELECT WNRFILE ASSIGN RANDOM "/home/prb/f/WNRFL.KEY"
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD WNR-PRIMARY-KEY OF WNR
+           STATUS FL-STATUS.
