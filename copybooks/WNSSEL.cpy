@@ -0,0 +1,4 @@
+           SELECT WNSFILE ASSIGN RANDOM "/home/prb/f/WNSFL.KEY"
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD WNS-PRIMARY-KEY OF WNS
+           STATUS FL-STATUS.
