@@ -0,0 +1,4 @@
+           SELECT WNOFILE ASSIGN RANDOM "/home/prb/f/WNOFL.KEY"
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD WNO-PRIMARY-KEY OF WNO
+           STATUS FL-STATUS.
