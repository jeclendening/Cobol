@@ -0,0 +1,25 @@
+        05  WNKTREE-PRIMARY-KEY.
+            10  WNKTREE-STORE-NO        PIC 9(5).
+            10  WNKTREE-TITLE-NO        PIC 999.
+        05  WNKTREE-DEALER-NO-ONE       PIC 9(5).
+        05  WNKTREE-TITLE-NO-ONE        PIC 999.
+        05  WNKTREE-ISS-COST-DLR        PIC 99V999.
+        05  WNKTREE-ISS-COST-TREE       PIC 99V999.
+        05  WNKTREE-ISS-DRAW-MON        PIC 9(5).
+        05  WNKTREE-ISS-DRAW-TUE        PIC 9(5).
+        05  WNKTREE-ISS-DRAW-WED        PIC 9(5).
+        05  WNKTREE-ISS-DRAW-THU        PIC 9(5).
+        05  WNKTREE-ISS-DRAW-FRI        PIC 9(5).
+        05  WNKTREE-ISS-DRAW-SAT        PIC 9(5).
+        05  WNKTREE-ISS-RET-MON         PIC 9(5).
+        05  WNKTREE-ISS-RET-TUE         PIC 9(5).
+        05  WNKTREE-ISS-RET-WED         PIC 9(5).
+        05  WNKTREE-ISS-RET-THU         PIC 9(5).
+        05  WNKTREE-ISS-RET-FRI         PIC 9(5).
+        05  WNKTREE-ISS-RET-SAT         PIC 9(5).
+        05  WNKTREE-ISS-NET-MON         PIC 9(5).
+        05  WNKTREE-ISS-NET-TUE         PIC 9(5).
+        05  WNKTREE-ISS-NET-WED         PIC 9(5).
+        05  WNKTREE-ISS-NET-THU         PIC 9(5).
+        05  WNKTREE-ISS-NET-FRI         PIC 9(5).
+        05  WNKTREE-ISS-NET-SAT         PIC 9(5).
