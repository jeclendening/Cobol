@@ -0,0 +1,3 @@
+           SELECT UPCFILE ASSIGN "/home/prb/f/UPCFL.DAT"
+           ORGANIZATION LINE SEQUENTIAL
+           STATUS FL-STATUS.
