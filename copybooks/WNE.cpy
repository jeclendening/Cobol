@@ -0,0 +1,5 @@
+        05  WNE-PRIMARY-KEY.
+            10  WNE-TITLE-NO            PIC 999.
+        05  WNE-EARLY-EDITION-FL        PIC X.
+        05  WNE-DOLLAR-TREE-FL          PIC X.
+        05  FILLER                      PIC X(20).
