@@ -0,0 +1,4 @@
+           SELECT WNXFILE ASSIGN RANDOM "/home/prb/f/WNXFL.KEY"
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD WNX-PRIMARY-KEY OF WNX
+           STATUS FL-STATUS.
