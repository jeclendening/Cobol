@@ -0,0 +1,6 @@
+        05  WNC-PRIMARY-KEY             PIC X(3).
+        05  WNC-GRAND-QTY               PIC 9(7) VALUE 0.
+        05  WNC-GRAND-AMT               PIC 9(7)V99 VALUE 0.
+        05  WNC-RUN-MM                  PIC 99.
+        05  WNC-RUN-DD                  PIC 99.
+        05  FILLER                      PIC X(15).
