@@ -0,0 +1,4 @@
+       01  AF-TRN01-RECORD.
+           05  T01-SSN                  PIC X(9).
+           05  T01-PAY-GRADE            PIC X(2).
+           05  FILLER                   PIC X(2).
