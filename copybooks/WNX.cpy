@@ -0,0 +1,4 @@
+        05  WNX-PRIMARY-KEY.
+            10  WNX-TITLE-NO            PIC 999.
+        05  WNX-TITLE                   PIC X(21).
+        05  FILLER                      PIC X(10).
