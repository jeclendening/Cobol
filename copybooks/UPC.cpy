@@ -0,0 +1,6 @@
+        05  UPC-TITLE-NO                PIC 999.
+        05  UPC-TITLE                   PIC X(24).
+        05  UPC-DATA-UPC.
+            10  UPC-CHECK               PIC 9.
+            10  UPC-MFG                 PIC 9(6).
+            10  UPC-BIPAD               PIC 9(5).
