@@ -0,0 +1,9 @@
+        05  TREE-LOCATION               PIC 9(5).
+        05  TREE-SKU                    PIC 9(6).
+        05  TREE-MON                    PIC 9(5).
+        05  TREE-TUE                    PIC 9(5).
+        05  TREE-WED                    PIC 9(5).
+        05  TREE-THU                    PIC 9(5).
+        05  TREE-FRI                    PIC 9(5).
+        05  TREE-SAT                    PIC 9(5).
+        05  TREE-SUN                    PIC 9(5).
