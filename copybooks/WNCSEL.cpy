@@ -0,0 +1,4 @@
+           SELECT WNCFILE ASSIGN RANDOM "/home/prb/f/WNCFL.KEY"
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD WNC-PRIMARY-KEY OF WNC
+           STATUS FL-STATUS.
