@@ -19,11 +19,39 @@
       *   MODIFIED: 07/11/2018
       *   PROGRAMMER: Jeffrey Clendening
       *   MODIFICATION: 
-      *           MOD3:added bulldog 349 and 449 
-      *   
-      *   
-      *   
-      *   
+      *           MOD3:added bulldog 349 and 449
+      *
+      *   MODIFIED: 08/08/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION:
+      *           MOD4:early-edition titles now read from the
+      *           WNEFILE control table instead of a hardcoded list
+      *
+      *   MODIFIED: 08/09/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION:
+      *           MOD5:records with no matching WNAFILE dealer are no
+      *           longer written into the shortage recap CSV.  They are
+      *           pulled out onto a separate exception listing (EXCFILE)
+      *           for new-accounts instead.
+      *
+      *   MODIFIED: 08/09/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION:
+      *           MOD6:send/test output directory and the as-of date
+      *           stamped into the CSV filenames are now runtime
+      *           command-line overrides instead of recompiled-in
+      *           literals.
+      *
+      *   MODIFIED: 08/09/2026
+      *   PROGRAMMER: Jeffrey Clendening
+      *   MODIFICATION:
+      *           MOD7:the recap and exception CSVs are now handed
+      *           off to the site's outbound-delivery script as soon
+      *           as they're closed, instead of waiting on someone to
+      *           run it by hand (skipped when running under the
+      *           TEST environment override).
+      *
       *   MODIFIED:
       *   PROGRAMMER:
       *   MODIFICATION:
@@ -46,10 +74,20 @@
             SELECT PRLINE ASSIGN PRINT WS-FILENAME
             STATUS FL-STATUS.
 
+            SELECT EXCFILE ASSIGN PRINT WS-EXC-FILENAME
+            STATUS FL-STATUS.
+
+            SELECT CTLFILE ASSIGN "/u/prb/f/trenton/SHORTCTL.DAT"
+            STATUS FL-STATUS.
+
             COPY WNASEL.
 
             COPY WOJSEL.
 
+            COPY WNESEL.
+
+            COPY WNCSEL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  RPTFILE LABEL RECORD STANDARD DATA RECORD RPT.
@@ -79,15 +117,34 @@
            05  RPT-WEEK PIC 9.
        FD  PRLINE LABEL RECORD OMITTED DATA RECORD LINEPR.
        01  LINEPR  PIC X(132).
+       FD  EXCFILE LABEL RECORD OMITTED DATA RECORD EXCLINE.
+       01  EXCLINE PIC X(80).
+       FD  CTLFILE LABEL RECORD STANDARD DATA RECORD CTL-REC.
+       01  CTL-REC.
+           05  CTL-REC-DATE        PIC 9(6).
+           05  CTL-REC-COUNT       PIC 9(7).
+           05  CTL-REC-QTY         PIC 9(7).
+           05  CTL-REC-AMT         PIC 9(7)V99.
        FD  WNAFILE LABEL RECORD STANDARD DATA RECORD WNA.
        01  WNA.
            COPY WNA.
        FD  WOJFILE LABEL RECORD STANDARD DATA RECORD WOJ.
        01  WOJ.
 	   COPY WOJ.
+       FD  WNEFILE LABEL RECORD STANDARD DATA RECORD WNE.
+       01  WNE.
+           COPY WNE.
+      *JEC8. a small control file that this report,
+      *      VIEWTRENTONFILER-NEW, and LEDGER-NEW each post their
+      *      grand total to, so a separate checker can sanity-check
+      *      the three reports against each other after the nightly
+      *      batch.
+       FD  WNCFILE LABEL RECORD STANDARD DATA RECORD WNC.
+       01  WNC.
+           COPY WNC.
        WORKING-STORAGE SECTION.
        01  FL-STATUS           PIC XX.
-       01  FILE-ID             PIC XXX.
+       01  WS-FILE-ID             PIC XXX.
        01  REPLYX              PIC X.
        01  SAVE-DEALER-NO PIC 9(5).
        01  SAVE-TITLE-NO PIC 9(5).
@@ -95,6 +152,12 @@
        01  GRAND-AMT PIC 9(5)V99 VALUE ZERO.
        01  GRAND-QTY PIC 9(5) VALUE ZERO.
        01  SUB-QTY PIC 9(5) VALUE ZERO.
+       01  WS-EARLY-EDITION-FL PIC X VALUE "N".
+       01  WS-CTL-THIS-COUNT PIC 9(7) VALUE ZERO.
+       01  WS-CTL-THIS-QTY PIC 9(7) VALUE ZERO.
+       01  WS-CTL-THIS-AMT PIC 9(7)V99 VALUE ZERO.
+       01  WS-CTL-PRIOR-COUNT PIC 9(7) VALUE ZERO.
+       01  WS-CTL-FOUND-FL PIC X VALUE "N".
        01  WS-DATE.
            10  WS-YY       PIC XX.
            10  WS-MM       PIC XX.
@@ -109,14 +172,50 @@
         05  TIME-HR  PIC XX.
         05  TIME-MIN PIC XX.
         05  FILLER   PIC X(4).
+      *JEC6. the send/test output directory and the as-of date that
+      *      gets stamped into the CSV filenames no longer require a
+      *      recompile to change -- WS-PARM-ENV ("TEST") and
+      *      WS-PARM-DATE (MMDDYY) override them at run time.
+       01  WS-PARM-CMD  PIC X(10) VALUE SPACES.
+       01  WS-PARM-CMD-R REDEFINES WS-PARM-CMD.
+        05  WS-PARM-ENV  PIC X(4).
+        05  WS-PARM-DATE.
+            10  WS-PARM-DATE-MM PIC 99.
+            10  WS-PARM-DATE-DD PIC 99.
+            10  WS-PARM-DATE-YY PIC 99.
+      *JEC7. once the recap and exception CSVs are closed out, kick
+      *      off the site's standard outbound-delivery script against
+      *      each one instead of leaving that to be run by hand.
+       01  WS-DLVR-CMD.
+        05  FILLER PIC X(20) VALUE "/u/prb/bin/senddlvr ".
+        05  WS-DLVR-FILE PIC X(70).
        01  WS-FILENAME.
-        05  FILLER PIC X(22) VALUE "/u/prb/f/trenton/send/". 
-      * 05  FILLER PIC X(22) VALUE "/u/prb/f/trenton/test/".
-        05  FILLER PIC X(10) VALUE "SHORTAGES-".  
+        05  WS-FILENAME-DIR PIC X(22) VALUE "/u/prb/f/trenton/send/".
+        05  FILLER PIC X(10) VALUE "SHORTAGES-".
       * 05  FILLER PIC X(14) VALUE "SHORTAGES-NEW-".
         05  WS-FILENAME-DATE-MM PIC 99.
         05  WS-FILENAME-DATE-DD PIC 99.
         05  FILLER PIC XXXX VALUE ".csv".
+       01  WS-EXC-FILENAME.
+        05  WS-EXC-FILENAME-DIR PIC X(22)
+            VALUE "/u/prb/f/trenton/send/".
+        05  FILLER PIC X(19) VALUE "BAD-DEALER-NOS-".
+        05  WS-EXC-FILENAME-DATE-MM PIC 99.
+        05  WS-EXC-FILENAME-DATE-DD PIC 99.
+        05  FILLER PIC XXXX VALUE ".csv".
+       01  EXC-HEAD.
+        05  FILLER PIC X(11) VALUE "DEALER NO,".
+        05  FILLER PIC X(7)  VALUE "PAP NO,".
+        05  FILLER PIC X(7)  VALUE "QUANT,".
+        05  FILLER PIC X(10) VALUE "AMOUNT".
+       01  EXC-DETAIL-LINE.
+        05  EXC-DEALER-NO PIC ZZ999.
+        05  EXC-COMMA-1 PIC X VALUE ",".
+        05  EXC-TITLE-NO PIC ZZZZ99.
+        05  EXC-COMMA-2 PIC X VALUE ",".
+        05  EXC-QTY PIC ZZZZ9.
+        05  EXC-COMMA-3 PIC X VALUE ",".
+        05  EXC-AMT PIC ZZZZZ.99.
        01  HEAD-1.
             10  FILLER      PIC X(32) VALUE
                                 "NEWSPAPER SHORTAGE RECAP".
@@ -162,15 +261,30 @@
  
        PROCEDURE DIVISION.
        START-PROGRAM.
-           OPEN I-O RPTFILE INPUT WOJFILE WNAFILE.
+           OPEN I-O RPTFILE INPUT WOJFILE WNAFILE WNEFILE.
+           OPEN I-O WNCFILE.
        BEGIN-BEGIN.
            MOVE "WNR25" TO WOJ-PRIMARY-KEY.
            READ WOJFILE.
            MOVE WOJ-DATE-MM TO WS-FILENAME-DATE-MM.
            MOVE WOJ-DATE-DD TO WS-FILENAME-DATE-DD.
+           MOVE WOJ-DATE-MM TO WS-EXC-FILENAME-DATE-MM.
+           MOVE WOJ-DATE-DD TO WS-EXC-FILENAME-DATE-DD.
+           ACCEPT WS-PARM-CMD FROM COMMAND-LINE.
+           IF WS-PARM-ENV = "TEST"
+              MOVE "/u/prb/f/trenton/test/" TO WS-FILENAME-DIR
+              MOVE "/u/prb/f/trenton/test/" TO WS-EXC-FILENAME-DIR.
+           IF WS-PARM-DATE NOT = SPACES
+              MOVE WS-PARM-DATE-MM TO WS-FILENAME-DATE-MM
+                                      WS-EXC-FILENAME-DATE-MM
+              MOVE WS-PARM-DATE-DD TO WS-FILENAME-DATE-DD
+                                      WS-EXC-FILENAME-DATE-DD.
            OPEN OUTPUT PRLINE.
+           OPEN OUTPUT EXCFILE.
            MOVE SPACES TO LINEPR.
            WRITE LINEPR FROM HEAD-2 AFTER ADVANCING 1.
+           MOVE SPACES TO EXCLINE.
+           WRITE EXCLINE FROM EXC-HEAD AFTER ADVANCING 1.
            ACCEPT TIME-O-DAY FROM TIME.
            MOVE TIME-HR TO H1-HR.
            MOVE TIME-MIN TO H1-MIN.
@@ -179,6 +293,8 @@
            MOVE WS-DD TO EDIT-DD.
            MOVE WS-YY TO EDIT-YY.
            MOVE EDIT-DATE TO HDR-DATE.
+           PERFORM CONTROL-COUNT-RTN.
+           PERFORM CONTROL-CHECK-RTN.
            MOVE 0 TO RPT-DEALER-NO-R RPT-TITLE-NO-R.
            START RPTFILE KEY GREATER RPT-ALTERNATE-KEY-ONE.
            READ RPTFILE NEXT AT END GO TO END-JOB.
@@ -187,22 +303,24 @@
            MOVE RPT-TITLE-NO-R TO SAVE-TITLE-NO.
       * MOD1 ADDED BIPADS 149 AND 549
       * MOD3 ADDED BIPADS 349 AND 449 BULLDOG EDITION ADDED TO PAPER
-           IF RPT-TITLE-NO-R = 049 OR
-              RPT-TITLE-NO-R = 149 OR
-              RPT-TITLE-NO-R = 249 OR
-              RPT-TITLE-NO-R = 349 OR
-              RPT-TITLE-NO-R = 449 OR
-              RPT-TITLE-NO-R = 549
+      * MOD4 early-edition titles now come from the WNEFILE control
+      *      table instead of a hardcoded list of bipad numbers.
+           MOVE RPT-TITLE-NO-R TO WNE-TITLE-NO.
+           MOVE "N" TO WS-EARLY-EDITION-FL.
+           READ WNEFILE INVALID KEY MOVE "N" TO WS-EARLY-EDITION-FL
+               NOT INVALID KEY MOVE WNE-EARLY-EDITION-FL
+                   TO WS-EARLY-EDITION-FL.
+           IF WS-EARLY-EDITION-FL = "Y"
               GO TO DETAIL-RTN.
 
        READ-RPT.
            READ RPTFILE NEXT AT END GO TO END-JOB.
-           IF RPT-TITLE-NO-R NOT = 049 AND
-              RPT-TITLE-NO-R NOT = 149 AND
-              RPT-TITLE-NO-R NOT = 249 AND
-              RPT-TITLE-NO-R NOT = 349 AND
-              RPT-TITLE-NO-R NOT = 449 AND
-              RPT-TITLE-NO-R NOT = 549
+           MOVE RPT-TITLE-NO-R TO WNE-TITLE-NO.
+           MOVE "N" TO WS-EARLY-EDITION-FL.
+           READ WNEFILE INVALID KEY MOVE "N" TO WS-EARLY-EDITION-FL
+               NOT INVALID KEY MOVE WNE-EARLY-EDITION-FL
+                   TO WS-EARLY-EDITION-FL.
+           IF WS-EARLY-EDITION-FL NOT = "Y"
               GO TO READ-RPT.
            IF RPT-DEALER-NO-R NOT = SAVE-DEALER-NO
               MOVE RPT-DEALER-NO-R TO SAVE-DEALER-NO
@@ -215,6 +333,10 @@
 
 
        DETAIL-RTN.
+           MOVE RPT-DEALER-NO TO WNA-DEALER-NO.
+           READ WNAFILE INVALID KEY
+                PERFORM WRITE-EXC-RTN
+                GO TO READ-RPT.
            MOVE SPACES TO LINEPR.
            MOVE RPT-DATE TO DETAIL-DATE.
            MOVE RPT-TITLE-NO-R TO DETAIL-TITLE-NO.
@@ -226,10 +348,7 @@
            ADD  RPT-AMT TO SUB-AMT.
            ADD  RPT-AMT TO GRAND-AMT.
            MOVE RPT-INVNO TO DETAIL-INVNO.
-           MOVE RPT-DEALER-NO TO DETAIL-DEALER-NO
-                            WNA-DEALER-NO.
-           READ WNAFILE INVALID KEY MOVE "INVALID DEALER NO" TO
-                DETAIL-DEALER GO TO PRT-PRT.
+           MOVE RPT-DEALER-NO TO DETAIL-DEALER-NO.
            MOVE WNA-NAME TO DETAIL-DEALER.
            MOVE WNA-SEQ-MISC-D TO DETAIL-REGION.
            MOVE WNA-SEQ-NSP-DAY TO DETAIL-SEQ-NSP-DAY.
@@ -249,6 +368,14 @@
            WRITE LINEPR FROM DETAIL-LINE AFTER ADVANCING 1.
            GO TO READ-RPT.
 
+       WRITE-EXC-RTN.
+           MOVE SPACES TO EXCLINE.
+           MOVE RPT-DEALER-NO TO EXC-DEALER-NO.
+           MOVE RPT-TITLE-NO-R TO EXC-TITLE-NO.
+           MOVE RPT-QTY TO EXC-QTY.
+           MOVE RPT-AMT TO EXC-AMT.
+           WRITE EXCLINE FROM EXC-DETAIL-LINE AFTER ADVANCING 1.
+
        SUB-RTN.
            MOVE SPACES TO DETAIL-LINE.
            MOVE SUB-QTY TO DETAIL-QTY.
@@ -261,10 +388,94 @@
            MOVE SPACES TO DETAIL-LINE.
            MOVE GRAND-QTY TO DETAIL-QTY.
            MOVE GRAND-AMT TO DETAIL-AMT.
-           MOVE SPACES TO LINEPR. 
-           CLOSE PRLINE RPTFILE WNAFILE WOJFILE.
+           MOVE SPACES TO LINEPR.
+           PERFORM CONTROL-UPDATE-RTN.
+           PERFORM POST-WNC-TOTALS.
+           CLOSE PRLINE EXCFILE RPTFILE WNAFILE WOJFILE WNEFILE WNCFILE.
+           IF WS-PARM-ENV NOT = "TEST"
+              MOVE WS-FILENAME TO WS-DLVR-FILE
+              CALL "SYSTEM" USING WS-DLVR-CMD
+              MOVE WS-EXC-FILENAME TO WS-DLVR-FILE
+              CALL "SYSTEM" USING WS-DLVR-CMD.
            STOP RUN.
 
+      ******************************************************************
+      * MOD5 CONTROL-COUNT-RTN takes an independent sequential count of
+      * every record on RPTFL1.KEY (not just the early-edition records
+      * that make the recap) BEFORE the main detail pass repositions
+      * the file, so we have a count that doesn't depend on the same
+      * filter logic the report itself uses.
+      ******************************************************************
+       CONTROL-COUNT-RTN.
+           MOVE 0 TO WS-CTL-THIS-COUNT WS-CTL-THIS-QTY WS-CTL-THIS-AMT.
+           MOVE 0 TO RPT-DATE RPT-TITLE-NO RPT-DEALER-NO RPT-SEQ.
+           START RPTFILE KEY NOT LESS RPT-PRIMARY-KEY
+               INVALID KEY GO TO END-CONTROL-COUNT-RTN.
+       CONTROL-COUNT-LOOP.
+           READ RPTFILE NEXT AT END GO TO END-CONTROL-COUNT-RTN.
+           ADD 1 TO WS-CTL-THIS-COUNT.
+           ADD RPT-QTY TO WS-CTL-THIS-QTY.
+           ADD RPT-AMT TO WS-CTL-THIS-AMT.
+           GO TO CONTROL-COUNT-LOOP.
+       END-CONTROL-COUNT-RTN.
+           EXIT.
+
+      ******************************************************************
+      * MOD5 CONTROL-CHECK-RTN compares today's independent record
+      * count against the count saved by the prior run's
+      * CONTROL-UPDATE-RTN.  A sharp drop (today under half of last
+      * time, or zero when there was a prior run) means RPTFL1.KEY
+      * probably wasn't fully rebuilt -- flag the run instead of
+      * letting a truncated recap go out the door unnoticed.
+      ******************************************************************
+       CONTROL-CHECK-RTN.
+           MOVE "N" TO WS-CTL-FOUND-FL.
+           MOVE 0 TO WS-CTL-PRIOR-COUNT.
+           OPEN INPUT CTLFILE.
+           IF FL-STATUS = "00"
+               READ CTLFILE AT END MOVE "N" TO WS-CTL-FOUND-FL
+                   NOT AT END MOVE "Y" TO WS-CTL-FOUND-FL
+                   MOVE CTL-REC-COUNT TO WS-CTL-PRIOR-COUNT
+               CLOSE CTLFILE
+           END-IF.
+           IF WS-CTL-FOUND-FL = "Y"
+               IF WS-CTL-THIS-COUNT = 0
+                  OR WS-CTL-THIS-COUNT < WS-CTL-PRIOR-COUNT / 2
+                  DISPLAY "*** CONTROL TOTAL WARNING ***"
+                  DISPLAY "TODAYS RPTFL1 COUNT: " WS-CTL-THIS-COUNT
+                  DISPLAY "PRIOR RUN COUNT:     " WS-CTL-PRIOR-COUNT
+                  DISPLAY "RPTFL1.KEY MAY NOT BE FULLY REBUILT"
+                  MOVE 16 TO RETURN-CODE
+           END-IF.
+
+      ******************************************************************
+      * MOD5 CONTROL-UPDATE-RTN saves this run's independent totals so
+      * the next run has something to compare itself against.
+      ******************************************************************
+       CONTROL-UPDATE-RTN.
+           MOVE WOJ-DATE-YY TO CTL-REC-DATE (1:2).
+           MOVE WOJ-DATE-MM TO CTL-REC-DATE (3:2).
+           MOVE WOJ-DATE-DD TO CTL-REC-DATE (5:2).
+           MOVE WS-CTL-THIS-COUNT TO CTL-REC-COUNT.
+           MOVE WS-CTL-THIS-QTY TO CTL-REC-QTY.
+           MOVE WS-CTL-THIS-AMT TO CTL-REC-AMT.
+           OPEN OUTPUT CTLFILE.
+           WRITE CTL-REC.
+           CLOSE CTLFILE.
+
+      *JEC8. post this run's grand total shortage quantity to the
+      *      shared control file so LEDGER-NEW and
+      *      VIEWTRENTONFILER-NEW's checker can compare it against
+      *      theirs after the nightly batch.
+       POST-WNC-TOTALS.
+           INITIALIZE WNC.
+           MOVE "SHT" TO WNC-PRIMARY-KEY.
+           MOVE GRAND-QTY TO WNC-GRAND-QTY.
+           MOVE GRAND-AMT TO WNC-GRAND-AMT.
+           MOVE WOJ-DATE-MM TO WNC-RUN-MM.
+           MOVE WOJ-DATE-DD TO WNC-RUN-DD.
+           WRITE WNC INVALID KEY REWRITE WNC.
+
        HEAD-RTN.
            MOVE SPACES TO LINEPR.
        END-HEADRTN. EXIT.
